@@ -0,0 +1,115 @@
+000010 IDENTIFICATION DIVISION.                                         00010000
+000020 PROGRAM-ID.    DFSSAM09.                                         00020000
+000030*                                                                 00030000
+000040********************************************************@SCPYRT** 00040000
+000050*                                                               * 00050000
+000060*  Licensed Materials - Property of IBM                        *  00060000
+000070*                                                               * 00070000
+000080*  5635-A06                                                    *  00080000
+000090*                                                               * 00090000
+000100*      Copyright IBM Corp. 1974,1998 All Rights Reserved.      *  00100000
+000110*                                                               * 00110000
+000120*  US Government Users Restricted Rights - Use, duplication or *  00120000
+000130*  disclosure restricted by GSA ADP Schedule Contract with     *  00130000
+000140*  IBM Corp.                                                   *  00140000
+000150********************************************************@ECPYRT** 00150000
+000160*                                                                 00160000
+000170*          BACKORDER AGING REPORT FOR THE PARTS INVENTORY.        00170000
+000180*          BATCH PROGRAM - NO TRANSACTION CODE.  SWEEPS THE WHOLE 00180000
+000190*          PARTFILE DATABASE UNQUALIFIED, WATCHING THE SEGMENT    00190000
+000200*          NAME FEEDBACK TO TRACK WHICH PARTROOT EACH BACKORDR    00200000
+000210*          SEGMENT BELONGS TO, AND REPORTS ANY BACKORDER OPENED   00210000
+000220*          MORE THAN WS-AGE-THRESHOLD-DAYS AGO.  BO-OPEN-MDAY IS  00220000
+000230*          A JULIAN DAY-OF-YEAR, THE SAME SHAPE ALREADY USED BY   00230000
+000240*          DFSSAM06'S LAST-CYC-MDAY/LAST-TRANS-MDAY, SO LIKE THOSE00240000
+000250*          FIELDS IT DOES NOT CARRY A YEAR AND A BACKORDER LEFT   00250000
+000260*          OPEN ACROSS A YEAR BOUNDARY WRAPS ONCE AT DAY 366.     00260000
+000270*                                                                 00270000
+000280 ENVIRONMENT DIVISION.                                            00280000
+000290 CONFIGURATION SECTION.                                           00290000
+000300 SOURCE-COMPUTER.  IBM-370.                                       00300000
+000310 OBJECT-COMPUTER.  IBM-370.                                       00310000
+000320 DATA DIVISION.                                                   00320000
+000330 WORKING-STORAGE SECTION.                                         00330000
+000340 77  GET-NEXT                PICTURE XXXX   VALUE 'GN  '.         00340000
+000350*    HOW MANY DAYS A BACKORDER MAY SIT OPEN BEFORE IT IS FLAGGED. 00350000
+000360 77  WS-AGE-THRESHOLD-DAYS   PICTURE S9(03) VALUE +30.            00360000
+000370 77  WS-AGE-DAYS             PICTURE S9(03) VALUE ZERO.           00370000
+000380 77  WS-BACKORDR-COUNT       PICTURE 9(05)  VALUE ZERO.           00380000
+000390 77  WS-EXCEPTION-COUNT      PICTURE 9(05)  VALUE ZERO.           00390000
+000400 01  WS-TODAY.                                                    00400000
+000410     02 WS-TODAY-YY          PICTURE XX.                          00410000
+000420     02 WS-TODAY-DDD         PICTURE 999.                         00420000
+000430 01  WS-CURRENT-PART-NO      PICTURE X(15)  VALUE SPACES.         00430000
+000440 01  WS-DISP-AGE             PICTURE ZZ9.                         00440000
+000450 01  WS-DISP-QTY             PICTURE Z(06)9-.                     00450000
+000460* GENERIC RETRIEVAL AREA FOR ANY PARTFILE SEGMENT, SAME 160-BYTE  00460000
+000470* SHAPE ALREADY USED BY DFSSAM03, DFSSAM07 AND DFSSAM08.          00470000
+000480 01  SEG-RET-AREA.                                                00480000
+000490     02 FILLER1              PICTURE X(02).                       00490000
+000500     02 PART-NO              PICTURE X(15).                       00500000
+000510     02 FILLER2              PICTURE X(09).                       00510000
+000520     02 DESC                 PICTURE X(15).                       00520000
+000530     02 FILLER3              PICTURE X(119).                      00530000
+000540* BACKORDR'S WORK ORDER, OPEN DATE AND QUANTITY.  BO-OPEN-MDAY IS 00540000
+000550* CARVED OUT OF THE SPARE BYTES BETWEEN WORK ORDER AND QUANTITY - 00550000
+000560* BO-QTY STAYS AT THE SAME OFFSET THE OTHER DISPLAY PROGRAMS'     00560000
+000570* WO-QTY ALREADY USES.                                            00570000
+000580 01  BACK-ORDER-RET  REDEFINES SEG-RET-AREA.                      00580000
+000590     02 FILLER1              PICTURE XX.                          00590000
+000600     02 BO-WORK-ORDER        PICTURE X(08).                       00600000
+000610     02 BO-OPEN-MDAY         PICTURE 999.                         00610000
+000620     02 FILLER2              PICTURE X(50).                       00620000
+000630     02 BO-QTY               PICTURE S9(07)V9.                    00630000
+000640 LINKAGE SECTION.                                                 00640000
+000650 01  PARTFILE-PCB.                                                00650000
+000660     02 PN-DBD-NAME          PICTURE X(8).                        00660000
+000670     02 PN-SEG-LEVEL         PICTURE XX.                          00670000
+000680     02 PN-STATUS-CODE       PICTURE XX.                          00680000
+000690     02 PN-PROC-OPTIONS      PICTURE XXXX.                        00690000
+000700     02 RESERVE-DLI          PICTURE S9(5)  COMPUTATIONAL.        00700000
+000710     02 PN-SEG-NAME-FB       PICTURE X(8).                        00710000
+000720 PROCEDURE DIVISION.                                              00720000
+000730 ENTRY-POINT.                                                     00730000
+000740     ENTRY 'DLITCBL' USING PARTFILE-PCB.                          00740000
+000750     ACCEPT WS-TODAY FROM DAY.                                    00750000
+000760     DISPLAY '-----------------------------------------------'.   00760000
+000770     DISPLAY 'DFSSAM09 BACKORDER AGING REPORT'.                   00770000
+000780     DISPLAY '  PART NO         WORK ORDER   QTY        AGE'.     00780000
+000790     CALL 'CBLTDLI' USING GET-NEXT, PARTFILE-PCB, SEG-RET-AREA.   00790000
+000800 GET-NEXT-LOOP.                                                   00800000
+000810     IF PN-STATUS-CODE EQUAL TO 'GB' GO TO END-OF-SWEEP.          00810000
+000820     IF PN-STATUS-CODE NOT EQUAL TO SPACES GO TO ABEND.           00820000
+000830     IF PN-SEG-NAME-FB EQUAL TO 'PARTROOT'                        00830000
+000840         MOVE PART-NO TO WS-CURRENT-PART-NO.                      00840000
+000850     IF PN-SEG-NAME-FB EQUAL TO 'BACKORDR'                        00850000
+000860         PERFORM CHECK-AGE THRU CHECK-AGE-EXIT.                   00860000
+000870     CALL 'CBLTDLI' USING GET-NEXT, PARTFILE-PCB, SEG-RET-AREA.   00870000
+000880     GO TO GET-NEXT-LOOP.                                         00880000
+000890 CHECK-AGE.                                                       00890000
+000900     ADD 1 TO WS-BACKORDR-COUNT.                                  00900000
+000901     IF BO-OPEN-MDAY NOT NUMERIC OR BO-OPEN-MDAY NOT > ZERO       00901000
+000902         GO TO CHECK-AGE-EXIT.                                    00902000
+000910     COMPUTE WS-AGE-DAYS = WS-TODAY-DDD - BO-OPEN-MDAY.           00910000
+000920     IF WS-AGE-DAYS < 0                                           00920000
+000930         ADD 366 TO WS-AGE-DAYS.                                  00930000
+000940     IF WS-AGE-DAYS > WS-AGE-THRESHOLD-DAYS                       00940000
+000950         PERFORM WRITE-AGING-LINE.                                00950000
+000955 CHECK-AGE-EXIT.                                                  00955000
+000956     EXIT.                                                        00956000
+000960 WRITE-AGING-LINE.                                                00960000
+000970     ADD 1 TO WS-EXCEPTION-COUNT.                                 00970000
+000980     MOVE WS-AGE-DAYS TO WS-DISP-AGE.                             00980000
+000990     MOVE BO-QTY      TO WS-DISP-QTY.                             00990000
+001000     DISPLAY '  ' WS-CURRENT-PART-NO ' ' BO-WORK-ORDER '  '       01000000
+001010             WS-DISP-QTY '  ' WS-DISP-AGE ' DAYS'.                01010000
+001020 END-OF-SWEEP.                                                    01020000
+001030     DISPLAY '-----------------------------------------------'.   01030000
+001040     DISPLAY 'BACKORDERS EXAMINED........: ' WS-BACKORDR-COUNT.   01040000
+001050     DISPLAY 'AGED PAST THRESHOLD.......: ' WS-EXCEPTION-COUNT.   01050000
+001060     DISPLAY '-----------------------------------------------'.   01060000
+001070     GOBACK.                                                      01070000
+001080 ABEND.                                                           01080000
+001090     DISPLAY 'DFSSAM09 BAD STATUS ' PN-STATUS-CODE ' ON GN CALL'  01090000
+001100             UPON CONSOLE.                                        01100000
+001110     GOBACK.                                                      01110000
