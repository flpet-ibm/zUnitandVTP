@@ -16,9 +16,18 @@
                INCLUDE CUSTOMER
            END-EXEC.
 
+      *    RESTART-BY-KEY: A NON-ZERO VALUE RESUMES THE RUN JUST
+      *    AFTER THE LAST CUSTOMERNUMBER COMMITTED BY A PRIOR RUN
+      *    THAT ABENDED PARTWAY THROUGH, INSTEAD OF FROM ROW ONE.
+       01  WS-RESTART-KEY              PIC S9(9) COMP VALUE 0.
+
+      *    PERIODIC COMMIT SO THE JOB DOES NOT HOLD LOCKS AND LOG
+      *    SPACE FOR THE FULL LENGTH OF THE RUN.
+       01  WS-COMMIT-INTERVAL          PIC S9(9) COMP VALUE 1000.
+       01  WS-ROWS-SINCE-COMMIT        PIC S9(9) COMP VALUE 0.
 
            EXEC SQL
-             DECLARE C1 CURSOR FOR
+             DECLARE C1 CURSOR WITH HOLD FOR
                SELECT CUSTOMERNUMBER,
                      FIRSTNAME,
                      LASTNAME,
@@ -30,6 +39,8 @@
                      PHONEMOBILE,
                      EMAILADDRESS
                FROM CUSTOMER
+               WHERE CUSTOMERNUMBER >= :WS-RESTART-KEY
+               ORDER BY CUSTOMERNUMBER
            END-EXEC.
 
        PROCEDURE DIVISION.
@@ -38,17 +49,29 @@
        MAINLINE SECTION.
        MAIN.
 
+           ACCEPT WS-RESTART-KEY FROM SYSIN.
+
            PERFORM OPEN-CURSOR.
            PERFORM FETCH-CURSOR.
            PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
 
                    DISPLAY CUSTOMERNUMBER ' ' FIRSTNAME ',' LASTNAME
+                   PERFORM COMMIT-CHECKPOINT
                    PERFORM FETCH-CURSOR
            END-PERFORM
            PERFORM CLOSE-CURSOR.
 
+           EXEC SQL COMMIT END-EXEC.
+
            STOP RUN.
 
+       COMMIT-CHECKPOINT.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT.
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+
        OPEN-CURSOR.
            EXEC SQL OPEN C1 END-EXEC.
            IF SQLCODE NOT = 0 THEN
@@ -56,6 +79,10 @@
            END-IF.
 
        FETCH-CURSOR.
+      *    SQLCODE +100 IS NORMAL END-OF-CURSOR, NOT AN ERROR - ONLY
+      *    A NEGATIVE SQLCODE IS TREATED AS A REAL FAILURE HERE, AND
+      *    SETS A DISTINCT STEP RETURN CODE SO OPERATIONS CAN TELL
+      *    A CLEAN END OF RUN FROM AN ABEND PARTWAY THROUGH.
 
              EXEC SQL
                  FETCH C1
@@ -70,8 +97,9 @@
                        :PHONEMOBILE,
                        :EMAILADDRESS
              END-EXEC.
-           IF SQLCODE NOT = 0 THEN
+           IF SQLCODE < 0 THEN
               PERFORM DISPLAY-SQL-ERROR
+              MOVE 16 TO RETURN-CODE
            END-IF.
 
        CLOSE-CURSOR.
