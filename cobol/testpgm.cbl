@@ -18,9 +18,18 @@
                INCLUDE CUSTOMER
            END-EXEC.
 
+      *    RESTART-BY-KEY: A NON-ZERO VALUE RESUMES THE RUN JUST
+      *    AFTER THE LAST CUSTOMERNUMBER COMMITTED BY A PRIOR RUN
+      *    THAT ABENDED PARTWAY THROUGH, INSTEAD OF FROM ROW ONE.
+       01  WS-RESTART-KEY              PIC S9(9) COMP VALUE 0.
+
+      *    PERIODIC COMMIT SO THE JOB DOES NOT HOLD LOCKS AND LOG
+      *    SPACE FOR THE FULL LENGTH OF THE RUN.
+       01  WS-COMMIT-INTERVAL          PIC S9(9) COMP VALUE 1000.
+       01  WS-ROWS-SINCE-COMMIT        PIC S9(9) COMP VALUE 0.
 
            EXEC SQL
-             DECLARE C1 CURSOR FOR
+             DECLARE C1 CURSOR WITH HOLD FOR
                SELECT CUSTOMERNUMBER,
                      FIRSTNAME,
                      LASTNAME,
@@ -32,6 +41,7 @@
                      PHONEMOBILE,
                      EMAILADDRESS
                FROM CUSTOMER
+               where customernumber >= :WS-RESTART-KEY
                order by customernumber
            END-EXEC.
 
@@ -39,24 +49,44 @@
        01 AGE          PIC S9(5)V99.
        01 DISP-AGE     PIC Z999,99.
 
+      *    END-OF-JOB DEMOGRAPHICS SUMMARY TOTALS
+       01  WS-CUSTOMER-COUNT           PIC 9(7)  VALUE 0.
+       01  WS-AGE-TOTAL                PIC S9(9)V99 VALUE 0.
+       01  WS-AVERAGE-AGE              PIC S9(5)V99 VALUE 0.
+       01  WS-DISP-AVERAGE-AGE         PIC Z999,99.
+
        PROCEDURE DIVISION.
 
       *----------------------------------------------------------------*
        MAINLINE SECTION.
        MAIN.
 
+           ACCEPT WS-RESTART-KEY FROM SYSIN.
+
            PERFORM OPEN-CURSOR.
            PERFORM FETCH-CURSOR.
            PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
 
       *            DISPLAY CUSTOMERNUMBER ' ' FIRSTNAME ',' LASTNAME
                    PERFORM PROCESS-CUSTOMER
+                   PERFORM COMMIT-CHECKPOINT
                    PERFORM FETCH-CURSOR
            END-PERFORM
            PERFORM CLOSE-CURSOR.
 
+           EXEC SQL COMMIT END-EXEC.
+
+           PERFORM DISPLAY-SUMMARY.
+
            STOP RUN.
 
+       COMMIT-CHECKPOINT.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT.
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+
        OPEN-CURSOR.
            EXEC SQL OPEN C1 END-EXEC.
            IF SQLCODE NOT = 0 THEN
@@ -78,8 +108,9 @@
                        :PHONEMOBILE,
                        :EMAILADDRESS
              END-EXEC.
-           IF SQLCODE NOT = 0 THEN
+           IF SQLCODE < 0 THEN
               PERFORM DISPLAY-SQL-ERROR
+              MOVE 16 TO RETURN-CODE
            END-IF.
 
        CLOSE-CURSOR.
@@ -97,6 +128,21 @@
            DISPLAY 'CUSTOMER ' FIRSTNAME ' USING BORN ON ' DATEOFBIRTH
                    ' AND IS ' DISP-AGE ' YEARS OLD'.
 
+           ADD 1 TO WS-CUSTOMER-COUNT.
+           ADD AGE TO WS-AGE-TOTAL.
+
+       DISPLAY-SUMMARY.
+           IF WS-CUSTOMER-COUNT > 0 THEN
+              COMPUTE WS-AVERAGE-AGE = WS-AGE-TOTAL / WS-CUSTOMER-COUNT
+           END-IF.
+           MOVE WS-AVERAGE-AGE TO WS-DISP-AVERAGE-AGE.
+
+           DISPLAY '-----------------------------------------'.
+           DISPLAY 'LGDB2MAI END OF JOB SUMMARY'.
+           DISPLAY '  CUSTOMERS PROCESSED..: ' WS-CUSTOMER-COUNT.
+           DISPLAY '  AVERAGE AGE..........: ' WS-DISP-AVERAGE-AGE.
+           DISPLAY '-----------------------------------------'.
+
        DISPLAY-SQL-ERROR.
 
            DISPLAY 'SQLERROR'
