@@ -0,0 +1,48 @@
+       ID DIVISION.
+       PROGRAM-ID. ADDIPGMS.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-CUST.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
+
+       PROCEDURE DIVISION USING MY-CUST.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-CUSTOMER-NUM IN MY-CUST TO
+                 DB2-CUSTOMERNUMBER-INT
+
+            EXEC SQL
+               UPDATE CUSTOMER
+               SET    FIRSTNAME    = :FSP-FIRST-NAME,
+                      LASTNAME     = :FSP-LAST-NAME,
+                      HOUSENAME    = :FSP-HOUSE-NAME,
+                      HOUSENUMBER  = :FSP-HOUSE-NUM,
+                      POSTCODE     = :FSP-POSTCODE,
+                      PHONEMOBILE  = :FSP-PHONE-MOBILE,
+                      PHONEHOME    = :FSP-PHONE-HOME,
+                      EMAILADDRESS = :FSP-EMAIL-ADDRESS
+               WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+            END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              MOVE 0 TO FSP-RETURN-CODE IN MY-CUST
+           ELSE
+              MOVE 8 TO FSP-RETURN-CODE IN MY-CUST
+           END-IF.
+
+       END PROGRAM ADDIPGMS.
