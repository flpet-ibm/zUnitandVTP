@@ -7,14 +7,44 @@
       *******
        ENVIRONMENT DIVISION.
        DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      * Host variable for input to the DB2 integer key
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
+
+       01  WS-CUSTNO-NUM               PIC 9(10).
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+           EXEC SQL INCLUDE CUSTOMER   END-EXEC.
       ******************************************************************
        LINKAGE SECTION.
       ******************************************************************
        01  LS-CUSTNO        PIC X(10).
        01  LS-CUSTOMERNAME  PIC X(30).
+       01  LS-FOUND-SW      PIC X(1).
+           88  LS-CUSTOMER-FOUND       VALUE 'Y'.
+           88  LS-CUSTOMER-NOT-FOUND   VALUE 'N'.
       ******************************************************************
-       PROCEDURE DIVISION USING LS-CUSTNO LS-CUSTOMERNAME.
+       PROCEDURE DIVISION USING LS-CUSTNO LS-CUSTOMERNAME LS-FOUND-SW.
+
+           MOVE SPACES TO LS-CUSTOMERNAME
+           SET LS-CUSTOMER-NOT-FOUND TO TRUE
+
+           MOVE LS-CUSTNO TO WS-CUSTNO-NUM
+           MOVE WS-CUSTNO-NUM TO DB2-CUSTOMERNUMBER-INT
+
+           EXEC SQL
+               SELECT FIRSTNAME, LASTNAME
+               INTO   :FIRSTNAME, :LASTNAME
+               FROM   CUSTOMER
+               WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+           END-EXEC.
 
-           move 'John Johnson' to LS-CUSTOMERNAME.
+           IF SQLCODE = 0 THEN
+              MOVE FIRSTNAME TO LS-CUSTOMERNAME(1:10)
+              MOVE LASTNAME  TO LS-CUSTOMERNAME(11:20)
+              SET LS-CUSTOMER-FOUND TO TRUE
+           END-IF.
 
            GOBACK.
\ No newline at end of file
