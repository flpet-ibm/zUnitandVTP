@@ -0,0 +1,76 @@
+       ID DIVISION.
+       PROGRAM-ID. CLMPGMQ.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *    LOOKS UP THE CLAIMS ALREADY RECORDED AGAINST A POLICY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-POLICYNUMBER-INT     PIC S9(9) COMP.
+
+       01  WS-CLAIM-COUNT              PIC S9(4) COMP VALUE 0.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT CLAIMNUMBER,
+                      CLAIMDATE,
+                      PAID,
+                      VALUE
+               FROM CLAIM
+               WHERE POLICYNUMBER = :DB2-POLICYNUMBER-INT
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-CLAIM.
+           COPY CLMCPY1.
+
+       PROCEDURE DIVISION USING MY-CLAIM.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-POLICY-NUM IN MY-CLAIM TO
+                 DB2-POLICYNUMBER-INT
+
+           PERFORM LOAD-CLAIM-SUMMARY.
+
+           MOVE WS-CLAIM-COUNT TO FSP-NUM-CLAIMS IN MY-CLAIM.
+           MOVE 0 TO FSP-RETURN-CODE IN MY-CLAIM.
+
+           GOBACK.
+
+       LOAD-CLAIM-SUMMARY.
+           PERFORM OPEN-CLAIM-CURSOR.
+           PERFORM FETCH-CLAIM-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+                                        OR WS-CLAIM-IDX >= 53
+              SET WS-CLAIM-IDX UP BY 1
+              ADD 1 TO WS-CLAIM-COUNT
+              PERFORM FETCH-CLAIM-CURSOR
+           END-PERFORM.
+           PERFORM CLOSE-CLAIM-CURSOR.
+
+       OPEN-CLAIM-CURSOR.
+           SET WS-CLAIM-IDX TO 1.
+           EXEC SQL OPEN C1 END-EXEC.
+
+       FETCH-CLAIM-CURSOR.
+           EXEC SQL
+              FETCH C1
+              INTO :FSP-CLM-NUMBER(WS-CLAIM-IDX),
+                   :FSP-CLM-DATE(WS-CLAIM-IDX),
+                   :FSP-CLM-PAID(WS-CLAIM-IDX),
+                   :FSP-CLM-VALUE(WS-CLAIM-IDX)
+           END-EXEC.
+
+       CLOSE-CLAIM-CURSOR.
+           EXEC SQL CLOSE C1 END-EXEC.
+
+       END PROGRAM CLMPGMQ.
