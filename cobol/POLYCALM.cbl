@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLYCALM INITIAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VARIABLES.
+           05  WS-BASE-RATE         PIC 9(3)V99 VALUE 100.00.
+           05  WS-AGE-FACTOR        PIC V999    VALUE .02.
+           05  WS-CAR-FACTOR        PIC V9999   VALUE .001.
+           05  WS-COVERAGE-FACTOR   PIC V99     VALUE .0.
+           05  WS-CC-FACTOR         PIC V99     VALUE .0.
+           05  WS-ACCIDENT-FACTOR   PIC V99     VALUE .0.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE MOTOR  END-EXEC.
+
+       LINKAGE SECTION.
+       01  LINKAGE-DATA.
+           COPY POLYDATA.
+
+       PROCEDURE DIVISION USING LINKAGE-DATA.
+
+       MAIN-LOGIC.
+           MOVE ZEROES TO CALCULATED-PREMIUM
+
+           EVALUATE TRUE
+               WHEN DRIVER-AGE < 25
+                   COMPUTE CALCULATED-PREMIUM = WS-BASE-RATE *
+                   (1 + (25 - DRIVER-AGE) * WS-AGE-FACTOR)
+               WHEN OTHER
+                   COMPUTE CALCULATED-PREMIUM = WS-BASE-RATE
+           END-EVALUATE
+
+           COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM +
+             (CAR-VALUE * WS-CAR-FACTOR)
+
+           EVALUATE COVERAGE-LEVEL
+               WHEN 'B' *> Basic
+                   MOVE 0.20 TO WS-COVERAGE-FACTOR
+               WHEN 'S' *> Standard
+                   MOVE 0.40 TO WS-COVERAGE-FACTOR
+               WHEN 'P' *> Premium
+                   MOVE 0.60 TO WS-COVERAGE-FACTOR
+               WHEN OTHER
+                   DISPLAY 'ERROR: INVALID COVERAGE LEVEL'
+           END-EVALUATE
+
+           COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
+             (1 + WS-COVERAGE-FACTOR)
+
+           MOVE POLICY-NUM TO POLICYNUMBER
+
+           EXEC SQL
+              SELECT CC, ACCIDENTS
+              INTO  :CC, :ACCIDENTS
+              FROM MOTOR
+              WHERE POLICYNUMBER = :POLICYNUMBER
+           END-EXEC
+
+           IF SQLCODE < 0 THEN
+              MOVE '08' TO RET-CODE
+              GOBACK
+           END-IF
+
+           IF SQLCODE = 100 THEN
+              MOVE '12' TO RET-CODE
+              GOBACK
+           END-IF
+
+      *    ENGINE-SIZE LOADING: BIGGER ENGINES COST MORE TO REPAIR
+      *    AND ATTRACT MORE THEFT/PERFORMANCE RISK.
+           EVALUATE TRUE
+               WHEN CC > 2000
+                   MOVE 0.15 TO WS-CC-FACTOR
+               WHEN CC > 1600
+                   MOVE 0.08 TO WS-CC-FACTOR
+               WHEN OTHER
+                   MOVE 0.0  TO WS-CC-FACTOR
+           END-EVALUATE
+
+      *    5% LOADING PER PRIOR ACCIDENT, CAPPED AT FIVE ACCIDENTS
+      *    WORTH SO A LONG CLAIMS HISTORY DOES NOT SWAMP THE PREMIUM.
+           IF ACCIDENTS > 5 THEN
+              MOVE 0.25 TO WS-ACCIDENT-FACTOR
+           ELSE
+              COMPUTE WS-ACCIDENT-FACTOR = ACCIDENTS * 0.05
+           END-IF
+
+           COMPUTE CALCULATED-PREMIUM = CALCULATED-PREMIUM *
+             (1 + WS-CC-FACTOR + WS-ACCIDENT-FACTOR)
+
+           MOVE '00' TO RET-CODE
+
+           GOBACK.
+       END PROGRAM POLYCALM.
