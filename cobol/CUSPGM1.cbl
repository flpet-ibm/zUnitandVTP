@@ -0,0 +1,96 @@
+       ID DIVISION.
+       PROGRAM-ID. CUSPGM1.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *    CHANGES A CUSTOMER'S CUSTOMER_SECURE PASSWORD. VERIFIES
+      *    THE CURRENT PASSWORD, WRITES THE NEW ONE AND INCREMENTS
+      *    PASS_CHANGES ON SUCCESS, AND LOCKS THE ACCOUNT (STATE
+      *    INDICATOR 'L') ONCE FAILEDATTEMPTS REACHES THE CALLER'S
+      *    FSP-MAX-FAILURES THRESHOLD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
+
+       01  WS-CUR-PASS                 PIC X(32).
+       01  WS-STATE-INDICATOR          PIC X(1).
+       01  WS-FAILEDATTEMPTS           PIC S9(9) COMP.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-CUST-SEC.
+           COPY CUSCPY1.
+
+       PROCEDURE DIVISION USING MY-CUST-SEC.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-CUSTOMER-NUM IN MY-CUST-SEC TO
+                 DB2-CUSTOMERNUMBER-INT
+
+            EXEC SQL
+               SELECT CUSTOMERPASS, STATE_INDICATOR, FAILEDATTEMPTS
+               INTO   :WS-CUR-PASS, :WS-STATE-INDICATOR,
+                      :WS-FAILEDATTEMPTS
+               FROM   CUSTOMER_SECURE
+               WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+            END-EXEC.
+
+           IF SQLCODE < 0 THEN
+              MOVE 8 TO FSP-RETURN-CODE IN MY-CUST-SEC
+              GOBACK
+           END-IF
+
+           IF SQLCODE = 100 THEN
+              MOVE 12 TO FSP-RETURN-CODE IN MY-CUST-SEC
+              GOBACK
+           END-IF
+
+           IF WS-STATE-INDICATOR = 'L' THEN
+              MOVE 12 TO FSP-RETURN-CODE IN MY-CUST-SEC
+              GOBACK
+           END-IF
+
+           IF WS-CUR-PASS NOT = FSP-CURRENT-PASS IN MY-CUST-SEC THEN
+              ADD 1 TO WS-FAILEDATTEMPTS
+              IF WS-FAILEDATTEMPTS >= FSP-MAX-FAILURES IN MY-CUST-SEC
+                 EXEC SQL
+                    UPDATE CUSTOMER_SECURE
+                    SET    STATE_INDICATOR = 'L',
+                           FAILEDATTEMPTS  = :WS-FAILEDATTEMPTS
+                    WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+                 END-EXEC
+                 MOVE 12 TO FSP-RETURN-CODE IN MY-CUST-SEC
+              ELSE
+                 EXEC SQL
+                    UPDATE CUSTOMER_SECURE
+                    SET    FAILEDATTEMPTS = :WS-FAILEDATTEMPTS
+                    WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+                 END-EXEC
+                 MOVE 4 TO FSP-RETURN-CODE IN MY-CUST-SEC
+              END-IF
+              GOBACK
+           END-IF
+
+           EXEC SQL
+              UPDATE CUSTOMER_SECURE
+              SET    CUSTOMERPASS   = :FSP-NEW-PASS,
+                     PASS_CHANGES   = PASS_CHANGES + 1,
+                     FAILEDATTEMPTS = 0
+              WHERE  CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              MOVE 0 TO FSP-RETURN-CODE IN MY-CUST-SEC
+           ELSE
+              MOVE 8 TO FSP-RETURN-CODE IN MY-CUST-SEC
+           END-IF.
+
+       END PROGRAM CUSPGM1.
