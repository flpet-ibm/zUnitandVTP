@@ -0,0 +1,126 @@
+000010 IDENTIFICATION DIVISION.                                         00010000
+000020 PROGRAM-ID.    DFSSAM08.                                         00020000
+000030*                                                                 00030000
+000040********************************************************@SCPYRT** 00040000
+000050*                                                               * 00050000
+000060*  Licensed Materials - Property of IBM                        *  00060000
+000070*                                                               * 00070000
+000080*  5635-A06                                                    *  00080000
+000090*                                                               * 00090000
+000100*      Copyright IBM Corp. 1974,1998 All Rights Reserved.      *  00100000
+000110*                                                               * 00110000
+000120*  US Government Users Restricted Rights - Use, duplication or *  00120000
+000130*  disclosure restricted by GSA ADP Schedule Contract with     *  00130000
+000140*  IBM Corp.                                                   *  00140000
+000150********************************************************@ECPYRT** 00150000
+000160*                                                                 00160000
+000170*          CYCLE-COUNT VARIANCE REPORT FOR THE PARTS INVENTORY.   00170000
+000180*          BATCH PROGRAM - NO TRANSACTION CODE.  SWEEPS THE WHOLE 00180000
+000190*          PARTFILE DATABASE UNQUALIFIED, WATCHING THE SEGMENT    00190000
+000200*          NAME FEEDBACK TO TRACK WHICH PARTROOT/STOKSTAT EACH    00200000
+000210*          CYCCOUNT SEGMENT BELONGS TO, AND REPORTS ANY PART      00210000
+000220*          WHERE THE CYCLE COUNT'S PHYSICAL-COUNT DIFFERS FROM    00220000
+000230*          ITS TOTAL-STOCK BY MORE THAN WS-TOLERANCE.             00230000
+000240*                                                                 00240000
+000250 ENVIRONMENT DIVISION.                                            00250000
+000260 CONFIGURATION SECTION.                                           00260000
+000270 SOURCE-COMPUTER.  IBM-370.                                       00270000
+000280 OBJECT-COMPUTER.  IBM-370.                                       00280000
+000290 DATA DIVISION.                                                   00290000
+000300 WORKING-STORAGE SECTION.                                         00300000
+000310 77  GET-NEXT                PICTURE XXXX   VALUE 'GN  '.         00310000
+000320*    HOW FAR A CYCLE COUNT MAY DIFFER FROM ON-HAND BEFORE IT IS   00320000
+000330*    WORTH PRINTING.                                              00330000
+000340 77  WS-TOLERANCE            PICTURE S9(07)V9 VALUE +5.0.         00340000
+000350 77  WS-NEG-TOLERANCE        PICTURE S9(07)V9 VALUE -5.0.         00350000
+000360 77  WS-VARIANCE             PICTURE S9(07)V9 VALUE ZERO.         00360000
+000370 77  WS-CYCCOUNT-COUNT       PICTURE 9(05)  VALUE ZERO.           00370000
+000380 77  WS-EXCEPTION-COUNT      PICTURE 9(05)  VALUE ZERO.           00380000
+000390 01  WS-CURRENT-PART-NO      PICTURE X(15)  VALUE SPACES.         00390000
+000400 01  WS-CURRENT-LOCATION.                                         00400000
+000410     02 WS-CURRENT-AREA      PICTURE X      VALUE SPACE.          00410000
+000420     02 WS-CURRENT-DEPT      PICTURE XX     VALUE SPACES.         00420000
+000430     02 WS-CURRENT-PROJ      PICTURE XXX    VALUE SPACES.         00430000
+000440     02 WS-CURRENT-DIV       PICTURE XX     VALUE SPACES.         00440000
+000450 01  WS-DISPLAY-LINE.                                             00450000
+000460     02 WS-DISP-PHYSICAL     PICTURE Z(06)9-.                     00460000
+000470     02 WS-DISP-TOTAL        PICTURE Z(06)9-.                     00470000
+000480     02 WS-DISP-VARIANCE     PICTURE Z(06)9-.                     00480000
+000490* GENERIC RETRIEVAL AREA FOR ANY PARTFILE SEGMENT, SAME 160-BYTE  00490000
+000500* SHAPE ALREADY USED BY DFSSAM03 AND DFSSAM07.                    00500000
+000510 01  SEG-RET-AREA.                                                00510000
+000520     02 FILLER1              PICTURE X(02).                       00520000
+000530     02 PART-NO              PICTURE X(15).                       00530000
+000540     02 FILLER2              PICTURE X(09).                       00540000
+000550     02 DESC                 PICTURE X(15).                       00550000
+000560     02 FILLER3              PICTURE X(119).                      00560000
+000570 01  STOCK-STATUS-RET  REDEFINES SEG-RET-AREA.                    00570000
+000580     02 FILLER1              PICTURE XX.                          00580000
+000590     02 SS-AREA              PICTURE X.                           00590000
+000600     02 SS-DEPT              PICTURE XX.                          00600000
+000610     02 SS-PROJ              PICTURE XXX.                         00610000
+000620     02 SS-DIV               PICTURE XX.                          00620000
+000630     02 FILLER2              PICTURE X(150).                      00630000
+000640* CYCCOUNT'S OWN COPY OF THE COUNTED AND ON-HAND QUANTITIES, AT   00640000
+000650* THE SAME OFFSETS DFSSAM03'S CYCLE-COUNT-RET ALREADY ESTABLISHED.00650000
+000660 01  CYCLE-COUNT-RET  REDEFINES SEG-RET-AREA.                     00660000
+000670     02 FILLER               PICTURE XX.                          00670000
+000680     02 PHYSICAL-COUNT       PICTURE S9(07)V9.                    00680000
+000690     02 FILLER               PICTURE X(04).                       00690000
+000700     02 TOTAL-STOCK          PICTURE S9(07)V9.                    00700000
+000710     02 FILLER               PICTURE X(138).                      00710000
+000720 LINKAGE SECTION.                                                 00720000
+000730 01  PARTFILE-PCB.                                                00730000
+000740     02 PN-DBD-NAME          PICTURE X(8).                        00740000
+000750     02 PN-SEG-LEVEL         PICTURE XX.                          00750000
+000760     02 PN-STATUS-CODE       PICTURE XX.                          00760000
+000770     02 PN-PROC-OPTIONS      PICTURE XXXX.                        00770000
+000780     02 RESERVE-DLI          PICTURE S9(5)  COMPUTATIONAL.        00780000
+000790     02 PN-SEG-NAME-FB       PICTURE X(8).                        00790000
+000800 PROCEDURE DIVISION.                                              00800000
+000810 ENTRY-POINT.                                                     00810000
+000820     ENTRY 'DLITCBL' USING PARTFILE-PCB.                          00820000
+000830     DISPLAY '-----------------------------------------------'.   00830000
+000840     DISPLAY 'DFSSAM08 CYCLE-COUNT VARIANCE REPORT'.              00840000
+000850     DISPLAY '  PART NO         LOCATION      PHYSICAL   ON-HAND' 00850000
+000860             '  VARIANCE'.                                        00860000
+000870     CALL 'CBLTDLI' USING GET-NEXT, PARTFILE-PCB, SEG-RET-AREA.   00870000
+000880 GET-NEXT-LOOP.                                                   00880000
+000890     IF PN-STATUS-CODE EQUAL TO 'GB' GO TO END-OF-SWEEP.          00890000
+000900     IF PN-STATUS-CODE NOT EQUAL TO SPACES GO TO ABEND.           00900000
+000910     IF PN-SEG-NAME-FB EQUAL TO 'PARTROOT'                        00910000
+000920         MOVE PART-NO TO WS-CURRENT-PART-NO.                      00920000
+000930     IF PN-SEG-NAME-FB EQUAL TO 'STOKSTAT'                        00930000
+000940         MOVE SS-AREA TO WS-CURRENT-AREA                          00940000
+000950         MOVE SS-DEPT TO WS-CURRENT-DEPT                          00950000
+000960         MOVE SS-PROJ TO WS-CURRENT-PROJ                          00960000
+000970         MOVE SS-DIV  TO WS-CURRENT-DIV.                          00970000
+000980     IF PN-SEG-NAME-FB EQUAL TO 'CYCCOUNT'                        00980000
+000990         PERFORM CHECK-VARIANCE.                                  00990000
+001000     CALL 'CBLTDLI' USING GET-NEXT, PARTFILE-PCB, SEG-RET-AREA.   01000000
+001010     GO TO GET-NEXT-LOOP.                                         01010000
+001020 CHECK-VARIANCE.                                                  01020000
+001030     ADD 1 TO WS-CYCCOUNT-COUNT.                                  01030000
+001040     COMPUTE WS-VARIANCE = PHYSICAL-COUNT - TOTAL-STOCK.          01040000
+001050     IF WS-VARIANCE > WS-TOLERANCE                                01050000
+001060         OR WS-VARIANCE < WS-NEG-TOLERANCE                        01060000
+001070         PERFORM WRITE-VARIANCE-LINE.                             01070000
+001080 WRITE-VARIANCE-LINE.                                             01080000
+001090     ADD 1 TO WS-EXCEPTION-COUNT.                                 01090000
+001100     MOVE PHYSICAL-COUNT TO WS-DISP-PHYSICAL.                     01100000
+001110     MOVE TOTAL-STOCK    TO WS-DISP-TOTAL.                        01110000
+001120     MOVE WS-VARIANCE    TO WS-DISP-VARIANCE.                     01120000
+001130     DISPLAY '  ' WS-CURRENT-PART-NO ' ' WS-CURRENT-AREA          01130000
+001140             WS-CURRENT-DEPT WS-CURRENT-PROJ WS-CURRENT-DIV '  '  01140000
+001150             WS-DISP-PHYSICAL '  ' WS-DISP-TOTAL '  '             01150000
+001160             WS-DISP-VARIANCE.                                    01160000
+001170 END-OF-SWEEP.                                                    01170000
+001180     DISPLAY '-----------------------------------------------'.   01180000
+001190     DISPLAY 'CYCLE COUNTS EXAMINED......: ' WS-CYCCOUNT-COUNT.   01190000
+001200     DISPLAY 'VARIANCES BEYOND TOLERANCE.: ' WS-EXCEPTION-COUNT.  01200000
+001210     DISPLAY '-----------------------------------------------'.   01210000
+001220     GOBACK.                                                      01220000
+001230 ABEND.                                                           01230000
+001240     DISPLAY 'DFSSAM08 BAD STATUS ' PN-STATUS-CODE ' ON GN CALL'  01240000
+001250             UPON CONSOLE.                                        01250000
+001260     GOBACK.                                                      01260000
