@@ -9,7 +9,7 @@
        WORKING-STORAGE SECTION.
       *
        01  MY-CUST.
-           COPY ADDICPY1.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
 
        01 MY-PGM PIC X(8).
        01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
@@ -17,7 +17,7 @@
 
        LINKAGE SECTION.
        01  LS-CUST.
-           COPY ADDICPY1.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
 
        PROCEDURE DIVISION USING LS-CUST.
       *
