@@ -57,6 +57,9 @@
 000720         04 ROOT-PREFIX      PICTURE XX  VALUE '02'.              00570000
 000740         04 PN-WORK          PICTURE X(15).                       00580000
 000760     02  MSG-SEG-CNT         PICTURE S9 COMPUTATIONAL VALUE ZERO. 00590000
+000761     02  WA-CONSOL-TOTAL     PICTURE S9(7)V9         VALUE ZERO.  00591000
+000762     02  WA-LOC-COUNT        PICTURE S9(3) COMPUTATIONAL          00592000
+000763                                             VALUE ZERO.          00593000
 000780 01  PARAM-TABLE.                                                 00600000
 000800     02  FILLER              PICTURE S9(2) VALUE +15 COMP.        00610000
 000820     02 FILLER               PICTURE XX    VALUE 'L '.            00620000
@@ -200,6 +203,20 @@
 003440     02 FILLER               PICTURE X(17)  VALUE                 02000000
 003460                                           ' NOT IN DATA BASE'.   02010000
 003480     02 CARR-RET             PICTURE X(01)  VALUE X'15'.          02020000
+003482 01  CONSOLIDATED-MSG.                                            02021000
+003484     02 FILLER               PICTURE S9(02)   VALUE +67           02022000
+003485                                            COMPUTATIONAL.        02023000
+003486     02 FILLER               PICTURE S9(02)  VALUE ZERO           02024000
+003487                                             COMPUTATIONAL.       02025000
+003488     02 FILLER               PICTURE X(01)  VALUE X'15'.          02026000
+003490     02 FILLER               PICTURE X(05)  VALUE  'PART='.       02027000
+003492     02 PART-NO              PICTURE X(15).                       02027200
+003494     02 FILLER               PICTURE X(12) VALUE '; LOCATIONS='.  02027400
+003495     02 LOC-COUNT            PICTURE ZZ9.                         02027600
+003496     02 FILLER               PICTURE X(18) VALUE                  02027800
+003497                                       '; TOTAL ALL STOCK='.      02028000
+003498     02 TOTAL-STOCK-ALL      PICTURE Z(06)9-.                     02028500
+003499     02 CARR-RET             PICTURE X(01)  VALUE X'15'.          02029000
 003500 LINKAGE SECTION.                                                 02030000
 003520 01  IO-TERM-PCB.                                                 02040000
 003540     02 IO-TERMINAL          PICTURE X(8).                        02050000
@@ -246,6 +263,8 @@
 004580                          ELSE                                    02460000
 004600         MOVE CORRESPONDING STAN-INFO-RET TO LINE-1-AREA.         02470000
 004620     PERFORM WRITE-LINE-1 THRU WRITE-LINE-1-EXIT.                 02480000
+004621     IF INPUT-SS-KEY OF REFORM-MESSAGE EQUAL TO SPACES            02481000
+004622         GO TO CONSOLIDATE-ALL-LOCATIONS.                         02482000
 004640 GET-UNIQUE-STOKSTAT.                                             02490000
 004660     MOVE INPUT-SS-KEY TO SS-SSA-KEY-VALUE.                       02500000
 004700     CALL 'CBLTDLI' USING UNIQ-FUNC, PARTFILE-PCB, SEG-RET-AREA,  02510000
@@ -296,6 +315,28 @@
 005700     MOVE INPUT-SS-KEY TO STOCK-KEY OF NO-STOKSTAT-MSG.           02960000
 005740     CALL 'CBLTDLI' USING ISRT-FUNC, IO-TERM-PCB, NO-STOKSTAT-MSG.02970000
 005780     GO TO END-IT.                                                02980000
+005741*    SWEEPS EVERY STOKSTAT CHILD OF THE CURRENT PARTROOT WITH AN  02981000
+005742*    UNQUALIFIED GN, TOTALLING SS-IN-STOCK ACROSS ALL LOCATIONS,  02982000
+005743*    UNTIL THE NEXT PARTROOT OR END OF DATABASE IS REACHED        02983000
+005744 CONSOLIDATE-ALL-LOCATIONS.                                       02984000
+005745     MOVE ZERO TO WA-CONSOL-TOTAL.                                02985000
+005746     MOVE ZERO TO WA-LOC-COUNT.                                   02986000
+005747 CONSOLIDATE-NEXT-SEG.                                            02987000
+005748     IF (PN-STATUS-CODE EQUAL TO 'GB')                            02988000
+005749                      OR                                          02988200
+005750        (PN-SEG-NAME-FB EQUAL TO 'PARTROOT')                      02988400
+005751         GO TO CONSOLIDATE-DONE.                                  02988600
+005752     IF PN-SEG-NAME-FB EQUAL TO 'STOKSTAT'                        02988800
+005753         ADD SS-IN-STOCK OF STOCK-STATUS-RET TO WA-CONSOL-TOTAL   02989000
+005754         ADD 1 TO WA-LOC-COUNT.                                   02989200
+005755     CALL 'CBLTDLI' USING NEXT-FUNC, PARTFILE-PCB, SEG-RET-AREA.  02989400
+005756     GO TO CONSOLIDATE-NEXT-SEG.                                  02989600
+005757 CONSOLIDATE-DONE.                                                02989800
+005758     MOVE PART-NO-EDIT      TO PART-NO OF CONSOLIDATED-MSG.       02989900
+005759     MOVE WA-LOC-COUNT      TO LOC-COUNT OF CONSOLIDATED-MSG.     02989950
+005760     MOVE WA-CONSOL-TOTAL TO TOTAL-STOCK-ALL OF CONSOLIDATED-MSG. 02989970
+005761     PERFORM WRITE-CONSOLIDATED THRU WRITE-CONSOLIDATED-EXIT.     02989980
+005762     GO TO END-IT.                                                02989990
 005800 WRITE-LINE-1.                                                    02990000
 005840     CALL 'CBLTDLI' USING ISRT-FUNC, IO-TERM-PCB, LINE-1-AREA.    03000000
 005880 WRITE-LINE-1-EXIT.  EXIT.                                        03010000
@@ -312,5 +353,9 @@
 006220 WRITE-LINE-5.                                                    03120000
 006260     CALL 'CBLTDLI' USING ISRT-FUNC, IO-TERM-PCB, LINE-5-AREA.    03130000
 006300 WRITE-LINE-5-EXIT.  EXIT.                                        03140000
+006301 WRITE-CONSOLIDATED.                                              03141000
+006302     CALL 'CBLTDLI' USING ISRT-FUNC, IO-TERM-PCB,                 03142000
+006303                                 CONSOLIDATED-MSG.                03142500
+006304 WRITE-CONSOLIDATED-EXIT.  EXIT.                                  03143000
 006320 END-IT.                                                          03150000
 006360     GOBACK.                                                      03160000
\ No newline at end of file
