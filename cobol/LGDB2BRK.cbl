@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2BRK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-POLICYNUMBER              PIC S9(9) COMP.
+       01  WS-BROKERID                  PIC S9(9) COMP.
+       01  WS-BROKERSREFERENCE          PIC X(10).
+       01  WS-PAYMENT                   PIC S9(9) COMP.
+       01  WS-COMMISSION-PCT            PIC S9(4) COMP.
+
+       01  WS-PREV-BROKERID             PIC S9(9) COMP VALUE -1.
+       01  WS-FIRST-ROW-SW              PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-ROW                        VALUE 'Y'
+                                                   FALSE 'N'.
+
+       01  WS-POLICY-COMMISSION         PIC S9(9)V99 COMP-3.
+       01  WS-DISP-POLICY-COMMISSION    PIC Z(7)9,99.
+
+       01  WS-BROKER-POLICY-COUNT       PIC 9(5)      VALUE 0.
+       01  WS-BROKER-COMMISSION-TOTAL   PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-DISP-BROKER-TOTAL         PIC Z(7)9,99.
+
+       01  WS-GRAND-COMMISSION-TOTAL    PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-DISP-GRAND-TOTAL          PIC Z(7)9,99.
+
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT POLICYNUMBER, BROKERID, BROKERSREFERENCE,
+                      PAYMENT, COMMISSION
+               FROM   POLICY
+               WHERE  BROKERID > 0
+               ORDER BY BROKERID, POLICYNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'LGDB2BRK BROKER COMMISSION STATEMENT'.
+
+           PERFORM OPEN-CURSOR.
+           PERFORM FETCH-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+
+                   IF WS-BROKERID NOT = WS-PREV-BROKERID
+                      AND NOT WS-FIRST-ROW THEN
+                      PERFORM DISPLAY-BROKER-TOTAL
+                   END-IF
+
+                   IF WS-BROKERID NOT = WS-PREV-BROKERID THEN
+                      PERFORM DISPLAY-BROKER-HEADER
+                   END-IF
+
+                   PERFORM DISPLAY-POLICY-DETAIL
+                   PERFORM FETCH-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-CURSOR.
+
+           IF NOT WS-FIRST-ROW THEN
+              PERFORM DISPLAY-BROKER-TOTAL
+           END-IF.
+
+           MOVE WS-GRAND-COMMISSION-TOTAL TO WS-DISP-GRAND-TOTAL.
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'TOTAL COMMISSION OWED ACROSS ALL BROKERS: '
+                   WS-DISP-GRAND-TOTAL.
+           DISPLAY '-----------------------------------------------'.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       OPEN-CURSOR.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-CURSOR.
+           EXEC SQL
+              FETCH C1
+              INTO :WS-POLICYNUMBER, :WS-BROKERID,
+                   :WS-BROKERSREFERENCE, :WS-PAYMENT,
+                   :WS-COMMISSION-PCT
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-CURSOR.
+           EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       DISPLAY-BROKER-HEADER.
+           DISPLAY ' '.
+           DISPLAY 'BROKERID ' WS-BROKERID.
+           DISPLAY '  POLICYNUMBER  BROKERSREF   PAYMENT   COMMISSION'.
+           MOVE WS-BROKERID TO WS-PREV-BROKERID.
+           SET WS-FIRST-ROW TO FALSE.
+           MOVE 0 TO WS-BROKER-POLICY-COUNT.
+           MOVE 0 TO WS-BROKER-COMMISSION-TOTAL.
+
+       DISPLAY-POLICY-DETAIL.
+           COMPUTE WS-POLICY-COMMISSION =
+                   WS-PAYMENT * WS-COMMISSION-PCT / 100.
+           MOVE WS-POLICY-COMMISSION TO WS-DISP-POLICY-COMMISSION.
+           DISPLAY '  ' WS-POLICYNUMBER '   ' WS-BROKERSREFERENCE
+                   '   ' WS-PAYMENT '   ' WS-DISP-POLICY-COMMISSION.
+           ADD 1 TO WS-BROKER-POLICY-COUNT.
+           ADD WS-POLICY-COMMISSION TO WS-BROKER-COMMISSION-TOTAL.
+           ADD WS-POLICY-COMMISSION TO WS-GRAND-COMMISSION-TOTAL.
+
+       DISPLAY-BROKER-TOTAL.
+           MOVE WS-BROKER-COMMISSION-TOTAL TO WS-DISP-BROKER-TOTAL.
+           DISPLAY '  BROKER ' WS-PREV-BROKERID ' - '
+                   WS-BROKER-POLICY-COUNT ' POLICIES, COMMISSION '
+                   WS-DISP-BROKER-TOTAL.
+
+      *----------------------------------------------------------------*
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       END PROGRAM LGDB2BRK.
