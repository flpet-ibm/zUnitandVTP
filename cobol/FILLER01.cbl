@@ -4,9 +4,36 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIORRUN ASSIGN TO PRIORRUN
+               FILE STATUS IS PRIORRUN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CURRRUN ASSIGN TO CURRRUN
+               FILE STATUS IS CURRRUN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
       ****************************************************************
+      * FILE SECTION
+      ****************************************************************
+       FILE SECTION.
+      *
+      *    PRIORRUN HOLDS ONE PROFESSION-GROUP CODE PER RECORD, AS
+      *    LEFT BY THE PREVIOUS RUN, KEYED BY ITS POSITION IN
+      *    P016-SARG010-PROF-GR-LISTE.
+       FD  PRIORRUN RECORDING MODE F.
+       01  PRIOR-RECORD.
+           05  PR-INDEX                PIC 9(3).
+           05  PR-PROF-GR              PIC X(1).
+      *
+      *    CURRRUN IS WRITTEN AT END OF JOB WITH THIS RUN'S CODES, SO
+      *    IT CAN BE FED IN AS NEXT RUN'S PRIORRUN.
+       FD  CURRRUN RECORDING MODE F.
+       01  CURR-RECORD.
+           05  CR-INDEX                PIC 9(3).
+           05  CR-PROF-GR              PIC X(1).
+      ****************************************************************
       * WORKING-STORAGE SECTION
       ****************************************************************
        WORKING-STORAGE SECTION.
@@ -22,6 +49,24 @@
       * DATUM/TIDAREA
        01  FILGG019.
            COPY FILGG019.
+      ******************************************************************
+      *    PROFESSION-GROUP DUPLICATE-CHECK WORK AREAS
+      ******************************************************************
+       01  WS-PGI                   PIC S9(3) COMP.
+       01  WS-PGJ                   PIC S9(3) COMP.
+       01  WS-DUP-SW                PIC X(1)  VALUE 'N'.
+           88  WS-DUP-FOUND                   VALUE 'Y'.
+      ******************************************************************
+      *    PROFESSION-GROUP CHANGE-REPORT WORK AREAS
+      ******************************************************************
+       01  PRIORRUN-STATUS          PIC 99.
+       01  CURRRUN-STATUS           PIC 99.
+       01  WS-PRIOR-EOF-SW          PIC X(1)  VALUE 'N'.
+           88  WS-PRIOR-EOF                    VALUE 'Y'.
+       01  WS-PRIOR-PROF-GR-LISTE.
+           05  WS-PRIOR-PROF-GR     OCCURS 150 TIMES
+                                     PIC X(1).
+       01  WS-CHG-COUNT             PIC S9(3) COMP VALUE 0.
        LINKAGE SECTION.
 
        01 FILGG057.
@@ -39,9 +84,189 @@
            INITIALIZE            FILGG019-PARAMETRAR
            CALL 'FILG0190' USING FILGG019-PARAMETRAR
 
-           MOVE 0                          TO RETURN-CODE
+           PERFORM B-CHECK-PROF-GR-DUPS THRU B999-SLUT
+
+           IF WS-DUP-FOUND
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              PERFORM C-LOAD-PRIOR-RUN THRU C999-SLUT
+              PERFORM D-COMPARE-PROF-GR THRU D999-SLUT
+              PERFORM E-DISPLAY-CHANGE-REPORT THRU E999-SLUT
+              PERFORM F-SAVE-CURRENT-RUN THRU F999-SLUT
+              MOVE 0 TO RETURN-CODE
+           END-IF
 
            GOBACK
            .
        A999-SLUT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      ******************************************************************
+      *    B-CHECK-PROF-GR-DUPS - SCAN P016-SARG010-PROF-GR-LISTE FOR A
+      *    PROFESSION-GROUP CODE THAT OCCURS MORE THAN ONCE, UP TO THE
+      *    NUMBER OF ENTRIES GIVEN BY P016-ANTAL-PROF-GR-DATA.
+      ******************************************************************
+       B-CHECK-PROF-GR-DUPS SECTION.
+
+           MOVE 'N' TO WS-DUP-SW
+           MOVE 1   TO WS-PGI
+
+           PERFORM B100-CHECK-ONE-ENTRY
+               UNTIL WS-PGI > P016-ANTAL-PROF-GR-DATA
+                  OR WS-DUP-FOUND
+           .
+       B999-SLUT.
+           EXIT.
+
+       B100-CHECK-ONE-ENTRY.
+
+           COMPUTE WS-PGJ = WS-PGI + 1
+
+           PERFORM B110-CHECK-ONE-PAIR
+               UNTIL WS-PGJ > P016-ANTAL-PROF-GR-DATA
+                  OR WS-DUP-FOUND
+
+           ADD 1 TO WS-PGI
+           .
+       B110-CHECK-ONE-PAIR.
+
+           IF P016-SARG010-PROF-GR (WS-PGI) =
+              P016-SARG010-PROF-GR (WS-PGJ)
+              DISPLAY 'FILLER01 - DUPLICATE PROFESSION GROUP CODE '
+                      P016-SARG010-PROF-GR (WS-PGI)
+                      ' AT ENTRIES ' WS-PGI ' AND ' WS-PGJ
+              MOVE 'Y' TO WS-DUP-SW
+           END-IF
+
+           ADD 1 TO WS-PGJ
+           .
+      ******************************************************************
+      *    C-LOAD-PRIOR-RUN - READ LAST RUN'S PROFESSION-GROUP CODES,
+      *    IF ANY, INTO WS-PRIOR-PROF-GR-LISTE. A MISSING PRIORRUN
+      *    FILE (FILE STATUS 35) JUST MEANS THIS IS THE FIRST RUN.
+      ******************************************************************
+       C-LOAD-PRIOR-RUN SECTION.
+
+           MOVE SPACES TO WS-PRIOR-PROF-GR-LISTE
+           MOVE 'N'    TO WS-PRIOR-EOF-SW
+
+           OPEN INPUT PRIORRUN.
+
+           IF PRIORRUN-STATUS = '35'
+              SET WS-PRIOR-EOF TO TRUE
+           ELSE
+              IF PRIORRUN-STATUS NOT = '00'
+                 DISPLAY 'FILLER01 - FILE STATUS AT OPEN PRIORRUN '
+                         PRIORRUN-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+
+              READ PRIORRUN
+                   AT END SET WS-PRIOR-EOF TO TRUE
+              END-READ
+
+              PERFORM TEST BEFORE UNTIL WS-PRIOR-EOF
+                 MOVE PR-PROF-GR TO WS-PRIOR-PROF-GR (PR-INDEX)
+                 READ PRIORRUN
+                      AT END SET WS-PRIOR-EOF TO TRUE
+                 END-READ
+              END-PERFORM
+
+              CLOSE PRIORRUN
+           END-IF
+           .
+       C999-SLUT.
+           EXIT.
+      ******************************************************************
+      *    D-COMPARE-PROF-GR - SET P016-PROF-GR-AENDRET(N) WHEREVER
+      *    THIS RUN'S CODE DIFFERS FROM THE PRIOR RUN'S CODE.
+      ******************************************************************
+       D-COMPARE-PROF-GR SECTION.
+
+           MOVE 0 TO WS-CHG-COUNT
+           MOVE 1 TO WS-PGI
+
+           PERFORM D100-COMPARE-ONE-ENTRY
+               UNTIL WS-PGI > P016-ANTAL-PROF-GR-DATA
+           .
+       D999-SLUT.
+           EXIT.
+
+       D100-COMPARE-ONE-ENTRY.
+
+           IF P016-SARG010-PROF-GR (WS-PGI) =
+              WS-PRIOR-PROF-GR (WS-PGI)
+              MOVE 'N' TO P016-PROF-GR-AENDRET (WS-PGI)
+           ELSE
+              MOVE 'Y' TO P016-PROF-GR-AENDRET (WS-PGI)
+              ADD 1 TO WS-CHG-COUNT
+           END-IF
+
+           ADD 1 TO WS-PGI
+           .
+      ******************************************************************
+      *    E-DISPLAY-CHANGE-REPORT - LIST EVERY ENTRY FLAGGED CHANGED
+      *    BY D-COMPARE-PROF-GR SO PAYROLL CAN SEE WHAT MOVED SINCE
+      *    THE PRIOR RUN.
+      ******************************************************************
+       E-DISPLAY-CHANGE-REPORT SECTION.
+
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'FILLER01 PROFESSION-GROUP CHANGE REPORT'.
+
+           IF WS-CHG-COUNT = 0
+              DISPLAY '  NO PROFESSION-GROUP CODES CHANGED'
+           ELSE
+              MOVE 1 TO WS-PGI
+              PERFORM E100-DISPLAY-ONE-ENTRY
+                  UNTIL WS-PGI > P016-ANTAL-PROF-GR-DATA
+           END-IF
+
+           DISPLAY '  TOTAL CHANGED...................: ' WS-CHG-COUNT
+           DISPLAY '-----------------------------------------------'
+           .
+       E999-SLUT.
+           EXIT.
+
+       E100-DISPLAY-ONE-ENTRY.
+
+           IF P016-PROF-GR-AENDRET (WS-PGI) = 'Y'
+              DISPLAY '  ENTRY ' WS-PGI ' CHANGED FROM '
+                      WS-PRIOR-PROF-GR (WS-PGI) ' TO '
+                      P016-SARG010-PROF-GR (WS-PGI)
+           END-IF
+
+           ADD 1 TO WS-PGI
+           .
+      ******************************************************************
+      *    F-SAVE-CURRENT-RUN - WRITE THIS RUN'S CODES TO CURRRUN SO
+      *    THEY BECOME NEXT RUN'S PRIORRUN.
+      ******************************************************************
+       F-SAVE-CURRENT-RUN SECTION.
+
+           OPEN OUTPUT CURRRUN.
+           IF CURRRUN-STATUS NOT = '00'
+              DISPLAY 'FILLER01 - FILE STATUS AT OPEN CURRRUN '
+                      CURRRUN-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE 1 TO WS-PGI
+
+           PERFORM F100-WRITE-ONE-ENTRY
+               UNTIL WS-PGI > P016-ANTAL-PROF-GR-DATA
+
+           CLOSE CURRRUN
+           .
+       F999-SLUT.
+           EXIT.
+
+       F100-WRITE-ONE-ENTRY.
+
+           MOVE WS-PGI                      TO CR-INDEX
+           MOVE P016-SARG010-PROF-GR (WS-PGI) TO CR-PROF-GR
+           WRITE CURR-RECORD
+
+           ADD 1 TO WS-PGI
+           .
\ No newline at end of file
