@@ -12,12 +12,14 @@
        01  DB2-IN-INTEGERS.
            03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
 
+       01  WS-DUP-CUSTOMER-COUNT       PIC S9(9) COMP.
+
            EXEC SQL INCLUDE SQLCA      END-EXEC.
            EXEC SQL INCLUDE CUSTOMER   END-EXEC.
 
        LINKAGE SECTION.
        01  MY-CUST.
-           COPY ADDICPY1.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
 
        PROCEDURE DIVISION USING MY-CUST.
       *
@@ -27,6 +29,18 @@
             MOVE FSP-CUSTOMER-NUM IN MY-CUST TO
                  DB2-CUSTOMERNUMBER-INT
 
+      *    A CUSTOMERNUMBER ALREADY ON FILE MUST BE REJECTED HERE
+      *    RATHER THAN LEFT TO ABEND THE TRANSACTION ON THE INSERT.
+            EXEC SQL
+               SELECT COUNT(*)
+               INTO  :WS-DUP-CUSTOMER-COUNT
+               FROM CUSTOMER
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+            END-EXEC.
+
+           IF WS-DUP-CUSTOMER-COUNT > 0 THEN
+              MOVE 4 TO FSP-RETURN-CODE IN MY-CUST
+           ELSE
              EXEC SQL
                INSERT INTO CUSTOMER
                          ( CUSTOMERNUMBER,
@@ -49,6 +63,12 @@
                            :FSP-PHONE-MOBILE,
                            :FSP-PHONE-HOME,
                            :FSP-EMAIL-ADDRESS )
-             END-EXEC.
+             END-EXEC
+             IF SQLCODE = 0 THEN
+                MOVE 0 TO FSP-RETURN-CODE IN MY-CUST
+             ELSE
+                MOVE 8 TO FSP-RETURN-CODE IN MY-CUST
+             END-IF
+           END-IF.
 
        END PROGRAM ADDIPGMI.
\ No newline at end of file
