@@ -0,0 +1,118 @@
+       ID DIVISION.
+       PROGRAM-ID. ENDPGM1.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *    MOVES A POLICYHOLDER BETWEEN ENDOWMENT FUNDS. VALIDATES
+      *    THAT EXACTLY ONE OF EQUITIES/WITHPROFITS/MANAGEDFUND IS
+      *    BEING SET TO 'Y', APPLIES THE SWITCH, AND LOGS IT TO
+      *    FUNDSWITCH WITH THE CALLER-SUPPLIED EFFECTIVE DATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-POLICYNUMBER-INT     PIC S9(9) COMP.
+
+       01  WS-FUND-FLAG-COUNT          PIC S9(4) COMP VALUE 0.
+       01  WS-OLD-FUND                 PIC X(1).
+       01  WS-NEW-FUND                 PIC X(1).
+       01  WS-CUR-EQUITIES             PIC X(1).
+       01  WS-CUR-WITHPROFITS          PIC X(1).
+       01  WS-CUR-MANAGEDFUND          PIC X(1).
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-ENDOWMENT.
+           COPY ENDCPY1.
+
+       PROCEDURE DIVISION USING MY-ENDOWMENT.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-POLICY-NUM IN MY-ENDOWMENT TO
+                 DB2-POLICYNUMBER-INT
+
+            MOVE 0 TO WS-FUND-FLAG-COUNT
+            IF FSP-EQUITIES IN MY-ENDOWMENT = 'Y' THEN
+               ADD 1 TO WS-FUND-FLAG-COUNT
+               MOVE 'E' TO WS-NEW-FUND
+            END-IF
+            IF FSP-WITHPROFITS IN MY-ENDOWMENT = 'Y' THEN
+               ADD 1 TO WS-FUND-FLAG-COUNT
+               MOVE 'W' TO WS-NEW-FUND
+            END-IF
+            IF FSP-MANAGEDFUND IN MY-ENDOWMENT = 'Y' THEN
+               ADD 1 TO WS-FUND-FLAG-COUNT
+               MOVE 'M' TO WS-NEW-FUND
+            END-IF
+
+            IF WS-FUND-FLAG-COUNT NOT = 1 THEN
+               MOVE 4 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+               GOBACK
+            END-IF
+
+            EXEC SQL
+               SELECT EQUITIES, WITHPROFITS, MANAGEDFUND
+               INTO   :WS-CUR-EQUITIES, :WS-CUR-WITHPROFITS,
+                      :WS-CUR-MANAGEDFUND
+               FROM   ENDOWMENT
+               WHERE  POLICYNUMBER = :DB2-POLICYNUMBER-INT
+            END-EXEC.
+
+            IF SQLCODE < 0 THEN
+               MOVE 8 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+               GOBACK
+            END-IF
+
+            IF SQLCODE = 100 THEN
+               MOVE 12 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+               GOBACK
+            END-IF
+
+            IF WS-CUR-EQUITIES = 'Y' THEN
+               MOVE 'E' TO WS-OLD-FUND
+            ELSE
+               IF WS-CUR-WITHPROFITS = 'Y' THEN
+                  MOVE 'W' TO WS-OLD-FUND
+               ELSE
+                  MOVE 'M' TO WS-OLD-FUND
+               END-IF
+            END-IF
+
+            EXEC SQL
+               UPDATE ENDOWMENT
+               SET    EQUITIES     = :FSP-EQUITIES,
+                      WITHPROFITS  = :FSP-WITHPROFITS,
+                      MANAGEDFUND  = :FSP-MANAGEDFUND
+               WHERE  POLICYNUMBER = :DB2-POLICYNUMBER-INT
+            END-EXEC.
+
+            IF SQLCODE NOT = 0 THEN
+               MOVE 8 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+               GOBACK
+            END-IF
+
+            EXEC SQL
+               INSERT INTO FUNDSWITCH
+                         ( POLICYNUMBER,
+                           OLDFUND,
+                           NEWFUND,
+                           EFFECTIVEDATE )
+                  VALUES ( :DB2-POLICYNUMBER-INT,
+                           :WS-OLD-FUND,
+                           :WS-NEW-FUND,
+                           :FSP-EFFECTIVE-DATE )
+            END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              MOVE 0 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+           ELSE
+              MOVE 8 TO FSP-RETURN-CODE IN MY-ENDOWMENT
+           END-IF.
+
+       END PROGRAM ENDPGM1.
