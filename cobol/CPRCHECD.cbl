@@ -53,6 +53,10 @@
        01  WS-FACTOR-TAB REDEFINES WS-FACTOR-CONST.
            05 WS-FACTOR       PIC S9(4) BINARY OCCURS 10.
        01  WS-MODULE       PIC X(8).
+       01  WS-EFFECTIVE-DAY  PIC 99.
+       01  WS-ADMIN-CPR-SW   PIC X     VALUE 'N'.
+           88 CPR-IS-ADMINISTRATIVE      VALUE 'Y'.
+           88 CPR-IS-NORMAL-RANGE        VALUE 'N'.
        01  WS-TODAY.
            05 WS-TODAY-YEAR   PIC 9999.
            05 WS-TODAY-MONTH  PIC 99.
@@ -63,6 +67,13 @@
        01  WS-SUM          PIC S9(8) BINARY.
        01  WS-DUMMY        PIC S9(8) BINARY.
        01  WS-CHECK-DIGIT  PIC S9(8) BINARY.
+       01  WS-MAX-DAY-THIS-MONTH PIC S9(4) BINARY.
+       01  WS-LEAP-REM-4   PIC S9(8) BINARY.
+       01  WS-LEAP-REM-100 PIC S9(8) BINARY.
+       01  WS-LEAP-REM-400 PIC S9(8) BINARY.
+       01  WS-BIRTH-DATE-NUM     PIC 9(8).
+       01  WS-MOD11-BYPASS-DATE  PIC 9(8) VALUE 20071001.
+       01  WS-TEST-DATE-OVERRIDE PIC 9(8) VALUE 0.
 
        LINKAGE SECTION.
 
@@ -71,8 +82,10 @@
        01 LS-AGE    PIC S9(4) BINARY.
        01 LS-GENDER       PIC X.
        01 RC        PIC X.
+       01 LS-BIRTHDATE     PIC 9(8).
 
-       PROCEDURE DIVISION USING LS-CPR-NR LS-AGE LS-GENDER RC.
+       PROCEDURE DIVISION USING LS-CPR-NR LS-AGE LS-GENDER RC
+                                LS-BIRTHDATE.
       *
        MAIN SECTION.
        MAIN1.
@@ -80,7 +93,7 @@
            MOVE '0' TO RC.
 
            MOVE 'CPRTODAD' TO WS-MODULE.
-           CALL WS-MODULE USING WS-TODAY.
+           CALL WS-MODULE USING WS-TODAY WS-TEST-DATE-OVERRIDE.
            DISPLAY 'TODAY IS ' WS-TODAY.
 
            PERFORM CHECK-YEAR.
@@ -88,6 +101,10 @@
               PERFORM CHECK-MONTH
            END-IF.
 
+           IF RC = '0' THEN
+              PERFORM DERIVE-BIRTH-YEAR
+           END-IF.
+
            IF RC = '0' THEN
               PERFORM CHECK-DAY
            END-IF.
@@ -102,7 +119,35 @@
            EXIT PROGRAM.
 
        CHECK-DAY SECTION.
-           IF CPR-DAY = 0 OR CPR-DAY > WS-DAY-IN-MONTH(CPR-MONTH) THEN
+      *    THE IMMIGRATION REGISTER ISSUES "ADMINISTRATIVE" CPR NUMBERS
+      *    FOR PEOPLE WITHOUT A PERMANENT CPR BY ADDING 60 TO THE DAY
+      *    OF THE BIRTH DATE. DECODE THAT OFFSET BEFORE VALIDATING.
+           IF CPR-DAY > 60 THEN
+              COMPUTE WS-EFFECTIVE-DAY = CPR-DAY - 60
+              SET CPR-IS-ADMINISTRATIVE TO TRUE
+           ELSE
+              MOVE CPR-DAY TO WS-EFFECTIVE-DAY
+              SET CPR-IS-NORMAL-RANGE TO TRUE
+           END-IF.
+
+      *    FEBRUARY GETS 29 DAYS IN A LEAP BIRTH YEAR SO GENUINE
+      *    29 FEBRUARY BIRTH DATES ARE NOT REJECTED AS INVALID.
+           MOVE WS-DAY-IN-MONTH(CPR-MONTH) TO WS-MAX-DAY-THIS-MONTH.
+           IF CPR-MONTH = 2 THEN
+              DIVIDE WS-BIRTH-YEAR BY 4 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-4
+              DIVIDE WS-BIRTH-YEAR BY 100 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-100
+              DIVIDE WS-BIRTH-YEAR BY 400 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-400
+              IF WS-LEAP-REM-4 = 0 AND
+                 (WS-LEAP-REM-100 NOT = 0 OR WS-LEAP-REM-400 = 0) THEN
+                 MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+              END-IF
+           END-IF.
+
+           IF WS-EFFECTIVE-DAY = 0 OR
+              WS-EFFECTIVE-DAY > WS-MAX-DAY-THIS-MONTH THEN
               MOVE '1' TO RC
            END-IF.
 
@@ -133,12 +178,20 @@
                      (WS-CPR-DIGIT(WS-I) * WS-FACTOR(WS-I) )
            END-PERFORM.
            DIVIDE WS-SUM BY 11 GIVING WS-DUMMY REMAINDER WS-CHECK-DIGIT
+      *    DENMARK STOPPED REQUIRING NEWLY ISSUED CPR NUMBERS TO
+      *    SATISFY THE MOD-11 CHECK FROM 1 OCTOBER 2007 ONWARD, SO A
+      *    "WRONG" CHECK DIGIT ON A NUMBER BORN ON OR AFTER THAT DATE
+      *    IS NOT AN ERROR.
            IF WS-CHECK-DIGIT NOT EQUAL 0 THEN
-              MOVE '9' TO RC
+              COMPUTE WS-BIRTH-DATE-NUM = WS-BIRTH-YEAR * 10000 +
+                     CPR-MONTH * 100 + WS-EFFECTIVE-DAY
+              IF WS-BIRTH-DATE-NUM < WS-MOD11-BYPASS-DATE THEN
+                 MOVE '9' TO RC
+              END-IF
            END-IF
            EXIT.
 
-       CALCULATE-AGE-AND-GENDER SECTION.
+       DERIVE-BIRTH-YEAR SECTION.
 
            EVALUATE TRUE
              WHEN CPR-BIRTH-1900
@@ -157,9 +210,17 @@
                 END-IF
            END-EVALUATE.
 
+           EXIT.
+
+       CALCULATE-AGE-AND-GENDER SECTION.
+
+           COMPUTE LS-BIRTHDATE = WS-BIRTH-YEAR * 10000 +
+                  CPR-MONTH * 100 + WS-EFFECTIVE-DAY.
+
            COMPUTE LS-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR - 1.
            IF WS-TODAY-MONTH > CPR-MONTH OR
-              (WS-TODAY-MONTH = CPR-MONTH AND WS-TODAY-DAY >= CPR-DAY)
+              (WS-TODAY-MONTH = CPR-MONTH AND
+               WS-TODAY-DAY >= WS-EFFECTIVE-DAY)
            THEN
               ADD 1 TO LS-AGE
            END-IF.
