@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2REC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-POLICYNUMBER              PIC S9(9) COMP.
+       01  WS-CUSTOMERNUMBER            PIC S9(9) COMP.
+       01  WS-CLAIMNUMBER               PIC S9(9) COMP.
+
+       01  WS-CNT-ORPHAN-POLICY         PIC 9(7) VALUE 0.
+       01  WS-CNT-ORPHAN-MOTOR          PIC 9(7) VALUE 0.
+       01  WS-CNT-ORPHAN-COMMERCIAL     PIC 9(7) VALUE 0.
+       01  WS-CNT-ORPHAN-ENDOWMENT      PIC 9(7) VALUE 0.
+       01  WS-CNT-ORPHAN-CLAIM          PIC 9(7) VALUE 0.
+
+      *    ORPHANED POLICIES - CUSTOMERNUMBER NOT ON CUSTOMER
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT POLICYNUMBER, CUSTOMERNUMBER
+               FROM   POLICY
+               WHERE  NOT EXISTS
+                      (SELECT 1 FROM CUSTOMER
+                        WHERE CUSTOMER.CUSTOMERNUMBER =
+                              POLICY.CUSTOMERNUMBER)
+           END-EXEC.
+
+      *    ORPHANED MOTOR DETAIL - POLICYNUMBER NOT ON POLICY
+           EXEC SQL
+             DECLARE C2 CURSOR FOR
+               SELECT POLICYNUMBER
+               FROM   MOTOR
+               WHERE  NOT EXISTS
+                      (SELECT 1 FROM POLICY
+                        WHERE POLICY.POLICYNUMBER =
+                              MOTOR.POLICYNUMBER)
+           END-EXEC.
+
+      *    ORPHANED COMMERCIAL DETAIL - POLICYNUMBER NOT ON POLICY
+           EXEC SQL
+             DECLARE C3 CURSOR FOR
+               SELECT POLICYNUMBER
+               FROM   COMMERCIAL
+               WHERE  NOT EXISTS
+                      (SELECT 1 FROM POLICY
+                        WHERE POLICY.POLICYNUMBER =
+                              COMMERCIAL.POLICYNUMBER)
+           END-EXEC.
+
+      *    ORPHANED ENDOWMENT DETAIL - POLICYNUMBER NOT ON POLICY
+           EXEC SQL
+             DECLARE C4 CURSOR FOR
+               SELECT POLICYNUMBER
+               FROM   ENDOWMENT
+               WHERE  NOT EXISTS
+                      (SELECT 1 FROM POLICY
+                        WHERE POLICY.POLICYNUMBER =
+                              ENDOWMENT.POLICYNUMBER)
+           END-EXEC.
+
+      *    ORPHANED CLAIMS - POLICYNUMBER NOT ON POLICY
+           EXEC SQL
+             DECLARE C5 CURSOR FOR
+               SELECT CLAIMNUMBER, POLICYNUMBER
+               FROM   CLAIM
+               WHERE  NOT EXISTS
+                      (SELECT 1 FROM POLICY
+                        WHERE POLICY.POLICYNUMBER =
+                              CLAIM.POLICYNUMBER)
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           PERFORM CHECK-ORPHAN-POLICIES.
+           PERFORM CHECK-ORPHAN-MOTOR.
+           PERFORM CHECK-ORPHAN-COMMERCIAL.
+           PERFORM CHECK-ORPHAN-ENDOWMENT.
+           PERFORM CHECK-ORPHAN-CLAIMS.
+
+           PERFORM DISPLAY-SUMMARY.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-POLICIES.
+           PERFORM OPEN-C1.
+           PERFORM FETCH-C1.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              DISPLAY 'ORPHAN POLICY ' WS-POLICYNUMBER
+                      ' - CUSTOMERNUMBER ' WS-CUSTOMERNUMBER
+                      ' NOT FOUND ON CUSTOMER'
+              ADD 1 TO WS-CNT-ORPHAN-POLICY
+              PERFORM FETCH-C1
+           END-PERFORM.
+           PERFORM CLOSE-C1.
+
+       OPEN-C1.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C1.
+           EXEC SQL
+              FETCH C1
+              INTO :WS-POLICYNUMBER, :WS-CUSTOMERNUMBER
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C1.
+           EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-MOTOR.
+           PERFORM OPEN-C2.
+           PERFORM FETCH-C2.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              DISPLAY 'ORPHAN MOTOR DETAIL - POLICYNUMBER '
+                      WS-POLICYNUMBER ' NOT FOUND ON POLICY'
+              ADD 1 TO WS-CNT-ORPHAN-MOTOR
+              PERFORM FETCH-C2
+           END-PERFORM.
+           PERFORM CLOSE-C2.
+
+       OPEN-C2.
+           EXEC SQL OPEN C2 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C2.
+           EXEC SQL
+              FETCH C2
+              INTO :WS-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C2.
+           EXEC SQL CLOSE C2 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-COMMERCIAL.
+           PERFORM OPEN-C3.
+           PERFORM FETCH-C3.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              DISPLAY 'ORPHAN COMMERCIAL DETAIL - POLICYNUMBER '
+                      WS-POLICYNUMBER ' NOT FOUND ON POLICY'
+              ADD 1 TO WS-CNT-ORPHAN-COMMERCIAL
+              PERFORM FETCH-C3
+           END-PERFORM.
+           PERFORM CLOSE-C3.
+
+       OPEN-C3.
+           EXEC SQL OPEN C3 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C3.
+           EXEC SQL
+              FETCH C3
+              INTO :WS-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C3.
+           EXEC SQL CLOSE C3 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-ENDOWMENT.
+           PERFORM OPEN-C4.
+           PERFORM FETCH-C4.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              DISPLAY 'ORPHAN ENDOWMENT DETAIL - POLICYNUMBER '
+                      WS-POLICYNUMBER ' NOT FOUND ON POLICY'
+              ADD 1 TO WS-CNT-ORPHAN-ENDOWMENT
+              PERFORM FETCH-C4
+           END-PERFORM.
+           PERFORM CLOSE-C4.
+
+       OPEN-C4.
+           EXEC SQL OPEN C4 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C4.
+           EXEC SQL
+              FETCH C4
+              INTO :WS-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C4.
+           EXEC SQL CLOSE C4 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       CHECK-ORPHAN-CLAIMS.
+           PERFORM OPEN-C5.
+           PERFORM FETCH-C5.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              DISPLAY 'ORPHAN CLAIM ' WS-CLAIMNUMBER
+                      ' - POLICYNUMBER ' WS-POLICYNUMBER
+                      ' NOT FOUND ON POLICY'
+              ADD 1 TO WS-CNT-ORPHAN-CLAIM
+              PERFORM FETCH-C5
+           END-PERFORM.
+           PERFORM CLOSE-C5.
+
+       OPEN-C5.
+           EXEC SQL OPEN C5 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C5.
+           EXEC SQL
+              FETCH C5
+              INTO :WS-CLAIMNUMBER, :WS-POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C5.
+           EXEC SQL CLOSE C5 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       DISPLAY-SUMMARY.
+           DISPLAY '-----------------------------------------'.
+           DISPLAY 'LGDB2REC END OF JOB SUMMARY'.
+           DISPLAY '  ORPHAN POLICIES......: ' WS-CNT-ORPHAN-POLICY.
+           DISPLAY '  ORPHAN MOTOR.........: ' WS-CNT-ORPHAN-MOTOR.
+           DISPLAY '  ORPHAN COMMERCIAL....: '
+                   WS-CNT-ORPHAN-COMMERCIAL.
+           DISPLAY '  ORPHAN ENDOWMENT.....: '
+                   WS-CNT-ORPHAN-ENDOWMENT.
+           DISPLAY '  ORPHAN CLAIMS........: ' WS-CNT-ORPHAN-CLAIM.
+           DISPLAY '-----------------------------------------'.
+
+       END PROGRAM LGDB2REC.
