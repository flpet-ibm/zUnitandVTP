@@ -13,6 +13,13 @@
        01  WS-SQL-CHAR PIC X.
        01  WS-SQL-LEN  pic s9(4) binary.
 
+      *    HOST-VARIABLE PLACEHOLDER TABLE - ONE ENTRY PER '?' FOUND
+      *    IN THE STATEMENT, IN LEFT-TO-RIGHT (BIND) ORDER.
+       01  WS-PLACEHOLDER-COUNT PIC s9(4) binary value 0.
+       01  WS-PLACEHOLDER-TABLE.
+           05  WS-PLACEHOLDER-POS OCCURS 100 TIMES
+                                  PIC s9(4) binary.
+
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
@@ -31,14 +38,24 @@
              MOVE WS-SQL-STMT(WS-SQL-POS:1) TO WS-SQL-CHAR
                    IF WS-SQL-CHAR = '?'
                 MOVE '?' TO WS-SQL-STMT(WS-SQL-POS:1)
+                ADD 1 TO WS-PLACEHOLDER-COUNT
+                MOVE WS-SQL-POS TO
+                     WS-PLACEHOLDER-POS(WS-PLACEHOLDER-COUNT)
              ELSE
                 MOVE WS-SQL-CHAR TO WS-SQL-STMT(WS-SQL-POS:1)
              END-IF
-             COMPUTE WS-SQL-POS = WS-SQL-POS + 1
            END-PERFORM
            display 'SQL Statement after:'.
            display ws-sql-stmt
 
+           display 'Host variable placeholders found: '
+                   ws-placeholder-count.
+           PERFORM VARYING WS-SQL-POS FROM 1 BY 1
+                   UNTIL WS-SQL-POS > WS-PLACEHOLDER-COUNT
+             display '  bind ' ws-sql-pos ' at position '
+                     ws-placeholder-pos(ws-sql-pos)
+           END-PERFORM
+
            stop run.
 
        end program sqlsampl.
