@@ -102,6 +102,12 @@
 011000         VALUE 'ORDER DUE'.                                       01020000
 011100     02  FILLER              PICTURE X(01) VALUE X'15'.           01030000
 011200     02  FILLER              PICTURE X(01) VALUE X'15'.           01040000
+011210 01  TM-T-XT06.                                                   01041000
+011220     02  FILLER              PICTURE X(01) VALUE X'15'.           01042000
+011230     02  FILLER              PICTURE X(21)                        01043000
+011240         VALUE 'REORDER POINT REACHED'.                           01044000
+011250     02  FILLER              PICTURE X(01) VALUE X'15'.           01045000
+011260     02  FILLER              PICTURE X(01) VALUE X'15'.           01046000
 011300                                                                  01050000
 011400 01  OUT-MSG.                                                     01060000
 011500     02  CHAR-COUNT, PICTURE S99, COMPUTATIONAL.                  01070000
@@ -153,7 +159,8 @@
 016100     02  FILLER, PICTURE X(14), VALUE SPACES.                     01530000
 016200     02  LAST-CYC-MDAY, PICTURE XXX.                              01540000
 016300     02  LAST-TRANS-MDAY, PICTURE XXX.                            01550000
-016400     02  FILLER, PICTURE X(12).                                   01560000
+016400     02  REORDER-POINT, PICTURE S9(7)V9.                          01560000
+016450     02  FILLER, PICTURE X(4).                                    01565000
 016500     02  CUR-REM-REQ, PICTURE S9(7)V9.                            01570000
 016600     02  UNP-REM-REQ, PICTURE S9(7)V9.                            01580000
 016700     02  ON-ORDER, PICTURE S9(7)V9.                               01590000
@@ -286,6 +293,10 @@
 029400         TM-T-XT, MOVE 29 TO TM-CHAR-CNT  GO TO TAR-EXIT.         02860000
 029500     IF ON-ORDER NEGATIVE MOVE TM-T-XT02 TO                       02870000
 029600         TM-T-XT, MOVE 33 TO TM-CHAR-CNT, GO TO TAR-EXIT.         02880000
+029610     IF REORDER-POINT NUMERIC AND REORDER-POINT > ZERO            02881000
+029620         AND TOT-STOCK NOT GREATER THAN REORDER-POINT             02882000
+029630         MOVE TM-T-XT06 TO TM-T-XT, MOVE 28 TO TM-CHAR-CNT,       02883000
+029640         GO TO TAR-EXIT.                                          02884000
 029700     IF CUR-REM-REQ NEGATIVE GO TO TAR-EXIT.                      02890000
 029800     COMPUTE TOT-REQMTS ROUNDED =                                 02900000
 029900         (CUR-REM-REQ * (1 + PLAN) + UNP-REM-REQ).                02910000
