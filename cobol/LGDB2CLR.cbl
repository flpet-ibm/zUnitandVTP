@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2CLR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-FETCH-TYPE                PIC X(1).
+       01  WS-FETCH-PREMIUM             PIC S9(11) COMP.
+       01  WS-FETCH-PAID                PIC S9(11) COMP.
+
+      *    ONE ENTRY PER DISTINCT POLICYTYPE - WELL ABOVE THE HANDFUL
+      *    OF PRODUCT LINES POLICY.POLICYTYPE ACTUALLY CARRIES.
+       01  WS-TYPE-TABLE.
+           05 WS-TYPE-ENTRY OCCURS 20 TIMES INDEXED BY WS-TYPE-IDX.
+              10 WS-TYPE-CODE           PIC X(1).
+              10 WS-TYPE-PREMIUM        PIC S9(11) COMP.
+              10 WS-TYPE-PAID           PIC S9(11) COMP.
+       01  WS-TYPE-COUNT                PIC S9(4) COMP VALUE 0.
+
+       01  WS-DISP-PREMIUM              PIC Z(9)9.
+       01  WS-DISP-PAID                 PIC Z(9)9.
+       01  WS-LOSS-RATIO                PIC S9(3)V99.
+       01  WS-DISP-LOSS-RATIO           PIC ZZ9,99.
+
+      *    PREMIUM WRITTEN, BY POLICY TYPE
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT POLICYTYPE, SUM(PAYMENT)
+               FROM   POLICY
+               GROUP BY POLICYTYPE
+               ORDER BY POLICYTYPE
+           END-EXEC.
+
+      *    CLAIMS PAID, BY THE POLICYTYPE OF THE CLAIMED POLICY
+           EXEC SQL
+             DECLARE C2 CURSOR FOR
+               SELECT POLICY.POLICYTYPE, SUM(CLAIM.PAID)
+               FROM   CLAIM, POLICY
+               WHERE  CLAIM.POLICYNUMBER = POLICY.POLICYNUMBER
+               GROUP BY POLICY.POLICYTYPE
+               ORDER BY POLICY.POLICYTYPE
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           PERFORM LOAD-PREMIUM-BY-TYPE.
+           PERFORM LOAD-PAID-BY-TYPE.
+           PERFORM DISPLAY-REPORT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       LOAD-PREMIUM-BY-TYPE.
+           PERFORM OPEN-C1.
+           PERFORM FETCH-C1.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              ADD 1 TO WS-TYPE-COUNT
+              SET WS-TYPE-IDX TO WS-TYPE-COUNT
+              MOVE WS-FETCH-TYPE    TO WS-TYPE-CODE(WS-TYPE-IDX)
+              MOVE WS-FETCH-PREMIUM TO WS-TYPE-PREMIUM(WS-TYPE-IDX)
+              MOVE 0                TO WS-TYPE-PAID(WS-TYPE-IDX)
+              PERFORM FETCH-C1
+           END-PERFORM.
+           PERFORM CLOSE-C1.
+
+       OPEN-C1.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C1.
+           EXEC SQL
+              FETCH C1
+              INTO :WS-FETCH-TYPE, :WS-FETCH-PREMIUM
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C1.
+           EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       LOAD-PAID-BY-TYPE.
+           PERFORM OPEN-C2.
+           PERFORM FETCH-C2.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+              SET WS-TYPE-IDX TO 1
+              SEARCH WS-TYPE-ENTRY
+                 AT END
+                    PERFORM ADD-NEW-TYPE-ENTRY
+                 WHEN WS-TYPE-CODE(WS-TYPE-IDX) = WS-FETCH-TYPE
+                    ADD WS-FETCH-PAID TO WS-TYPE-PAID(WS-TYPE-IDX)
+              END-SEARCH
+              PERFORM FETCH-C2
+           END-PERFORM.
+           PERFORM CLOSE-C2.
+
+      *    A CLAIM'S POLICYTYPE HAD NO PREMIUM ROW IN C1 (SHOULDN'T
+      *    HAPPEN SINCE A CLAIM ALWAYS TRACES BACK TO A POLICY) -
+      *    ADD IT TO THE TABLE WITH ZERO PREMIUM SO IT STILL SHOWS.
+       ADD-NEW-TYPE-ENTRY.
+           ADD 1 TO WS-TYPE-COUNT
+           SET WS-TYPE-IDX TO WS-TYPE-COUNT
+           MOVE WS-FETCH-TYPE TO WS-TYPE-CODE(WS-TYPE-IDX)
+           MOVE 0             TO WS-TYPE-PREMIUM(WS-TYPE-IDX)
+           MOVE WS-FETCH-PAID TO WS-TYPE-PAID(WS-TYPE-IDX).
+
+       OPEN-C2.
+           EXEC SQL OPEN C2 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-C2.
+           EXEC SQL
+              FETCH C2
+              INTO :WS-FETCH-TYPE, :WS-FETCH-PAID
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-C2.
+           EXEC SQL CLOSE C2 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       DISPLAY-REPORT.
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'LGDB2CLR CLAIMS-RATIO REPORT BY POLICY TYPE'.
+           DISPLAY 'TYPE  PREMIUM       PAID          LOSS RATIO %'.
+           PERFORM DISPLAY-ONE-TYPE VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > WS-TYPE-COUNT.
+           DISPLAY '-----------------------------------------------'.
+
+       DISPLAY-ONE-TYPE.
+           MOVE WS-TYPE-PREMIUM(WS-TYPE-IDX) TO WS-DISP-PREMIUM.
+           MOVE WS-TYPE-PAID(WS-TYPE-IDX)    TO WS-DISP-PAID.
+           IF WS-TYPE-PREMIUM(WS-TYPE-IDX) > 0 THEN
+              COMPUTE WS-LOSS-RATIO =
+                      WS-TYPE-PAID(WS-TYPE-IDX) * 100 /
+                      WS-TYPE-PREMIUM(WS-TYPE-IDX)
+           ELSE
+              MOVE 0 TO WS-LOSS-RATIO
+           END-IF
+           MOVE WS-LOSS-RATIO TO WS-DISP-LOSS-RATIO.
+           DISPLAY '  ' WS-TYPE-CODE(WS-TYPE-IDX) '   '
+                   WS-DISP-PREMIUM '   ' WS-DISP-PAID '   '
+                   WS-DISP-LOSS-RATIO.
+
+      *----------------------------------------------------------------*
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       END PROGRAM LGDB2CLR.
