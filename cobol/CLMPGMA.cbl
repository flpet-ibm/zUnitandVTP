@@ -0,0 +1,63 @@
+       ID DIVISION.
+       PROGRAM-ID. CLMPGMA.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *    REGISTERS A NEW CLAIM AGAINST A POLICY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-POLICYNUMBER-INT     PIC S9(9) COMP.
+           03 DB2-CLAIMNUMBER-INT      PIC S9(9) COMP.
+           03 DB2-PAID-INT             PIC S9(9) COMP.
+           03 DB2-VALUE-INT            PIC S9(9) COMP.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-CLAIM.
+           COPY CLMCPY1.
+
+       PROCEDURE DIVISION USING MY-CLAIM.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-POLICY-NUM IN MY-CLAIM TO
+                 DB2-POLICYNUMBER-INT
+            MOVE FSP-CLAIM-NUMBER IN MY-CLAIM TO
+                 DB2-CLAIMNUMBER-INT
+            MOVE FSP-CLAIM-PAID IN MY-CLAIM TO
+                 DB2-PAID-INT
+            MOVE FSP-CLAIM-VALUE IN MY-CLAIM TO
+                 DB2-VALUE-INT
+
+            EXEC SQL
+               INSERT INTO CLAIM
+                         ( CLAIMNUMBER,
+                           POLICYNUMBER,
+                           CLAIMDATE,
+                           PAID,
+                           VALUE,
+                           CAUSE,
+                           OBSERVATIONS )
+                  VALUES ( :DB2-CLAIMNUMBER-INT,
+                           :DB2-POLICYNUMBER-INT,
+                           :FSP-CLAIM-DATE,
+                           :DB2-PAID-INT,
+                           :DB2-VALUE-INT,
+                           :FSP-CLAIM-CAUSE,
+                           :FSP-CLAIM-OBSERVATIONS )
+            END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              MOVE 0 TO FSP-RETURN-CODE IN MY-CLAIM
+           ELSE
+              MOVE 8 TO FSP-RETURN-CODE IN MY-CLAIM
+           END-IF.
+
+       END PROGRAM CLMPGMA.
