@@ -9,7 +9,7 @@
        WORKING-STORAGE SECTION.
       *
        01  MY-CUST.
-           COPY ADDICPY1.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
 
        01 MY-PGM PIC X(8).
        01 my-text  pic x(80).
