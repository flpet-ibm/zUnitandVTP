@@ -0,0 +1,56 @@
+       ID DIVISION.
+       PROGRAM-ID. ADDIPGM4.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Host variables for input to DB2 integer types
+
+       01  DB2-IN-INTEGERS.
+           03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
+
+       01  WS-OPEN-POLICY-COUNT        PIC S9(9) COMP.
+
+           EXEC SQL INCLUDE SQLCA      END-EXEC.
+           EXEC SQL INCLUDE CUSTOMER   END-EXEC.
+
+       LINKAGE SECTION.
+       01  MY-CUST.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
+
+       PROCEDURE DIVISION USING MY-CUST.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+            MOVE FSP-CUSTOMER-NUM IN MY-CUST TO
+                 DB2-CUSTOMERNUMBER-INT
+
+      *    A CUSTOMER WITH A STILL-OPEN POLICY MAY NOT BE DELETED.
+             EXEC SQL
+               SELECT COUNT(*)
+               INTO  :WS-OPEN-POLICY-COUNT
+               FROM POLICY
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+                 AND (EXPIRYDATE IS NULL OR
+                      EXPIRYDATE >= CURRENT DATE)
+             END-EXEC.
+
+           IF WS-OPEN-POLICY-COUNT > 0 THEN
+              MOVE 12 TO FSP-RETURN-CODE IN MY-CUST
+           ELSE
+              EXEC SQL
+                 DELETE FROM CUSTOMER
+                 WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+              END-EXEC
+              IF SQLCODE = 0 THEN
+                 MOVE 0 TO FSP-RETURN-CODE IN MY-CUST
+              ELSE
+                 MOVE 8 TO FSP-RETURN-CODE IN MY-CUST
+              END-IF
+           END-IF.
+
+       END PROGRAM ADDIPGM4.
