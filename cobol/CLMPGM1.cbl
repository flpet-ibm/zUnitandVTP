@@ -0,0 +1,36 @@
+       ID DIVISION.
+       PROGRAM-ID. CLMPGM1.
+      ***
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *    CICS ENTRY POINT FOR THE CLAIM TRANSACTION. ROUTES TO
+      *    CLMPGMA TO REGISTER A NEW CLAIM OR CLMPGMQ TO LOOK UP THE
+      *    CLAIMS ALREADY RECORDED AGAINST A POLICY, DEPENDING ON THE
+      *    REQUEST ID THE CALLER SETS IN THE COMMAREA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  MY-CLAIM.
+           COPY CLMCPY1.
+
+       01 MY-PGM PIC X(8).
+
+       PROCEDURE DIVISION.
+      *
+       MAIN SECTION.
+       MAIN1.
+
+           EVALUATE FSP-REQUEST-ID IN MY-CLAIM
+               WHEN 'CLMADD'
+                  MOVE 'CLMPGMA' TO MY-PGM
+               WHEN OTHER
+                  MOVE 'CLMPGMQ' TO MY-PGM
+           END-EVALUATE
+
+           CALL MY-PGM USING DFHEIBLK DFHCOMMAREA MY-CLAIM
+
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM CLMPGM1.
