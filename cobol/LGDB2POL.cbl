@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2POL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENOUT ASSIGN TO RENOUT
+               FILE STATUS IS RENOUT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD RENOUT RECORDING MODE F.
+       01 RENOUT-RECORD.
+           05 RO-POLICYNUMBER        PIC 9(9).
+           05 RO-CUSTOMERNUMBER      PIC 9(9).
+           05 RO-EXPIRYDATE          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01 RENOUT-STATUS              PIC 99.
+
+       01  WS-TODAY.
+           05 WS-TODAY-YEAR   PIC 9999.
+           05 WS-TODAY-MONTH  PIC 99.
+           05 WS-TODAY-DAY    PIC 99.
+
+       01  WS-CUTOFF.
+           05 WS-CUTOFF-YEAR  PIC 9999.
+           05 WS-CUTOFF-MONTH PIC 99.
+           05 WS-CUTOFF-DAY   PIC 99.
+
+       01  WS-TODAY-NUM        PIC 9(8).
+       01  WS-CUTOFF-NUM       PIC 9(8).
+       01  WS-EXPIRY-NUM       PIC 9(8).
+
+       01  WS-DAY-IN-MONTH-TABLE.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01  WS-DAY-IN-MONTH REDEFINES WS-DAY-IN-MONTH-TABLE
+                                     PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-MAX-DAY-THIS-MONTH     PIC 9(2).
+       01  WS-LEAP-REM-4             PIC S9(8) BINARY.
+       01  WS-LEAP-REM-100           PIC S9(8) BINARY.
+       01  WS-LEAP-REM-400           PIC S9(8) BINARY.
+       01  WS-DUMMY                  PIC S9(8) BINARY.
+
+       01  WS-EXPIRY-YEAR            PIC 9999.
+       01  WS-EXPIRY-MONTH           PIC 99.
+       01  WS-EXPIRY-DAY             PIC 99.
+       01  WS-NEW-EXPIRY             PIC X(10).
+       01  WS-NEW-ISSUE              PIC X(10).
+       01  WS-NEW-PAYMENT            PIC S9(9) COMP.
+
+       01  WS-CNT-CHECKED             PIC 9(7) VALUE 0.
+       01  WS-CNT-NOTICES             PIC 9(7) VALUE 0.
+       01  WS-CNT-AUTO-RENEWED        PIC 9(7) VALUE 0.
+
+      *    PERIODIC COMMIT SO THE JOB DOES NOT HOLD LOCKS AND LOG
+      *    SPACE FOR THE FULL LENGTH OF THE RUN.
+       01  WS-COMMIT-INTERVAL          PIC S9(9) COMP VALUE 1000.
+       01  WS-ROWS-SINCE-COMMIT        PIC S9(9) COMP VALUE 0.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE POLICY
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C1 CURSOR WITH HOLD FOR
+               SELECT POLICYNUMBER,
+                      CUSTOMERNUMBER,
+                      EXPIRYDATE,
+                      BROKERID,
+                      PAYMENT
+               FROM POLICY
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY TO WS-TODAY-NUM.
+           PERFORM ADD-30-DAYS-TO-TODAY.
+           MOVE WS-CUTOFF TO WS-CUTOFF-NUM.
+
+           OPEN OUTPUT RENOUT.
+           IF RENOUT-STATUS NOT = 0 THEN
+              DISPLAY 'LGDB2POL FILE STATUS AT OPEN RENOUT'
+                      RENOUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           PERFORM OPEN-CURSOR.
+           PERFORM FETCH-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+
+                   ADD 1 TO WS-CNT-CHECKED
+                   MOVE EXPIRYDATE(1:4) TO WS-EXPIRY-YEAR
+                   MOVE EXPIRYDATE(6:2) TO WS-EXPIRY-MONTH
+                   MOVE EXPIRYDATE(9:2) TO WS-EXPIRY-DAY
+                   COMPUTE WS-EXPIRY-NUM =
+                           WS-EXPIRY-YEAR * 10000 +
+                           WS-EXPIRY-MONTH * 100 +
+                           WS-EXPIRY-DAY
+
+                   IF WS-EXPIRY-NUM >= WS-TODAY-NUM AND
+                      WS-EXPIRY-NUM <= WS-CUTOFF-NUM THEN
+                      IF BROKERID > 0 THEN
+                         PERFORM AUTO-RENEW-POLICY
+                      ELSE
+                         PERFORM WRITE-RENEWAL-NOTICE
+                      END-IF
+                   END-IF
+
+                   PERFORM COMMIT-CHECKPOINT
+                   PERFORM FETCH-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-CURSOR.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           PERFORM DISPLAY-SUMMARY.
+
+           CLOSE RENOUT.
+           STOP RUN.
+
+       COMMIT-CHECKPOINT.
+           ADD 1 TO WS-ROWS-SINCE-COMMIT.
+           IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL THEN
+              EXEC SQL COMMIT END-EXEC
+              MOVE 0 TO WS-ROWS-SINCE-COMMIT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    30/360-STYLE ROLLOVER. A CARRY OUT OF THE STARTING MONTH
+      *    CAN LAND ON A SHORTER MONTH (E.G. INTO FEBRUARY) WITH DAYS
+      *    STILL LEFT OVER, SO THE CARRY IS RE-CHECKED AGAINST THE
+      *    NEW MONTH'S LENGTH UNTIL THE DAY FITS.
+       ADD-30-DAYS-TO-TODAY.
+           MOVE WS-TODAY-YEAR  TO WS-CUTOFF-YEAR.
+           MOVE WS-TODAY-MONTH TO WS-CUTOFF-MONTH.
+           COMPUTE WS-CUTOFF-DAY = WS-TODAY-DAY + 30.
+
+           PERFORM SET-MAX-DAY-THIS-MONTH.
+           PERFORM CARRY-CUTOFF-MONTH WITH TEST BEFORE
+                   UNTIL WS-CUTOFF-DAY NOT > WS-MAX-DAY-THIS-MONTH.
+
+       SET-MAX-DAY-THIS-MONTH.
+           MOVE WS-DAY-IN-MONTH(WS-CUTOFF-MONTH) TO
+                WS-MAX-DAY-THIS-MONTH.
+           IF WS-CUTOFF-MONTH = 2 THEN
+              DIVIDE WS-CUTOFF-YEAR BY 4 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-4
+              DIVIDE WS-CUTOFF-YEAR BY 100 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-100
+              DIVIDE WS-CUTOFF-YEAR BY 400 GIVING WS-DUMMY
+                     REMAINDER WS-LEAP-REM-400
+              IF WS-LEAP-REM-4 = 0 AND
+                 (WS-LEAP-REM-100 NOT = 0 OR WS-LEAP-REM-400 = 0) THEN
+                 MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+              END-IF
+           END-IF.
+
+       CARRY-CUTOFF-MONTH.
+           SUBTRACT WS-MAX-DAY-THIS-MONTH FROM WS-CUTOFF-DAY.
+           ADD 1 TO WS-CUTOFF-MONTH.
+           IF WS-CUTOFF-MONTH > 12 THEN
+              MOVE 1 TO WS-CUTOFF-MONTH
+              ADD 1 TO WS-CUTOFF-YEAR
+           END-IF.
+           PERFORM SET-MAX-DAY-THIS-MONTH.
+
+       OPEN-CURSOR.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-CURSOR.
+
+             EXEC SQL
+                 FETCH C1
+                 INTO :POLICYNUMBER,
+                       :CUSTOMERNUMBER,
+                       :EXPIRYDATE,
+                       :BROKERID,
+                       :PAYMENT
+             END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       CLOSE-CURSOR.
+
+            EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       WRITE-RENEWAL-NOTICE.
+           MOVE POLICYNUMBER TO RO-POLICYNUMBER.
+           MOVE CUSTOMERNUMBER TO RO-CUSTOMERNUMBER.
+           MOVE EXPIRYDATE TO RO-EXPIRYDATE.
+           WRITE RENOUT-RECORD.
+           ADD 1 TO WS-CNT-NOTICES.
+
+      *----------------------------------------------------------------*
+      *    BROKER-SOLD POLICIES RENEW AUTOMATICALLY: ROLL THE COVER
+      *    PERIOD FORWARD A YEAR AND UPLIFT THE PAYMENT 5% RATHER
+      *    THAN JUST FLAGGING THE POLICY FOR NOTICE.
+       AUTO-RENEW-POLICY.
+           MOVE EXPIRYDATE TO WS-NEW-ISSUE.
+           MOVE EXPIRYDATE TO WS-NEW-EXPIRY.
+           COMPUTE WS-EXPIRY-YEAR = WS-EXPIRY-YEAR + 1.
+           MOVE WS-EXPIRY-YEAR TO WS-NEW-EXPIRY(1:4).
+
+           COMPUTE WS-NEW-PAYMENT = PAYMENT * 105 / 100.
+
+           EXEC SQL
+              UPDATE POLICY
+              SET    ISSUEDATE  = :WS-NEW-ISSUE,
+                     EXPIRYDATE = :WS-NEW-EXPIRY,
+                     PAYMENT    = :WS-NEW-PAYMENT
+              WHERE  POLICYNUMBER = :POLICYNUMBER
+           END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           ELSE
+              ADD 1 TO WS-CNT-AUTO-RENEWED
+           END-IF.
+
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       DISPLAY-SUMMARY.
+           DISPLAY '-----------------------------------------'.
+           DISPLAY 'LGDB2POL END OF JOB SUMMARY'.
+           DISPLAY '  POLICIES CHECKED......: ' WS-CNT-CHECKED.
+           DISPLAY '  RENEWAL NOTICES.......: ' WS-CNT-NOTICES.
+           DISPLAY '  AUTO-RENEWED..........: ' WS-CNT-AUTO-RENEWED.
+           DISPLAY '-----------------------------------------'.
+
+       END PROGRAM LGDB2POL.
