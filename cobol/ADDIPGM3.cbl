@@ -12,11 +12,34 @@
        01  DB2-IN-INTEGERS.
            03 DB2-CUSTOMERNUMBER-INT   PIC S9(9) COMP.
 
+      * WORKING AREA THE POLICY SUMMARY CURSOR IS FETCHED INTO BEFORE
+      * BEING MOVED, ENTRY BY ENTRY, INTO FSP-POLICY-DATA. SIZED TO
+      * MATCH FSP-POLICY-DATA (32267 BYTES) EXACTLY SO THE FINAL MOVE
+      * COVERS THE WHOLE AREA.
+       01  WS-POLICY-SUMMARY-TABLE.
+           05 WS-POLICY-ENTRY OCCURS 1613 TIMES
+                               INDEXED BY WS-POLICY-IDX.
+              10 WS-POL-NUMBER      PIC 9(9).
+              10 WS-POL-TYPE        PIC X(1).
+              10 WS-POL-EXPIRY      PIC X(10).
+           05 FILLER                PIC X(7).
+
+       01  WS-POLICY-COUNT          PIC S9(4) COMP VALUE 0.
+
            EXEC SQL INCLUDE SQLCA      END-EXEC.
 
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT POLICYNUMBER,
+                      POLICYTYPE,
+                      EXPIRYDATE
+               FROM POLICY
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
+           END-EXEC.
+
        LINKAGE SECTION.
        01  MY-CUST.
-           COPY ADDICPY1.
+           COPY ADDICPY2 REPLACING ==:DELIM:== BY ==FSP-==.
 
        PROCEDURE DIVISION USING MY-CUST.
       *
@@ -49,4 +72,65 @@
                WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUMBER-INT
            END-EXEC.
 
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+              MOVE 8 TO FSP-RETURN-CODE IN MY-CUST
+              GOBACK
+           END-IF.
+
+           IF SQLCODE = 100 THEN
+              MOVE 12 TO FSP-RETURN-CODE IN MY-CUST
+              GOBACK
+           END-IF.
+
+           PERFORM LOAD-POLICY-SUMMARY.
+
+           MOVE WS-POLICY-COUNT TO FSP-NUM-POLICIES IN MY-CUST.
+           MOVE WS-POLICY-SUMMARY-TABLE TO
+                FSP-POLICY-DATA IN MY-CUST.
+
+           MOVE 0 TO FSP-RETURN-CODE IN MY-CUST.
+
+           GOBACK.
+
+       LOAD-POLICY-SUMMARY.
+           PERFORM OPEN-POLICY-CURSOR.
+           PERFORM FETCH-POLICY-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+                                        OR WS-POLICY-IDX >= 1613
+              SET WS-POLICY-IDX UP BY 1
+              ADD 1 TO WS-POLICY-COUNT
+              PERFORM FETCH-POLICY-CURSOR
+           END-PERFORM.
+           PERFORM CLOSE-POLICY-CURSOR.
+
+       OPEN-POLICY-CURSOR.
+           SET WS-POLICY-IDX TO 1.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-POLICY-CURSOR.
+           EXEC SQL
+              FETCH C1
+              INTO :WS-POL-NUMBER(WS-POLICY-IDX),
+                   :WS-POL-TYPE(WS-POLICY-IDX),
+                   :WS-POL-EXPIRY(WS-POLICY-IDX)
+           END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CLOSE-POLICY-CURSOR.
+           EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       DISPLAY-SQL-ERROR.
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
        END PROGRAM ADDIPGM3.
\ No newline at end of file
