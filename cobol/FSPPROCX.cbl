@@ -47,6 +47,11 @@
        77  MISRTE  PIC X(40) VALUE 'ADDITION OF ENTRY HAS FAILED'.      00002500
        77  MDLETE  PIC X(40) VALUE 'DELETION OF ENTRY HAS FAILED'.      00002600
        77  MREPLE  PIC X(40) VALUE 'UPDATE OF ENTRY HAS FAILED'.        00002700
+       77  MDUPE   PIC X(40) VALUE 'DUPLICATE ENTRY ALREADY EXISTS'.    00002701
+       77  MLSTND  PIC X(40) VALUE 'END OF LIST'.                       00002702
+       77  MLSTMR  PIC X(40) VALUE 'PAGE FULL - MORE ENTRIES REMAIN'.   00002703
+       77  MAUDIT  PIC X(40) VALUE 'AUDIT RECORD WRITE HAS FAILED'.     00002704
+       77  MEXTFMT PIC X(40) VALUE 'EXTENSION FORMAT IS NOT VALID'.     00002705
                                                                         00002800
        77  GET-UNIQUE      PIC  X(4)  VALUE 'GU  '.                     00002900
        77  GET-HOLD-UNIQUE PIC  X(4)  VALUE 'GHU '.                     00003000
@@ -54,6 +59,10 @@
        77  ISRT            PIC  X(4)  VALUE 'ISRT'.                     00003200
        77  DLET            PIC  X(4)  VALUE 'DLET'.                     00003300
        77  REPL            PIC  X(4)  VALUE 'REPL'.                     00003400
+                                                                        00003401
+      * DL/I CALL STATUS CODE                                           00003402
+                                                                        00003403
+       77  END-OF-DATABASE PIC  X(4)  VALUE 'GB'.                       00003404
                                                                         00003500
       * COUNTERS                                                        00003600
                                                                         00003700
@@ -65,6 +74,42 @@
        77  REPLY      PICTURE X(16).                                    00004300
                                                                         00004400
        77  SSA1            PIC X(9)  VALUE 'A1111111 '.                 00004500
+                                                                        00004501
+      * LIST COMMAND WORK AREAS                                         00004502
+                                                                        00004503
+       77  WS-LIST-PREFIX      PIC X(10).                               00004504
+       77  WS-LIST-PREFIX-LEN  PIC 9(2)  COMP VALUE 0.                  00004505
+       77  WS-LIST-COUNT       PIC 9(2)  COMP VALUE 0.                  00004506
+       77  WS-LIST-PAGE-SIZE   PIC 9(2)  COMP VALUE 20.                 00004507
+                                                                        00004508
+      * EXTENSION FORMAT VALIDATION WORK AREA                           00004509
+                                                                        00004510
+       77  WS-EXT-LEN          PIC 9(2)  COMP VALUE 0.                  00004511
+                                                                        00004512
+      * ADD/UPD/DEL AUDIT TRAIL RECORD, ISRT'D TO AUDITPCB              00004513
+                                                                        00004514
+       01  AUDIT-RECORD.                                                00004515
+           02  AUD-DATE             PIC 9(8).                           00004516
+           02  AUD-TIME             PIC 9(8).                           00004517
+           02  AUD-USERID           PIC X(8).                           00004518
+           02  AUD-COMMAND          PIC X(8).                           00004519
+           02  AUD-LAST-NAME        PIC X(10).                          00004520
+           02  AUD-OLD-DATA.                                            00004521
+               03  AUD-OLD-FIRST-NAME  PIC X(10).                       00004522
+               03  AUD-OLD-EXTENSION   PIC X(10).                       00004523
+               03  AUD-OLD-ZIP-CODE    PIC X(7).                        00004524
+           02  AUD-NEW-DATA.                                            00004525
+               03  AUD-NEW-FIRST-NAME  PIC X(10).                       00004526
+               03  AUD-NEW-EXTENSION   PIC X(10).                       00004527
+               03  AUD-NEW-ZIP-CODE    PIC X(7).                        00004528
+                                                                        00004529
+      * SNAPSHOT OF THE PRE-UPDATE ROW, TAKEN RIGHT AFTER               00004530
+      * GET-HOLD-UNIQUE-DB, BEFORE TO-UPD OVERLAYS IO-DATA              00004531
+                                                                        00004532
+       01  WS-AUDIT-OLD-DATA.                                           00004533
+           02  WS-AUDIT-OLD-FIRST-NAME  PIC X(10).                      00004534
+           02  WS-AUDIT-OLD-EXTENSION   PIC X(10).                      00004535
+           02  WS-AUDIT-OLD-ZIP-CODE    PIC X(7).                       00004536
                                                                         00004600
       * FLAGS                                                           00004700
                                                                         00004800
@@ -73,6 +118,8 @@
              88  NO-SET-DATA       VALUE '1'.                           00005100
           02  TADD-FLAG      PIC X VALUE '0'.                           00005200
              88  PROCESS-TADD      VALUE '1'.                           00005300
+          02  EXTENSION-FLAG PIC X VALUE '0'.                           00005310
+             88  EXTENSION-INVALID VALUE '1'.                           00005320
       * DATA AREA OUTPUT                                                00005400
                                                                         00005500
        01  OUTPUT-AREA.                                                 00005600
@@ -103,6 +150,14 @@
           02  SEG-KEY-NAME  PIC X(11) VALUE '(A1111111 ='.              00008100
           02  SSA-KEY       PIC X(10).                                  00008200
           02  FILLER        PIC X VALUE ')'.                            00008300
+
+      * QUALIFIED SSA USED TO POSITION TO-LIST'S GN SWEEP AT THE        00008310
+      * ENTERED PREFIX INSTEAD OF WHATEVER KEY A PRIOR CALL LEFT        00008320
+      * THE DATABASE POSITIONED AT                                      00008330
+       01  LIST-SSA.                                                    00008340
+          02  FILLER        PIC X(11) VALUE '(A1111111>='.              00008350
+          02  LIST-SSA-KEY  PIC X(10).                                  00008360
+          02  FILLER        PIC X VALUE ')'.                            00008370
        01  IOAREA-DB.                                                   00010000
            02  IO-BLANK-DB  PIC  X(37).                                 00010100
            02  IO-DATA-DB REDEFINES IO-BLANK-DB.                        00010200
@@ -127,7 +182,8 @@
                03  IN-FIRST-NAME PIC  X(10).                            00009600
                03  IN-EXTENSION  PIC  X(10).                            00009700
                03  IN-ZIP-CODE   PIC  X(7).                             00009800
-               03  INFILL        PIC  X(35).                            00009900
+               03  IN-USERID     PIC  X(8).                             00009801
+               03  INFILL        PIC  X(27).                            00009900
        01  IOAREA.                                                      00010000
            02  IO-BLANK  PIC  X(37).                                    00010100
            02  IO-DATA REDEFINES IO-BLANK.                              00010200
@@ -167,10 +223,23 @@
            02  LENGTH-FB-KEY   PIC  9(4).                               00013600
            02  NUMB-SENS-SEGS  PIC  9(4).                               00013700
            02  KEY-FB-AREA     PIC  X(17).                              00013800
+                                                                        00013801
+      * GSAM PCB FOR THE ADD/UPD/DEL AUDIT TRAIL                        00013802
+                                                                        00013803
+       01  AUDITPCB.                                                    00013804
+           02  DBD-NAME        PIC  X(8).                               00013805
+           02  SEG-LEVEL       PIC  X(2).                               00013806
+           02  AUDIT-STATUS    PIC  X(2).                               00013807
+           02  PROC-OPTIONS    PIC  X(4).                               00013808
+           02  RESERVE-DLI     PIC  X(4).                               00013809
+           02  SEG-NAME-FB     PIC  X(8).                               00013810
+           02  LENGTH-FB-KEY   PIC  9(4).                               00013811
+           02  NUMB-SENS-SEGS  PIC  9(4).                               00013812
+           02  KEY-FB-AREA     PIC  X(17).                              00013813
                                                                         00013900
                                                                         00014000
        PROCEDURE DIVISION USING INPUT-AREA, IOAREA,                     00014100
-                                DBPCB, GIPCB, GOPCB.                    00014200
+                                DBPCB, GIPCB, GOPCB, AUDITPCB.          00014200
        MAIN SECTION.                                                    00014300
                                                                         00014400
            MOVE SPACES TO OUT-BLANK.                                    00014500
@@ -239,6 +308,10 @@
            IF IO-COMMAND EQUAL SPACES                                   00020800
            THEN MOVE MINV TO OUT-MESSAGE                                00020900
                 PERFORM PRINT-OUTPUT                                    00021000
+           ELSE IF TEMP-IOCMD EQUAL 'LIS' THEN                          00021001
+                PERFORM TO-LIST                                         00021002
+           ELSE IF TEMP-IOCMD EQUAL 'END' THEN                          00021003
+                PERFORM TO-END                                          00021004
            ELSE IF IO-LAST-NAME EQUAL SPACES THEN                       00021100
                 MOVE MNONAME TO OUT-MESSAGE                             00021200
                 PERFORM PRINT-OUTPUT                                    00021300
@@ -277,7 +350,27 @@
               MOVE MMORE TO OUT-MESSAGE                                 00024600
               PERFORM PRINT-OUTPUT                                      00024700
            ELSE                                                         00024800
-              PERFORM ISRT-DB                                           00024900
+              PERFORM CHECK-EXTENSION-FORMAT                            00024801
+              IF EXTENSION-INVALID THEN                                 00024802
+                 MOVE MEXTFMT TO OUT-MESSAGE                            00024803
+                 PERFORM PRINT-OUTPUT                                   00024804
+              ELSE                                                      00024805
+                 MOVE IO-LAST-NAME TO SSA-KEY                           00024806
+                 PERFORM CHECK-DUP-DB                                   00024807
+                 IF DBSTATUS = SPACES THEN                              00024808
+                    MOVE MDUPE TO OUT-MESSAGE                           00024809
+                    PERFORM PRINT-OUTPUT                                00024895
+                 ELSE                                                   00024896
+                    PERFORM ISRT-DB                                     00024900
+                    IF DBSTATUS = SPACES THEN                           00024910
+                       MOVE SPACES         TO AUD-OLD-DATA              00024920
+                       MOVE IO-FIRST-NAME  TO AUD-NEW-FIRST-NAME        00024925
+                       MOVE IO-EXTENSION   TO AUD-NEW-EXTENSION         00024930
+                       MOVE IO-ZIP-CODE    TO AUD-NEW-ZIP-CODE          00024935
+                       PERFORM WRITE-AUDIT                              00024940
+                    END-IF                                              00024950
+                 END-IF                                                 00024960
+              END-IF                                                    00024970
            END-IF.                                                      00025000
            EXIT.                                                        00025100
                                                                         00025200
@@ -288,6 +381,9 @@
            MOVE IO-LAST-NAME TO SSA-KEY.                                00025700
            PERFORM GET-HOLD-UNIQUE-DB.                                  00025800
            IF DBSTATUS = SPACES THEN                                    00025900
+              MOVE IO-FIRST-NAME TO WS-AUDIT-OLD-FIRST-NAME             00025902
+              MOVE IO-EXTENSION  TO WS-AUDIT-OLD-EXTENSION              00025904
+              MOVE IO-ZIP-CODE   TO WS-AUDIT-OLD-ZIP-CODE               00025906
               IF IN-FIRST-NAME NOT = SPACES                             00026000
                  MOVE 1 TO SET-DATA-FLAG                                00026100
                  MOVE IN-FIRST-NAME TO IO-FIRST-NAME                    00026200
@@ -304,11 +400,26 @@
                                                                         00027300
            MOVE IO-DATA    TO OUT-DATA.                                 00027400
            MOVE IO-COMMAND TO OUT-COMMAND                               00027500
-           IF NO-SET-DATA THEN                                          00027600
-              PERFORM REPL-DB                                           00027700
-           ELSE                                                         00027800
-              MOVE MNODATA TO OUT-MESSAGE                               00027900
-              PERFORM PRINT-OUTPUT                                      00028000
+           PERFORM CHECK-EXTENSION-FORMAT.                              00027510
+           IF NOT NO-SET-DATA THEN                                      00027520
+              MOVE MNODATA TO OUT-MESSAGE                               00027530
+              PERFORM PRINT-OUTPUT                                      00027540
+           ELSE                                                         00027550
+              IF EXTENSION-INVALID THEN                                 00027560
+                 MOVE MEXTFMT TO OUT-MESSAGE                            00027570
+                 PERFORM PRINT-OUTPUT                                   00027580
+              ELSE                                                      00027590
+                 PERFORM REPL-DB                                        00027700
+                 IF DBSTATUS = SPACES THEN                              00027710
+                    MOVE WS-AUDIT-OLD-FIRST-NAME TO AUD-OLD-FIRST-NAME  00027720
+                    MOVE WS-AUDIT-OLD-EXTENSION  TO AUD-OLD-EXTENSION   00027730
+                    MOVE WS-AUDIT-OLD-ZIP-CODE   TO AUD-OLD-ZIP-CODE    00027740
+                    MOVE IO-FIRST-NAME  TO AUD-NEW-FIRST-NAME           00027750
+                    MOVE IO-EXTENSION   TO AUD-NEW-EXTENSION            00027760
+                    MOVE IO-ZIP-CODE    TO AUD-NEW-ZIP-CODE             00027770
+                    PERFORM WRITE-AUDIT                                 00027780
+                 END-IF                                                 00027790
+              END-IF                                                    00027795
            END-IF.                                                      00028100
                                                                         00028200
            EXIT.                                                        00028300
@@ -320,7 +431,14 @@
            THEN                                                         00028900
               MOVE IO-DATA TO OUT-DATA                                  00029000
               MOVE IO-COMMAND TO OUT-COMMAND                            00029100
+              MOVE IO-FIRST-NAME TO AUD-OLD-FIRST-NAME                  00029110
+              MOVE IO-EXTENSION  TO AUD-OLD-EXTENSION                   00029120
+              MOVE IO-ZIP-CODE   TO AUD-OLD-ZIP-CODE                    00029130
               PERFORM DLET-DB                                           00029200
+              IF DBSTATUS = SPACES THEN                                 00029210
+                 MOVE SPACES TO AUD-NEW-DATA                            00029220
+                 PERFORM WRITE-AUDIT                                    00029230
+              END-IF                                                    00029240
            END-IF.                                                      00029300
            EXIT.                                                        00029400
                                                                         00029500
@@ -328,16 +446,139 @@
            MOVE IN-COMMAND TO OUT-COMMAND.                              00029700
            MOVE IN-LAST-NAME TO OUT-LAST-NAME.                          00029800
            MOVE IO-LAST-NAME TO SSA-KEY.                                00029900
-           PERFORM GET-UNIQUE-DB.                                       00030000
+           PERFORM CHECK-DUP-DB.                                        00030000
            IF DBSTATUS = SPACES THEN                                    00030100
               MOVE IO-DATA TO OUT-DATA                                  00030200
               MOVE IO-COMMAND TO OUT-COMMAND                            00030300
              MOVE MDIS TO OUT-MESSAGE                                   00030400
              MOVE MEND TO OUT-MESSAGE                                   00030401
               PERFORM PRINT-OUTPUT                                      00030500
+           ELSE                                                         00030510
+              MOVE MNOENT TO OUT-MESSAGE                                00030520
+              MOVE DBSTATUS TO DC-ERROR-STATUS                          00030530
+              PERFORM PRINT-OUTPUT                                      00030540
+      *       EXACT SPELLING WASN'T FOUND - FALL BACK TO A PREFIX SCAN  00030550
+      *       FROM THE SAME LAST NAME SO THE NEAREST FEW ALPHABETICAL   00030560
+      *       ENTRIES ARE SHOWN INSTEAD OF A FLAT NOT-FOUND             00030570
+              PERFORM TO-LIST                                           00030580
            END-IF.                                                      00030600
            EXIT.                                                        00030700
                                                                         00030800
+      *    ENDS A CONVERSATIONAL PHONEBOOK SESSION - IF A LAST NAME     00030701
+      *    CARRIED OVER FROM AN UNFINISHED UPD/DEL IS STILL PRESENT,    00030705
+      *    IT IS RELEASED WITH A PLAIN (NON-HOLD) GU SO THE SEGMENT     00030709
+      *    LOCKED BY THE EARLIER GET-HOLD-UNIQUE-DB DOES NOT LINGER     00030713
+       TO-END.                                                          00030717
+           MOVE IN-COMMAND TO OUT-COMMAND.                              00030721
+           MOVE IN-LAST-NAME TO OUT-LAST-NAME.                          00030725
+           IF IO-LAST-NAME NOT = SPACES THEN                            00030729
+              MOVE IO-LAST-NAME TO SSA-KEY                              00030733
+              PERFORM RELEASE-HOLD-DB                                   00030737
+           END-IF.                                                      00030741
+           MOVE SPACES TO OUT-DATA.                                     00030745
+           MOVE MEND TO OUT-MESSAGE.                                    00030749
+           PERFORM PRINT-OUTPUT.                                        00030753
+           EXIT.                                                        00030757
+                                                                        00030761
+      *    A PLAIN GU AGAINST THE HELD KEY - ANY SUCCESSFUL OR          00030765
+      *    UNSUCCESSFUL DL/I CALL OTHER THAN ANOTHER HOLD CLEARS THE    00030769
+      *    PRIOR GET-HOLD-UNIQUE-DB LOCK, SO THE STATUS IS IGNORED      00030773
+       RELEASE-HOLD-DB.                                                 00030777
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA.         00030781
+           EXIT.                                                        00030785
+                                                                        00030789
+      *    BROWSES THE PHONEBOOK STARTING FROM THE GIVEN LAST NAME      00030801
+      *    PREFIX (OR FROM THE TOP IF NONE WAS ENTERED), STOPPING       00030802
+      *    ONCE A PAGE OF WS-LIST-PAGE-SIZE ENTRIES IS FILLED OR GB     00030803
+      *    IS REACHED                                                   00030804
+       TO-LIST.                                                         00030805
+           MOVE IO-LAST-NAME TO WS-LIST-PREFIX.                         00030806
+           MOVE 0 TO WS-LIST-COUNT.                                     00030807
+           PERFORM FIND-LIST-PREFIX-LEN.                                00030808
+           IF WS-LIST-PREFIX-LEN > 0                                    00030808
+              PERFORM POSITION-LIST-PREFIX-DB                           00030809
+           ELSE                                                         00030810
+              PERFORM GET-NEXT-DB                                       00030811
+           END-IF.                                                      00030812
+           PERFORM WITH TEST BEFORE UNTIL DBSTATUS = END-OF-DATABASE    00030810
+                   OR WS-LIST-COUNT NOT LESS THAN WS-LIST-PAGE-SIZE     00030811
+              IF WS-LIST-PREFIX-LEN = 0 OR                              00030812
+                 IO-LAST-NAME(1:WS-LIST-PREFIX-LEN) =                   00030813
+                 WS-LIST-PREFIX(1:WS-LIST-PREFIX-LEN)                   00030814
+              THEN                                                      00030815
+                 MOVE IO-DATA TO OUT-DATA                               00030816
+                 MOVE IO-COMMAND TO OUT-COMMAND                         00030817
+                 MOVE MDIS TO OUT-MESSAGE                               00030818
+                 PERFORM PRINT-OUTPUT                                   00030819
+                 ADD 1 TO WS-LIST-COUNT                                 00030820
+              END-IF                                                    00030821
+              PERFORM GET-NEXT-DB                                       00030822
+           END-PERFORM.                                                 00030823
+           MOVE SPACES TO OUT-DATA.                                     00030824
+           IF WS-LIST-COUNT NOT LESS THAN WS-LIST-PAGE-SIZE THEN        00030825
+              MOVE MLSTMR TO OUT-MESSAGE                                00030826
+           ELSE                                                         00030827
+              MOVE MLSTND TO OUT-MESSAGE                                00030828
+           END-IF.                                                      00030829
+           PERFORM PRINT-OUTPUT.                                        00030830
+           EXIT.                                                        00030831
+                                                                        00030832
+      *    QUALIFIED GU AGAINST THE PREFIX, NOT-LESS-THAN, SO THE GN   00030832A
+      *    SWEEP THAT FOLLOWS STARTS DETERMINISTICALLY AT THE FIRST    00030832B
+      *    ENTRY MATCHING OR FOLLOWING THE ENTERED PREFIX RATHER THAN  00030832C
+      *    WHEREVER DL/I WAS LEFT POSITIONED BY AN EARLIER CALL        00030832D
+       POSITION-LIST-PREFIX-DB.                                         00030833
+           MOVE WS-LIST-PREFIX TO LIST-SSA-KEY.                         00030834
+           MOVE GET-UNIQUE TO DC-ERROR-CALL.                            00030835
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, LIST-SSA.    00030836
+           IF DBSTATUS NOT = SPACES AND                                 0030836A
+              DBSTATUS NOT = END-OF-DATABASE THEN                       0030836B
+              MOVE MNOENT   TO OUT-MESSAGE                              0030836C
+              MOVE DBSTATUS TO DC-ERROR-STATUS                          0030836D
+              PERFORM PRINT-OUTPUT                                      0030836E
+           END-IF.                                                      0030836F
+           EXIT.                                                        00030837
+                                                                        00030838
+      *    COMPUTES THE SIGNIFICANT (NON-TRAILING-SPACE) LENGTH OF      00030833
+      *    WS-LIST-PREFIX SO TO-LIST CAN DO A STARTS-WITH COMPARE       00030834
+       FIND-LIST-PREFIX-LEN.                                            00030835
+           MOVE 10 TO WS-LIST-PREFIX-LEN.                               00030836
+           PERFORM SCAN-LIST-PREFIX-LEN                                 00030837
+                   VARYING WS-LIST-PREFIX-LEN FROM 10 BY -1             00030838
+                   UNTIL WS-LIST-PREFIX-LEN = 0 OR                      00030839
+                         WS-LIST-PREFIX(WS-LIST-PREFIX-LEN:1)           00030840
+                         NOT = SPACE.                                   00030841
+           EXIT.                                                        00030842
+                                                                        00030843
+       SCAN-LIST-PREFIX-LEN.                                            00030844
+           CONTINUE.                                                    00030845
+                                                                        00030846
+      *    REJECTS AN EXTENSION THAT ISN'T ALL DIGITS - A BLANK         00030850
+      *    EXTENSION IS LEFT ALONE HERE SINCE TO-ADD ALREADY REQUIRES   00030852
+      *    ONE AND TO-UPD LEAVES AN UNCHANGED ONE BLANK ON ENTRY        00030854
+       CHECK-EXTENSION-FORMAT.                                          00030856
+           MOVE '0' TO EXTENSION-FLAG.                                  00030858
+           IF IO-EXTENSION NOT = SPACES THEN                            00030860
+              PERFORM FIND-EXTENSION-LEN                                00030862
+              IF WS-EXT-LEN = 0 OR                                      00030864
+                 IO-EXTENSION(1:WS-EXT-LEN) NOT NUMERIC                 00030866
+              THEN                                                      00030868
+                 MOVE '1' TO EXTENSION-FLAG                             00030870
+              END-IF                                                    00030872
+           END-IF.                                                      00030874
+           EXIT.                                                        00030876
+                                                                        00030878
+       FIND-EXTENSION-LEN.                                              00030880
+           MOVE 10 TO WS-EXT-LEN.                                       00030882
+           PERFORM SCAN-EXTENSION-LEN                                   00030884
+                   VARYING WS-EXT-LEN FROM 10 BY -1                     00030886
+                   UNTIL WS-EXT-LEN = 0 OR                              00030888
+                         IO-EXTENSION(WS-EXT-LEN:1) NOT = SPACE.        00030890
+           EXIT.                                                        00030892
+                                                                        00030894
+       SCAN-EXTENSION-LEN.                                              00030896
+           CONTINUE.                                                    00030898
+                                                                        00030899
        ISRT-DB.                                                         00030900
            MOVE ISRT TO DC-ERROR-CALL.                                  00031000
            CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1               00031100
@@ -345,9 +586,11 @@
               IF PROCESS-TADD                                           00031300
                  DISPLAY 'INSERT IS DONE, REPLY' UPON CONSOLE           00031400
                  ACCEPT REPLY FROM CONSOLE                              00031500
+                 MOVE MTEST TO OUT-MESSAGE                              00031510
                  MOVE 0 TO TADD-FLAG                                    00031600
+              ELSE                                                      00031610
+                 MOVE MADD TO OUT-MESSAGE                                00031620
               END-IF                                                    00031700
-              MOVE MADD TO OUT-MESSAGE                                  00031800
               PERFORM PRINT-OUTPUT                                      00031900
            ELSE                                                         00032000
               MOVE MISRTE TO OUT-MESSAGE                                00032100
@@ -365,8 +608,28 @@
               MOVE DBSTATUS TO DC-ERROR-STATUS                          00033300
               PERFORM PRINT-OUTPUT                                      00033400
            END-IF.                                                      00033500
+           EXIT.                                                        00033501
+                                                                        00033502
+      *    LOOKS UP THE LAST NAME WITHOUT THE GET-UNIQUE-DB MESSAGING   00033503
+      *    SO TO-ADD CAN TELL A FOUND ENTRY FROM A NOT-FOUND ONE        00033504
+       CHECK-DUP-DB.                                                    00033505
+           MOVE GET-UNIQUE TO DC-ERROR-CALL.                            00033506
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA.         00033507
            EXIT.                                                        00033600
                                                                         00033700
+      *    UNQUALIFIED GN FOR TO-LIST - NO SSA, SO IT JUST READS THE    00033701
+      *    NEXT SEGMENT IN THE DATABASE REGARDLESS OF KEY               00033702
+       GET-NEXT-DB.                                                     00033703
+           MOVE GET-NEXT TO DC-ERROR-CALL.                              00033704
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA.                00033705
+           IF DBSTATUS NOT = SPACES AND                                 00033706
+              DBSTATUS NOT = END-OF-DATABASE THEN                       00033707
+              MOVE MNOENT   TO OUT-MESSAGE                              00033708
+              MOVE DBSTATUS TO DC-ERROR-STATUS                          00033709
+              PERFORM PRINT-OUTPUT                                      00033710
+           END-IF.                                                      00033711
+           EXIT.                                                        00033712
+                                                                        00033713
        GET-HOLD-UNIQUE-DB.                                              00033800
            MOVE GET-HOLD-UNIQUE TO DC-ERROR-CALL.                       00033900
            CALL 'CBLTDLI' USING GET-HOLD-UNIQUE, DBPCB, IOAREA, SSA.    00034000
@@ -409,4 +672,21 @@
                                GIPCB, GOPCB DBPCB.                            00037700
            EXIT.                                                        00037800
                                                                         00037900
-       END PROGRAM FSPPROCX.                                            00038000
\ No newline at end of file
+      *    WRITES ONE DATED AUDIT RECORD FOR AN ADD/UPD/DEL, SO A               
+      *    CHANGED OR REMOVED LISTING CAN BE TRACED BACK TO ITS USER            
+       WRITE-AUDIT.                                                     00037910
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.                          00037920
+           ACCEPT AUD-TIME FROM TIME.                                   00037930
+           MOVE IN-USERID    TO AUD-USERID.                             00037940
+           MOVE IO-COMMAND   TO AUD-COMMAND.                            00037950
+           MOVE IO-LAST-NAME TO AUD-LAST-NAME.                          00037960
+           MOVE ISRT TO DC-ERROR-CALL.                                  00037970
+           CALL 'CBLTDLI' USING ISRT, AUDITPCB, AUDIT-RECORD.           00037980
+           IF AUDIT-STATUS NOT = SPACES THEN                            00037990
+              MOVE MAUDIT       TO OUT-MESSAGE                          00037992
+              MOVE AUDIT-STATUS TO DC-ERROR-STATUS                      00037994
+              PERFORM PRINT-OUTPUT                                      00037996
+           END-IF.                                                      00037998
+           EXIT.                                                        00037999
+                                                                        00038000
+       END PROGRAM FSPPROCX.                                            00038100
