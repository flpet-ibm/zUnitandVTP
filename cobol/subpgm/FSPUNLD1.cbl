@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID.  FSPUNLD1.                                           00000200
+      *                                                                 00000300
+      * APPLICATION  :  BMP DL/I PROGRAM                                00000400
+      * TRANSACTION  :  NONE (BMP/DLI)                                  00000500
+      * DATABASE     :  DFSIVD1                                         00000600
+      * FUNCTION     :  UNQUALIFIED GN SWEEP OF THE ROOT SEGMENT,       00000700
+      *                 UNLOADING EVERY PHONEBOOK ENTRY TO A FLAT       00000800
+      *                 SEQUENTIAL FILE MATCHING THE SEGMENT LAYOUT,    00000900
+      *                 FOR RELOAD BY FSPLOAD1 AFTER A REORGANIZATION   00001000
+      *                 OR A MOVE TO A NEW DBD                          00001100
+      *                                                                 00001200
+       ENVIRONMENT DIVISION.                                            00001600
+       CONFIGURATION SECTION.                                           00001700
+       SOURCE-COMPUTER.  IBM-370.                                       00001800
+       OBJECT-COMPUTER.  IBM-370.                                       00001900
+       INPUT-OUTPUT SECTION.                                            00002000
+       FILE-CONTROL.                                                    00002100
+           SELECT  UNLOAD-FILE  ASSIGN TO UT-S-UNLOAD.                  00002200
+      *                                                                 00002300
+       DATA DIVISION.                                                   00002400
+       FILE SECTION.                                                    00002500
+       FD  UNLOAD-FILE                                                  00002600
+           RECORD CONTAINS 37 CHARACTERS                                00002700
+           BLOCK CONTAINS 0 RECORDS                                     00002800
+           RECORDING MODE IS F                                          00002900
+           LABEL RECORDS ARE OMITTED                                    00003000
+           DATA RECORD IS UNLOAD-RECORD.                                00003100
+       01  UNLOAD-RECORD.                                               00003200
+           02  UNL-LAST-NAME   PIC  X(10).                              00003300
+           02  UNL-FIRST-NAME  PIC  X(10).                              00003400
+           02  UNL-EXTENSION   PIC  X(10).                              00003500
+           02  UNL-ZIP-CODE    PIC  X(7).                               00003600
+      *                                                                 00003700
+       WORKING-STORAGE SECTION.                                         00003800
+      * DL/I FUNCTION CODES                                             00003900
+                                                                        00004000
+       77  GET-NEXT        PIC  X(4)  VALUE 'GN  '.                     00004100
+                                                                        00004200
+      * DL/I CALL STATUS CODE                                           00004300
+                                                                        00004400
+       77  END-OF-DATABASE PIC  X(4)  VALUE 'GB'.                       00004500
+                                                                        00004600
+      * UNLOAD RECORD COUNTER                                           00004700
+                                                                        00004800
+       77  WS-UNLOAD-COUNT PIC  9(5) COMP VALUE 0.                      00004900
+                                                                        00005000
+      * I/O AREA FOR ROOT SEGMENT RETRIEVAL                             00005100
+                                                                        00005200
+       01  IOAREA.                                                      00005300
+           02  IO-BLANK  PIC  X(37) VALUE SPACES.                       00005400
+           02  IO-DATA REDEFINES IO-BLANK.                              00005500
+               03  IO-LAST-NAME   PIC  X(10).                           00005600
+               03  IO-FIRST-NAME  PIC  X(10).                           00005700
+               03  IO-EXTENSION   PIC  X(10).                           00005800
+               03  IO-ZIP-CODE    PIC  X(7).                            00005900
+                                                                        00006000
+      * GSAM TEXT FOR ERROR CALL                                        00006100
+                                                                        00006200
+       01  GS-TEXT.                                                     00006300
+           02  GS-TEXT1           PIC  X(7)   VALUE 'STATUS '.          00006400
+           02  GS-ERROR-STATUS    PIC  X(2).                            00006500
+           02  GS-TEXT2           PIC  X(12)  VALUE 'GSAM CALL = '.     00006600
+           02  GS-ERROR-CALL      PIC  X(4).                            00006700
+                                                                        00006800
+       LINKAGE SECTION.                                                 00006900
+                                                                        00007000
+       01  DBPCB.                                                       00007100
+           02  DBD-NAME        PIC  X(8).                               00007200
+           02  SEG-LEVEL       PIC  X(2).                               00007300
+           02  DBSTATUS        PIC  X(2).                               00007400
+           02  PROC-OPTIONS    PIC  X(4).                               00007500
+           02  RESERVE-DLI     PIC  X(4).                               00007600
+           02  SEG-NAME-FB     PIC  X(8).                               00007700
+           02  LENGTH-FB-KEY   PIC  9(4).                               00007800
+           02  NUMB-SENS-SEGS  PIC  9(4).                               00007900
+           02  KEY-FB-AREA     PIC  X(17).                              00008000
+                                                                        00008100
+       PROCEDURE DIVISION USING DBPCB.                                  00008200
+                                                                        00008300
+      * ON ENTRY IMS PASSES THE ADDRESS FOR DBPCB                       00008400
+                                                                        00008500
+       MAIN-RTN.                                                        00008600
+           OPEN OUTPUT UNLOAD-FILE.                                     00008700
+           MOVE 0 TO WS-UNLOAD-COUNT.                                   00008800
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA.                00008900
+                                                                        00009000
+           PERFORM WITH TEST BEFORE UNTIL DBSTATUS = END-OF-DATABASE    00009100
+              IF DBSTATUS EQUAL SPACES                                  00009200
+                 PERFORM WRITE-UNLOAD-RECORD                            00009300
+              ELSE                                                      00009400
+                 PERFORM DB-ERROR                                       00009500
+              END-IF                                                    00009600
+              CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA              00009700
+           END-PERFORM.                                                 00009800
+                                                                        00009900
+           CLOSE UNLOAD-FILE.                                           00010000
+           DISPLAY 'FSPUNLD1 SEGMENTS UNLOADED: ' WS-UNLOAD-COUNT       00010100
+                   UPON CONSOLE.                                        00010200
+           GOBACK.                                                      00010300
+                                                                        00010400
+      * PROCEDURE WRITE-UNLOAD-RECORD                                   00010500
+                                                                        00010600
+       WRITE-UNLOAD-RECORD.                                             00010700
+           ADD 1 TO WS-UNLOAD-COUNT.                                    00010800
+           MOVE IO-LAST-NAME  TO UNL-LAST-NAME.                         00010900
+           MOVE IO-FIRST-NAME TO UNL-FIRST-NAME.                        00011000
+           MOVE IO-EXTENSION  TO UNL-EXTENSION.                         00011100
+           MOVE IO-ZIP-CODE   TO UNL-ZIP-CODE.                          00011200
+           WRITE UNLOAD-RECORD.                                         00011300
+           EXIT.                                                        00011400
+                                                                        00011500
+       DB-ERROR.                                                        00011600
+           MOVE DBSTATUS TO GS-ERROR-STATUS.                            00011700
+           MOVE GET-NEXT TO GS-ERROR-CALL.                              00011800
+           DISPLAY GS-TEXT1, GS-ERROR-STATUS, GS-TEXT2,                 00011900
+                   GS-ERROR-CALL UPON CONSOLE                           00012000
+           CLOSE UNLOAD-FILE                                            00012100
+           GOBACK.                                                      00012200
+                                                                        00012300
+       END PROGRAM FSPUNLD1.                                            00012400
