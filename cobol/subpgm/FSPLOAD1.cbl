@@ -0,0 +1,78 @@
+000010 IDENTIFICATION DIVISION.                                         00010000
+000020 PROGRAM-ID.    FSPLOAD1.                                         00020000
+000030*                                                                 00030000
+000040*              DATA BASE LOAD PROGRAM FOR THE PHONEBOOK DATABASE. 00040000
+000050*              COMPANION TO THE FSPUNLD1 UNLOAD UTILITY - RELOADS 00050000
+000060*              THE FLAT FILE FSPUNLD1 PRODUCES BACK INTO THE ROOT 00060000
+000070*              SEGMENT AFTER A REORGANIZATION OR A MOVE TO A NEW  00070000
+000080*              DBD, MIRRORING THE LOAD PATTERN DFSSAM01 USES FOR  00080000
+000090*              THE PARTS DATABASE.                                00090000
+000100*                                                                 00100000
+000110 ENVIRONMENT DIVISION.                                            00110000
+000120 CONFIGURATION SECTION.                                           00120000
+000130 SOURCE-COMPUTER.    IBM-370.                                     00130000
+000140 OBJECT-COMPUTER.    IBM-370.                                     00140000
+000150 INPUT-OUTPUT SECTION.                                            00150000
+000160 FILE-CONTROL.                                                    00160000
+000170     SELECT  INPUT-FILE      ASSIGN TO UT-S-INPUT.                00170000
+000180 DATA DIVISION.                                                   00180000
+000190 FILE SECTION.                                                    00190000
+000200 FD  INPUT-FILE                                                   00200000
+000210     RECORD CONTAINS 37 CHARACTERS                                00210000
+000220     BLOCK CONTAINS 0 RECORDS                                     00220000
+000230     RECORDING MODE IS F                                          00230000
+000240     LABEL RECORDS ARE OMITTED                                    00240000
+000250     DATA RECORD IS INPUT-RECORD.                                 00250000
+000260 01  INPUT-RECORD.                                                00260000
+000270     02 INP-LAST-NAME       PICTURE X(10).                        00270000
+000280     02 INP-FIRST-NAME      PICTURE X(10).                        00280000
+000290     02 INP-EXTENSION       PICTURE X(10).                        00290000
+000300     02 INP-ZIP-CODE        PICTURE X(07).                        00300000
+000310 WORKING-STORAGE SECTION.                                         00310000
+000320 01  DL1-FUNCTION            PICTURE X(04).                       00320000
+000330 01  WS-LOAD-COUNT           PICTURE 9(05)  COMPUTATIONAL.        00330000
+000340 01  IOAREA.                                                      00340000
+000350     02 IO-LAST-NAME         PICTURE X(10).                       00350000
+000360     02 IO-FIRST-NAME        PICTURE X(10).                       00360000
+000370     02 IO-EXTENSION         PICTURE X(10).                       00370000
+000380     02 IO-ZIP-CODE          PICTURE X(07).                       00380000
+000390 01  SSA1                    PICTURE X(09)  VALUE 'A1111111 '.    00390000
+000400 LINKAGE SECTION.                                                 00400000
+000410 01  PCB-AREA-1.                                                  00410000
+000420     02 DBD-NAME             PICTURE  X(08).                      00420000
+000430     02 SEGMENT-LEVEL        PICTURE  X(02).                      00430000
+000440     02 STATUS-CODES         PICTURE  X(02).                      00440000
+000450     02 PROCESS-OPTIONS      PICTURE X(04).                       00450000
+000460     02 FILLER               PICTURE S9(05)  COMPUTATIONAL.       00460000
+000470     02 SEG-NAME-FEEDBACK    PICTURE  X(08).                      00470000
+000480 PROCEDURE DIVISION.                                              00480000
+000490 ENTRY-POINT.                                                     00490000
+000500     ENTRY 'DLITCBL' USING  PCB-AREA-1.                           00500000
+000510     DISPLAY 'START DB LOAD'  UPON CONSOLE.                       00510000
+000520     MOVE ZEROS TO WS-LOAD-COUNT.                                 00520000
+000530     OPEN  INPUT  INPUT-FILE.                                     00530000
+000540     MOVE 'ISRT'  TO DL1-FUNCTION.                                00540000
+000550 READ-INPUT-FILE.                                                 00550000
+000560     READ INPUT-FILE         AT END                               00560000
+000570                             GO TO END-INP-FILE.                  00570000
+000580     MOVE INP-LAST-NAME  TO IO-LAST-NAME.                         00580000
+000590     MOVE INP-FIRST-NAME TO IO-FIRST-NAME.                        00590000
+000600     MOVE INP-EXTENSION  TO IO-EXTENSION.                         00600000
+000610     MOVE INP-ZIP-CODE   TO IO-ZIP-CODE.                          00610000
+000620     CALL  'CBLTDLI' USING DL1-FUNCTION, PCB-AREA-1,              00620000
+000630                           IOAREA, SSA1.                          00630000
+000640     IF STATUS-CODES NOT = SPACES, GO TO SEGMENT-INSERT-ERROR.    00640000
+000650     ADD 1 TO WS-LOAD-COUNT.                                      00650000
+000660     GO TO READ-INPUT-FILE.                                       00660000
+000670 SEGMENT-INSERT-ERROR.                                            00670000
+000680     DISPLAY  'SEGMENT INSERT ERROR FOR '                         00680000
+000690              IO-LAST-NAME                                        00690000
+000700              ' STATUS CODE= '                                    00700000
+000710              STATUS-CODES                 UPON CONSOLE.          00710000
+000720     GO TO READ-INPUT-FILE.                                       00720000
+000730 END-INP-FILE.                                                    00730000
+000740     CLOSE INPUT-FILE.                                            00740000
+000750     DISPLAY 'END   DB LOAD, SEGMENTS LOADED: ' WS-LOAD-COUNT     00750000
+000760             UPON CONSOLE.                                        00760000
+000770 LOCKED-HALT.                                                     00770000
+000780     GOBACK.                                                      00780000
