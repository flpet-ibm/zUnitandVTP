@@ -0,0 +1,48 @@
+       ID DIVISION.
+       PROGRAM-ID. CPRCHECK.
+      *    THIS IS A CALLED PROGRAM EXAMPLE FOR DEMONSTRATION
+      *
+      *    LOCALE ROUTER FOR THE CPR CHECK FAMILY. TAKES THE SAME
+      *    INTERFACE AS CPRCHECD/CPRDCHEC PLUS A LOCALE FLAG, AND
+      *    DISPATCHES TO THE ENGLISH OR DANISH VARIANT SO CALLERS
+      *    DO NOT HAVE TO HARDCODE WHICH ONE TO INVOKE.
+      *
+      *    (C) 2024 IBM FLEMMING PETERSEN
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MODULE       PIC X(8).
+
+       LINKAGE SECTION.
+
+       01 LS-CPR-NR    PIC X(10).
+       01 LS-AGE       PIC S9(4) BINARY.
+       01 LS-GENDER    PIC X.
+       01 RC           PIC X.
+       01 LS-BIRTHDATE PIC 9(8).
+       01 LS-LOCALE    PIC X.
+           88 LOCALE-IS-DANISH   VALUE 'D'.
+           88 LOCALE-IS-ENGLISH  VALUE 'E'.
+
+       PROCEDURE DIVISION USING LS-CPR-NR LS-AGE LS-GENDER RC
+                                LS-BIRTHDATE LS-LOCALE.
+      *
+       MAIN SECTION.
+       MAIN1.
+      *    DEFAULT TO THE ENGLISH VARIANT WHEN THE CALLER PASSES
+      *    ANYTHING OTHER THAN THE DANISH LOCALE FLAG.
+           EVALUATE TRUE
+               WHEN LOCALE-IS-DANISH
+                  MOVE 'CPRDCHEC' TO WS-MODULE
+               WHEN OTHER
+                  MOVE 'CPRCHECD' TO WS-MODULE
+           END-EVALUATE.
+
+           CALL WS-MODULE USING LS-CPR-NR LS-AGE LS-GENDER RC
+                                LS-BIRTHDATE.
+
+           GOBACK.
+
+       END PROGRAM CPRCHECK.
