@@ -0,0 +1,107 @@
+       ID DIVISION.
+       PROGRAM-ID. CPRCKDIG.
+      *    THIS IS A CALLED PROGRAM EXAMPLE FOR DEMONSTRATION
+      *
+      *    GIVEN A BIRTH DAY/MONTH/YEAR AND A DESIRED GENDER,
+      *    RETURNS THE 4 TRAILING CONTROL DIGITS (SEQUENCE NUMBER
+      *    PLUS CHECK DIGIT) THAT MAKE THE RESULTING CPR NUMBER
+      *    PASS THE MOD-11 CHECK IN CPRCHECD/CPRDCHEC, SO TEST DATA
+      *    CAN BE GENERATED INSTEAD OF HAND-BUILT.
+      *
+      *    (C) 2019 IBM FLEMMING PETERSEN
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CPR         PIC X(10).
+       01  WS-CPR-STRUC   REDEFINES WS-CPR.
+           05 WK-DAY      PIC 99.
+           05 WK-MONTH    PIC 99.
+           05 WK-YEAR     PIC 99.
+           05 WK-SEQUENCE PIC 999.
+           05 WK-CHECK    PIC 9.
+       01 WS-CPR-DIGIT-TAB REDEFINES WS-CPR.
+           05 WS-CPR-DIGIT PIC 9 OCCURS 10.
+
+       01  WS-FACTOR-CONST.
+           05 FACTOR-01       PIC S9(4) BINARY VALUE 4.
+           05 FACTOR-02       PIC S9(4) BINARY VALUE 3.
+           05 FACTOR-03       PIC S9(4) BINARY VALUE 2.
+           05 FACTOR-04       PIC S9(4) BINARY VALUE 7.
+           05 FACTOR-05       PIC S9(4) BINARY VALUE 6.
+           05 FACTOR-06       PIC S9(4) BINARY VALUE 5.
+           05 FACTOR-07       PIC S9(4) BINARY VALUE 4.
+           05 FACTOR-08       PIC S9(4) BINARY VALUE 3.
+           05 FACTOR-09       PIC S9(4) BINARY VALUE 2.
+           05 FACTOR-10       PIC S9(4) BINARY VALUE 1.
+       01  WS-FACTOR-TAB REDEFINES WS-FACTOR-CONST.
+           05 WS-FACTOR       PIC S9(4) BINARY OCCURS 10.
+
+       01  WS-SEQ-CAND     PIC S9(4) BINARY.
+       01  WS-CHECK-CAND   PIC S9(4) BINARY.
+       01  WS-I            PIC S9(8) BINARY.
+       01  WS-SUM          PIC S9(8) BINARY.
+       01  WS-DUMMY        PIC S9(8) BINARY.
+       01  WS-REMAINDER    PIC S9(8) BINARY.
+       01  WS-PARITY       PIC S9(8) BINARY.
+       01  WS-FOUND-SW     PIC X     VALUE 'N'.
+           88 WS-FOUND               VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01 LS-DAY        PIC 99.
+       01 LS-MONTH      PIC 99.
+       01 LS-YEAR       PIC 99.
+       01 LS-GENDER     PIC X.
+       01 LS-CONTROL    PIC 9999.
+       01 LS-RC         PIC X.
+
+       PROCEDURE DIVISION USING LS-DAY LS-MONTH LS-YEAR LS-GENDER
+                                LS-CONTROL LS-RC.
+      *
+       MAIN SECTION.
+       MAIN1.
+           MOVE '1' TO LS-RC.
+           MOVE 0 TO LS-CONTROL.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE LS-DAY   TO WK-DAY.
+           MOVE LS-MONTH TO WK-MONTH.
+           MOVE LS-YEAR  TO WK-YEAR.
+
+           PERFORM VARYING WS-SEQ-CAND FROM 0 BY 1
+                     UNTIL WS-SEQ-CAND > 999 OR WS-FOUND
+              MOVE WS-SEQ-CAND TO WK-SEQUENCE
+              PERFORM TRY-CHECK-DIGITS
+           END-PERFORM.
+
+           EXIT PROGRAM.
+
+       TRY-CHECK-DIGITS SECTION.
+           PERFORM VARYING WS-CHECK-CAND FROM 0 BY 1
+                     UNTIL WS-CHECK-CAND > 9 OR WS-FOUND
+              MOVE WS-CHECK-CAND TO WK-CHECK
+
+              COMPUTE WS-SUM = 0
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                 COMPUTE WS-SUM = WS-SUM +
+                        (WS-CPR-DIGIT(WS-I) * WS-FACTOR(WS-I))
+              END-PERFORM
+              DIVIDE WS-SUM BY 11 GIVING WS-DUMMY
+                     REMAINDER WS-REMAINDER
+
+              IF WS-REMAINDER = 0 THEN
+                 DIVIDE WS-CHECK-CAND BY 2 GIVING WS-DUMMY
+                        REMAINDER WS-PARITY
+                 IF (LS-GENDER = 'F' AND WS-PARITY = 0) OR
+                    (LS-GENDER = 'M' AND WS-PARITY NOT = 0) THEN
+                    MOVE WS-CPR(7:4) TO LS-CONTROL
+                    MOVE '0' TO LS-RC
+                    SET WS-FOUND TO TRUE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       END PROGRAM CPRCKDIG.
