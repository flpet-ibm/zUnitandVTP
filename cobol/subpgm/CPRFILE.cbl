@@ -13,18 +13,41 @@
                FILE STATUS IS FILEIN-STATUS
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT REJFILE ASSIGN TO REJFILE
+               FILE STATUS IS REJFILE-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AMOUNTIN ASSIGN TO AMOUNTIN
+               FILE STATUS IS AMOUNTIN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILEIN RECORDING MODE F.
        01 IN-RECORD.
        COPY CPRRECOR.
 
+       FD REJFILE RECORDING MODE F.
+       01 REJ-RECORD.
+           05 REJ-FDATO             PIC X(6).
+           05 REJ-CHECKDIGIT        PIC X(4).
+           05 REJ-RC                PIC X.
+
+       FD AMOUNTIN RECORDING MODE F.
+       01 AMOUNT-RECORD.
+           05 AMOUNT1                PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                 PIC X(66).
+
        WORKING-STORAGE SECTION.
 
        01 FI-MARKER         PIC X     VALUE '0'.
           88 FI-EOF                   VALUE '1'.
+       01 AI-MARKER         PIC X     VALUE '0'.
+          88 AI-EOF                   VALUE '1'.
        01 FILEIN-STATUS  PIC 99.
+       01 REJFILE-STATUS PIC 99.
        01 AMOUNTIN-STATUS  PIC 99.
+       01 WS-MATCHED-AMOUNT PIC ZZZ.ZZZ.ZZ9,99.
 
       *
        01 WS-CPR            PIC X(10).
@@ -36,6 +59,20 @@
        01 WS-AGE2           PIC S9(4) BINARY.
        01 WS-RC             PIC X     VALUE '0'.
        01 WS-MODULE         PIC X(8)  VALUE 'CPRCHECK'.
+       01 WS-BIRTHDATE      PIC 9(8).
+       01 WS-LOCALE          PIC X     VALUE 'E'.
+
+       01 WS-SUMMARY-COUNTERS.
+           05 WS-CNT-VALID         PIC 9(7) VALUE 0.
+           05 WS-CNT-BAD-DAY       PIC 9(7) VALUE 0.
+           05 WS-CNT-BAD-MONTH     PIC 9(7) VALUE 0.
+           05 WS-CNT-BAD-YEAR      PIC 9(7) VALUE 0.
+           05 WS-CNT-BAD-CHKDIGIT  PIC 9(7) VALUE 0.
+           05 WS-CNT-OTHER-RC      PIC 9(7) VALUE 0.
+           05 WS-CNT-TOTAL         PIC 9(7) VALUE 0.
+           05 WS-CNT-MALE          PIC 9(7) VALUE 0.
+           05 WS-CNT-FEMALE        PIC 9(7) VALUE 0.
+           05 WS-CNT-NO-GENDER     PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
       *
@@ -50,25 +87,68 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT REJFILE.
+           IF REJFILE-STATUS NOT = 0 THEN
+              DISPLAY 'CPRFILE FILE STATUS AT OPEN REJFILE'
+                      REJFILE-STATUS
+              MOVE 16 to RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT AMOUNTIN.
+           IF AMOUNTIN-STATUS NOT = 0 THEN
+              DISPLAY 'CPRFILE FILE STATUS AT OPEN AMOUNTIN'
+                      AMOUNTIN-STATUS
+              MOVE 16 to RETURN-CODE
+              STOP RUN
+           END-IF.
+
            READ FILEIN
                 AT END SET FI-EOF TO TRUE
            END-READ.
 
+           READ AMOUNTIN
+                AT END SET AI-EOF TO TRUE
+           END-READ.
+
            PERFORM TEST BEFORE until FI-EOF
               MOVE IN-FDATO TO WS-CPR(1:6)
               MOVE IN-CHECKDIGIT TO WS-CPR(7:4)
               DISPLAY 'CPRFILE. Read from file: ' WS-CPR
       *       CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER
               CALL 'CPRCHECK' USING  WS-CPR WS-AGE WS-GENDER
-                                     WS-RC
+                                     WS-RC WS-BIRTHDATE WS-LOCALE
       *
+      *       AMOUNTIN CARRIES NO KEY OF ITS OWN, SO EACH AMOUNTIN
+      *       RECORD IS MATCHED TO THE FILEIN RECORD IT LINES UP
+      *       WITH IN READ SEQUENCE (BOTH FILES ARE MAINTAINED IN
+      *       CPR ORDER). PAST AMOUNTIN EOF, TREAT NO AMOUNT AS A
+      *       NON-MATCH RATHER THAN AN ERROR.
+              IF AI-EOF THEN
+                 MOVE ZEROES TO WS-MATCHED-AMOUNT
+              ELSE
+                 MOVE AMOUNT1 TO WS-MATCHED-AMOUNT
+              END-IF
               PERFORM DISPLAY-RESULTS
+              PERFORM ACCUMULATE-RC-COUNTS
+              IF WS-RC NOT = '0' THEN
+                 PERFORM WRITE-REJECT-RECORD
+              END-IF
               READ FILEIN
                    AT END SET FI-EOF TO TRUE
               END-READ
+              IF NOT AI-EOF THEN
+                 READ AMOUNTIN
+                      AT END SET AI-EOF TO TRUE
+                 END-READ
+              END-IF
            END-PERFORM.
 
+           PERFORM DISPLAY-SUMMARY.
+
            CLOSE FILEIN .
+           CLOSE REJFILE.
+           CLOSE AMOUNTIN.
            GOBACK.
 
 
@@ -76,10 +156,64 @@
            MOVE WS-AGE TO WS-AGE-FORMAT.
            DISPLAY 'CALLED CPRCHECK WITH ' WS-CPR
                                    '. AGE=' WS-AGE-FORMAT
-                                   '. RC=' WS-RC.
+                                   '. RC=' WS-RC
+                                   '. BIRTHDATE=' WS-BIRTHDATE.
            COMPUTE WS-AGE2 = WS-AGE / 10.
            MOVE WS-AGE2 TO WS-AGE-FORMAT.
            DISPLAY '  AGE DIVIDED BY 10  ' WS-AGE-FORMAT.
+           DISPLAY '  CPR=' WS-CPR '. AGE=' WS-AGE-FORMAT
+                   '. AMOUNT=' WS-MATCHED-AMOUNT.
+
+           EXIT SECTION.
+
+       ACCUMULATE-RC-COUNTS SECTION.
+           ADD 1 TO WS-CNT-TOTAL.
+           EVALUATE WS-RC
+               WHEN '0' ADD 1 TO WS-CNT-VALID
+               WHEN '1' ADD 1 TO WS-CNT-BAD-DAY
+               WHEN '2' ADD 1 TO WS-CNT-BAD-MONTH
+               WHEN '3' ADD 1 TO WS-CNT-BAD-YEAR
+               WHEN '9' ADD 1 TO WS-CNT-BAD-CHKDIGIT
+               WHEN OTHER ADD 1 TO WS-CNT-OTHER-RC
+           END-EVALUATE.
+
+      *    GENDER IS ONLY COMPUTED WHEN THE CPR NUMBER PASSED
+      *    VALIDATION, SO TALLY THE M/F SPLIT SEPARATELY FROM THE
+      *    RECORDS THAT NEVER REACHED THE GENDER CALCULATION.
+           IF WS-RC = '0' THEN
+              EVALUATE WS-GENDER
+                  WHEN 'M' ADD 1 TO WS-CNT-MALE
+                  WHEN 'F' ADD 1 TO WS-CNT-FEMALE
+                  WHEN OTHER ADD 1 TO WS-CNT-NO-GENDER
+              END-EVALUATE
+           ELSE
+              ADD 1 TO WS-CNT-NO-GENDER
+           END-IF.
+
+           EXIT SECTION.
+
+       WRITE-REJECT-RECORD SECTION.
+           MOVE IN-FDATO TO REJ-FDATO.
+           MOVE IN-CHECKDIGIT TO REJ-CHECKDIGIT.
+           MOVE WS-RC TO REJ-RC.
+           WRITE REJ-RECORD.
+
+           EXIT SECTION.
+
+       DISPLAY-SUMMARY SECTION.
+           DISPLAY '-----------------------------------------'.
+           DISPLAY 'CPRFILE END OF FILE SUMMARY'.
+           DISPLAY '  RECORDS READ.........: ' WS-CNT-TOTAL.
+           DISPLAY '  RC=0 VALID...........: ' WS-CNT-VALID.
+           DISPLAY '  RC=1 INVALID DAY.....: ' WS-CNT-BAD-DAY.
+           DISPLAY '  RC=2 INVALID MONTH...: ' WS-CNT-BAD-MONTH.
+           DISPLAY '  RC=3 NON-NUMERIC YEAR: ' WS-CNT-BAD-YEAR.
+           DISPLAY '  RC=9 BAD CHECK DIGIT.: ' WS-CNT-BAD-CHKDIGIT.
+           DISPLAY '  OTHER/UNKNOWN RC.....: ' WS-CNT-OTHER-RC.
+           DISPLAY '  MALE.................: ' WS-CNT-MALE.
+           DISPLAY '  FEMALE...............: ' WS-CNT-FEMALE.
+           DISPLAY '  NO GENDER (RC<>0)....: ' WS-CNT-NO-GENDER.
+           DISPLAY '-----------------------------------------'.
 
            EXIT SECTION.
 
