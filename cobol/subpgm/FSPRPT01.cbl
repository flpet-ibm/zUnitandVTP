@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.                                         00000200
+       PROGRAM-ID.  FSPRPT01.                                           00000300
+      ********************************************************@SCPYRT** 00000400
+      *                                                               * 00000500
+      *  Licensed Materials - Property of IBM                         * 00000600
+      *                                                               * 00000700
+      *  5635-A06                                                     * 00000800
+      *                                                               * 00000900
+      *      Copyright IBM Corp. 1991,1998 All Rights Reserved        * 00001000
+      *                                                               * 00001100
+      *  US Government Users Restricted Rights - Use, duplication or  * 00001200
+      *  disclosure restricted by GSA ADP Schedule contract with      * 00001300
+      *  IBM Corp.                                                      00001400
+      *                                                               * 00001500
+      ********************************************************@ECPYRT** 00001600
+      *                                                                 00001700
+      * APPLICATION  :  BMP DL/I PROGRAM                                00001800
+      * TRANSACTION  :  NONE (BMP/DLI)                                  00001900
+      * DATABASE     :  DFSIVD1                                         00002000
+      * FUNCTION     :  UNQUALIFIED GN SWEEP OF THE ROOT SEGMENT,       00002100
+      *                 PRODUCING ONE PRINTED (GSAM) DETAIL LINE PER    00002200
+      *                 PHONEBOOK ENTRY CURRENTLY ON FILE               00002300
+      *                                                                 00002400
+       ENVIRONMENT DIVISION.                                            00002800
+       CONFIGURATION SECTION.                                           00002900
+       SOURCE-COMPUTER.  IBM-370.                                       00003000
+       OBJECT-COMPUTER.  IBM-370.                                       00003100
+      *                                                                 00003200
+       DATA DIVISION.                                                   00003300
+       WORKING-STORAGE SECTION.                                         00003400
+      * DL/I FUNCTION CODES                                             00003500
+                                                                        00003600
+       77  GET-NEXT        PIC  X(4)  VALUE 'GN  '.                     00003700
+       77  ISRT            PIC  X(4)  VALUE 'ISRT'.                     00003800
+                                                                        00003900
+      * DL/I CALL STATUS CODE                                           00004000
+                                                                        00004100
+       77  END-OF-DATABASE PIC  X(4)  VALUE 'GB'.                       00004200
+                                                                        00004300
+      * REPORT LINE COUNTER                                             00004400
+                                                                        00004500
+       77  WS-RPT-COUNT    PIC  9(5) COMP VALUE 0.                      00004600
+                                                                        00004700
+      * I/O AREA FOR ROOT SEGMENT RETRIEVAL                             00004800
+                                                                        00004900
+       01  IOAREA.                                                      00005000
+           02  IO-BLANK  PIC  X(37) VALUE SPACES.                       00005100
+           02  IO-DATA REDEFINES IO-BLANK.                              00005200
+               03  IO-LAST-NAME   PIC  X(10).                           00005300
+               03  IO-FIRST-NAME  PIC  X(10).                           00005400
+               03  IO-EXTENSION   PIC  X(10).                           00005500
+               03  IO-ZIP-CODE    PIC  X(7).                            00005600
+                                                                        00005700
+      * GSAM TEXT FOR ERROR CALL                                        00005800
+                                                                        00005900
+       01  GS-TEXT.                                                     00006000
+           02  GS-TEXT1           PIC  X(7)   VALUE 'STATUS '.          00006100
+           02  GS-ERROR-STATUS    PIC  X(2).                            00006200
+           02  GS-TEXT2           PIC  X(12)  VALUE 'GSAM CALL = '.     00006300
+           02  GS-ERROR-CALL      PIC  X(4).                            00006400
+                                                                        00006500
+      * PRINTED REPORT LINES                                            00006600
+                                                                        00006700
+       01  RPT-HEADER1.                                                 00006800
+           02  RPT1-ANSI    PIC  X     VALUE '1'.                       00006900
+           02  FILLER       PIC  X(29) VALUE SPACES.                    00007000
+           02  FILLER       PIC  X(22) VALUE                            00007100
+               'PHONE DIRECTORY REPORT'.                                00007200
+           02  FILLER       PIC  X(28) VALUE SPACES.                    00007300
+                                                                        00007400
+       01  RPT-HEADER2.                                                 00007500
+           02  RPT2-ANSI    PIC  X     VALUE SPACE.                     00007600
+           02  FILLER       PIC  X(9)  VALUE 'LAST NAME'.               00007700
+           02  FILLER       PIC  X(3)  VALUE SPACES.                    00007800
+           02  FILLER       PIC  X(10) VALUE 'FIRST NAME'.              00007900
+           02  FILLER       PIC  X(2)  VALUE SPACES.                    00008000
+           02  FILLER       PIC  X(9)  VALUE 'EXTENSION'.               00008100
+           02  FILLER       PIC  X(3)  VALUE SPACES.                    00008200
+           02  FILLER       PIC  X(8)  VALUE 'ZIP CODE'.                00008300
+           02  FILLER       PIC  X(25) VALUE SPACES.                    00008400
+                                                                        00008500
+       01  RPT-DETAIL.                                                  00008600
+           02  RPT-D-ANSI         PIC  X     VALUE SPACE.               00008700
+           02  RPT-D-LAST-NAME    PIC  X(10).                           00008800
+           02  FILLER             PIC  X(2)  VALUE SPACES.              00008900
+           02  RPT-D-FIRST-NAME   PIC  X(10).                           00009000
+           02  FILLER             PIC  X(2)  VALUE SPACES.              00009100
+           02  RPT-D-EXTENSION    PIC  X(10).                           00009200
+           02  FILLER             PIC  X(2)  VALUE SPACES.              00009300
+           02  RPT-D-ZIP-CODE     PIC  X(7)  VALUE SPACES.              00009400
+           02  FILLER             PIC  X(36) VALUE SPACES.              00009500
+                                                                        00009600
+       01  RPT-TRAILER.                                                 00009700
+           02  RPT-T-ANSI   PIC  X     VALUE SPACE.                     00009800
+           02  FILLER       PIC  X(14) VALUE 'TOTAL ENTRIES:'.          00009900
+           02  FILLER       PIC  X(1)  VALUE SPACE.                     00010000
+           02  RPT-T-COUNT  PIC  ZZZZ9.                                 00010100
+           02  FILLER       PIC  X(60) VALUE SPACES.                    00010200
+                                                                        00010300
+       LINKAGE SECTION.                                                 00010400
+                                                                        00010500
+       01  DBPCB.                                                       00010600
+           02  DBD-NAME        PIC  X(8).                               00010700
+           02  SEG-LEVEL       PIC  X(2).                               00010800
+           02  DBSTATUS        PIC  X(2).                               00010900
+           02  PROC-OPTIONS    PIC  X(4).                               00011000
+           02  RESERVE-DLI     PIC  X(4).                               00011100
+           02  SEG-NAME-FB     PIC  X(8).                               00011200
+           02  LENGTH-FB-KEY   PIC  9(4).                               00011300
+           02  NUMB-SENS-SEGS  PIC  9(4).                               00011400
+           02  KEY-FB-AREA     PIC  X(17).                              00011500
+       01  GOPCB.                                                       00011600
+           02  DBD-NAME        PIC  X(8).                               00011700
+           02  SEG-LEVEL       PIC  X(2).                               00011800
+           02  GO-STATUS       PIC  X(2).                               00011900
+           02  PROC-OPTIONS    PIC  X(4).                               00012000
+           02  RESERVE-DLI     PIC  X(4).                               00012100
+           02  SEG-NAME-FB     PIC  X(8).                               00012200
+           02  LENGTH-FB-KEY   PIC  9(4).                               00012300
+           02  NUMB-SENS-SEGS  PIC  9(4).                               00012400
+           02  KEY-FB-AREA     PIC  X(17).                              00012500
+                                                                        00012600
+       PROCEDURE DIVISION USING DBPCB, GOPCB.                           00012700
+                                                                        00012800
+      * ON ENTRY IMS PASSES ADDRESSES FOR DBPCB AND GOPCB               00012900
+                                                                        00013000
+       MAIN-RTN.                                                        00013100
+           MOVE 0 TO WS-RPT-COUNT.                                      00013200
+           PERFORM WRITE-HEADER.                                        00013300
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA.                00013400
+                                                                        00013500
+           PERFORM WITH TEST BEFORE UNTIL DBSTATUS = END-OF-DATABASE    00013600
+              IF DBSTATUS EQUAL SPACES                                  00013700
+                 PERFORM PROCESS-SEGMENT                                00013800
+              ELSE                                                      00013900
+                 PERFORM DB-ERROR                                       00014000
+              END-IF                                                    00014100
+              CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA              00014200
+           END-PERFORM.                                                 00014300
+                                                                        00014400
+           PERFORM WRITE-TRAILER.                                       00014500
+           GOBACK.                                                      00014600
+                                                                        00014700
+      * PROCEDURE WRITE-HEADER                                          00014800
+                                                                        00014900
+       WRITE-HEADER.                                                    00015000
+           MOVE ISRT TO GS-ERROR-CALL.                                  00015100
+           CALL 'CBLTDLI' USING ISRT, GOPCB, RPT-HEADER1.               00015200
+           IF GO-STATUS NOT EQUAL SPACES THEN                           00015300
+              PERFORM GSAM-ERROR                                        00015400
+           END-IF.                                                      00015500
+           CALL 'CBLTDLI' USING ISRT, GOPCB, RPT-HEADER2.               00015600
+           IF GO-STATUS NOT EQUAL SPACES THEN                           00015700
+              PERFORM GSAM-ERROR                                        00015800
+           END-IF.                                                      00015900
+           EXIT.                                                        00016000
+                                                                        00016100
+      * PROCEDURE PROCESS-SEGMENT                                       00016200
+                                                                        00016300
+       PROCESS-SEGMENT.                                                 00016400
+           ADD 1 TO WS-RPT-COUNT.                                       00016500
+           MOVE SPACES TO RPT-DETAIL.                                   00016600
+           MOVE SPACE TO RPT-D-ANSI.                                    00016700
+           MOVE IO-LAST-NAME  TO RPT-D-LAST-NAME.                       00016800
+           MOVE IO-FIRST-NAME TO RPT-D-FIRST-NAME.                      00016900
+           MOVE IO-EXTENSION  TO RPT-D-EXTENSION.                       00017000
+           MOVE IO-ZIP-CODE   TO RPT-D-ZIP-CODE.                        00017100
+           MOVE ISRT TO GS-ERROR-CALL.                                  00017200
+           CALL 'CBLTDLI' USING ISRT, GOPCB, RPT-DETAIL.                00017300
+           IF GO-STATUS NOT EQUAL SPACES THEN                           00017400
+              PERFORM GSAM-ERROR                                        00017500
+           END-IF.                                                      00017600
+           EXIT.                                                        00017700
+                                                                        00017800
+      * PROCEDURE WRITE-TRAILER                                         00017900
+                                                                        00018000
+       WRITE-TRAILER.                                                   00018100
+           MOVE SPACES TO RPT-TRAILER.                                  00018200
+           MOVE SPACE TO RPT-T-ANSI.                                    00018300
+           MOVE WS-RPT-COUNT TO RPT-T-COUNT.                            00018400
+           MOVE ISRT TO GS-ERROR-CALL.                                  00018500
+           CALL 'CBLTDLI' USING ISRT, GOPCB, RPT-TRAILER.               00018600
+           IF GO-STATUS NOT EQUAL SPACES THEN                           00018700
+              PERFORM GSAM-ERROR                                        00018800
+           END-IF.                                                      00018900
+           EXIT.                                                        00019000
+                                                                        00019100
+       DB-ERROR.                                                        00019200
+           MOVE DBSTATUS TO GS-ERROR-STATUS.                            00019300
+           MOVE GET-NEXT TO GS-ERROR-CALL.                              00019400
+           DISPLAY GS-TEXT1, GS-ERROR-STATUS, GS-TEXT2,                 00019500
+                   GS-ERROR-CALL UPON CONSOLE                           00019600
+           GOBACK.                                                      00019700
+                                                                        00019800
+       GSAM-ERROR.                                                      00019900
+           MOVE GO-STATUS TO GS-ERROR-STATUS.                           00020000
+           DISPLAY GS-TEXT1, GS-ERROR-STATUS, GS-TEXT2,                 00020100
+                   GS-ERROR-CALL UPON CONSOLE                           00020200
+           GOBACK.                                                      00020300
+                                                                        00020400
+       END PROGRAM FSPRPT01.                                            00020500
