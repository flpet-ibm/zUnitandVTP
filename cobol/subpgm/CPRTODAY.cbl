@@ -14,15 +14,22 @@
        LINKAGE SECTION.
       *
        01  LS-TODAY        PIC 9(8).
+       01  LS-OVERRIDE-DATE PIC 9(8).
 
-       PROCEDURE DIVISION USING LS-TODAY.
+       PROCEDURE DIVISION USING LS-TODAY LS-OVERRIDE-DATE.
       *
        MAIN SECTION.
        MAIN1.
-           if ws-date = zeroes then
-              ACCEPT WS-DATE FROM DATE YYYYMMDD
+      *    A NON-ZERO OVERRIDE PINS "TODAY" TO A FIXED TEST DATE FOR
+      *    THE WHOLE RUN INSTEAD OF ADVANCING IT ONE DAY PER CALL.
+           if ls-override-date not = zeroes then
+              move ls-override-date to ws-date
            else
-              add 1 to ws-date
+              if ws-date = zeroes then
+                 ACCEPT WS-DATE FROM DATE YYYYMMDD
+              else
+                 add 1 to ws-date
+              end-if
            end-if.
 
            display 'CPRTODAY was called.'
