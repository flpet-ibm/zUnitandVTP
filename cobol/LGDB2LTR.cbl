@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2LTR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLLETR ASSIGN TO POLLETR
+               FILE STATUS IS POLLETR-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD POLLETR RECORDING MODE F.
+       01 POLLETR-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 POLLETR-STATUS             PIC 99.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE POLICY
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE CUSTOMER
+           END-EXEC.
+
+      *    POLICY JOINED TO CUSTOMER BY CUSTOMERNUMBER - EVERYTHING A
+      *    POLICY SCHEDULE/LETTER NEEDS TO BE WRITTEN, IN ONE FETCH.
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT POLICY.POLICYNUMBER,
+                     POLICY.CUSTOMERNUMBER,
+                     POLICY.ISSUEDATE,
+                     POLICY.EXPIRYDATE,
+                     POLICY.POLICYTYPE,
+                     POLICY.PAYMENT,
+                     CUSTOMER.FIRSTNAME,
+                     CUSTOMER.LASTNAME,
+                     CUSTOMER.HOUSENAME,
+                     CUSTOMER.HOUSENUMBER,
+                     CUSTOMER.POSTCODE
+               FROM POLICY, CUSTOMER
+               WHERE POLICY.CUSTOMERNUMBER = CUSTOMER.CUSTOMERNUMBER
+               ORDER BY POLICY.POLICYNUMBER
+           END-EXEC.
+
+       01  WS-LETTER-BLANK-LINE       PIC X(80) VALUE SPACES.
+       01  WS-LETTER-RULE-LINE        PIC X(80) VALUE ALL '-'.
+
+       01  WS-LETTER-GREETING-LINE.
+           05 FILLER                 PIC X(5) VALUE 'DEAR '.
+           05 WL-FIRSTNAME           PIC X(10).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WL-LASTNAME            PIC X(20).
+           05 FILLER                 PIC X(1) VALUE ','.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+
+       01  WS-LETTER-ADDRESS-LINE.
+           05 WL-HOUSENUMBER         PIC X(4).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WL-HOUSENAME           PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACE.
+           05 WL-POSTCODE            PIC X(8).
+           05 FILLER                 PIC X(46) VALUE SPACES.
+
+       01  WS-LETTER-POLICY-LINE.
+           05 FILLER                 PIC X(16) VALUE 'POLICY NUMBER : '.
+           05 WL-POLICYNUMBER        PIC Z(8)9.
+           05 FILLER                 PIC X(5) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'POLICY TYPE : '.
+           05 WL-POLICYTYPE          PIC X(1).
+           05 FILLER                 PIC X(35) VALUE SPACES.
+
+       01  WS-LETTER-DATE-LINE.
+           05 FILLER                 PIC X(13) VALUE 'ISSUE DATE : '.
+           05 WL-ISSUEDATE           PIC X(10).
+           05 FILLER                 PIC X(5) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'EXPIRY DATE : '.
+           05 WL-EXPIRYDATE          PIC X(10).
+           05 FILLER                 PIC X(28) VALUE SPACES.
+
+       01  WS-LETTER-PAYMENT-LINE.
+           05 FILLER                 PIC X(17) VALUE 'ANNUAL PREMIUM : '.
+           05 WL-PAYMENT             PIC Z(8)9.
+           05 FILLER                 PIC X(54) VALUE SPACES.
+
+       01  WS-CNT-CUSTOMERS          PIC 9(7) VALUE 0.
+       01  WS-CNT-LETTERS            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           OPEN OUTPUT POLLETR.
+           IF POLLETR-STATUS NOT = 0 THEN
+              DISPLAY 'LGDB2LTR FILE STATUS AT OPEN POLLETR '
+                      POLLETR-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           PERFORM OPEN-CURSOR.
+           PERFORM FETCH-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+
+                   ADD 1 TO WS-CNT-CUSTOMERS
+                   PERFORM WRITE-POLICY-LETTER
+                   PERFORM FETCH-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-CURSOR.
+
+           PERFORM DISPLAY-SUMMARY.
+
+           CLOSE POLLETR.
+           STOP RUN.
+
+       OPEN-CURSOR.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-CURSOR.
+
+             EXEC SQL
+                 FETCH C1
+                 INTO :POLICYNUMBER,
+                       :CUSTOMERNUMBER OF CUSTOMER,
+                       :ISSUEDATE,
+                       :EXPIRYDATE,
+                       :POLICYTYPE,
+                       :PAYMENT,
+                       :FIRSTNAME,
+                       :LASTNAME,
+                       :HOUSENAME,
+                       :HOUSENUMBER,
+                       :POSTCODE
+             END-EXEC.
+           IF SQLCODE < 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       CLOSE-CURSOR.
+
+            EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    ONE FORMATTED SCHEDULE/LETTER PER POLICY, WRITTEN AS A
+      *    BLOCK OF PRINT LINES SO THE MAIL PROCESS CAN LIFT EACH
+      *    POLICYHOLDER'S CORRESPONDENCE STRAIGHT OFF THE FILE.
+       WRITE-POLICY-LETTER.
+           MOVE FIRSTNAME TO WL-FIRSTNAME.
+           MOVE LASTNAME TO WL-LASTNAME.
+           WRITE POLLETR-RECORD FROM WS-LETTER-GREETING-LINE.
+
+           MOVE HOUSENUMBER TO WL-HOUSENUMBER.
+           MOVE HOUSENAME TO WL-HOUSENAME.
+           MOVE POSTCODE TO WL-POSTCODE.
+           WRITE POLLETR-RECORD FROM WS-LETTER-ADDRESS-LINE.
+
+           WRITE POLLETR-RECORD FROM WS-LETTER-BLANK-LINE.
+
+           MOVE POLICYNUMBER TO WL-POLICYNUMBER.
+           MOVE POLICYTYPE TO WL-POLICYTYPE.
+           WRITE POLLETR-RECORD FROM WS-LETTER-POLICY-LINE.
+
+           MOVE ISSUEDATE TO WL-ISSUEDATE.
+           MOVE EXPIRYDATE TO WL-EXPIRYDATE.
+           WRITE POLLETR-RECORD FROM WS-LETTER-DATE-LINE.
+
+           MOVE PAYMENT TO WL-PAYMENT.
+           WRITE POLLETR-RECORD FROM WS-LETTER-PAYMENT-LINE.
+
+           WRITE POLLETR-RECORD FROM WS-LETTER-RULE-LINE.
+           WRITE POLLETR-RECORD FROM WS-LETTER-BLANK-LINE.
+
+           ADD 1 TO WS-CNT-LETTERS.
+
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       DISPLAY-SUMMARY.
+           DISPLAY '-----------------------------------------'.
+           DISPLAY 'LGDB2LTR END OF JOB SUMMARY'.
+           DISPLAY '  POLICIES JOINED TO CUSTOMER..: '
+                   WS-CNT-CUSTOMERS.
+           DISPLAY '  LETTERS WRITTEN..............: '
+                   WS-CNT-LETTERS.
+           DISPLAY '-----------------------------------------'.
+
+       END PROGRAM LGDB2LTR.
