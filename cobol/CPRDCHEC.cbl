@@ -52,6 +52,10 @@
        01  WS-FAKTOR-TAB REDEFINES WS-FAKTOR-KONSTANT.
            05 WS-FAKTOR       PIC S9(4) BINARY OCCURS 10.
        01  WS-MODUL        PIC X(8).
+       01  WS-EFFEKTIV-DAG   PIC 99.
+       01  WS-ADMIN-CPR-SW   PIC X     VALUE 'N'.
+           88 CPR-ER-ADMINISTRATIV        VALUE 'Y'.
+           88 CPR-ER-NORMALT-OMRAADE      VALUE 'N'.
        01  WS-IDAG.
            05 WS-IDAG-AAR     PIC 9999.
            05 WS-IDAG-MAANED  PIC 99.
@@ -63,6 +67,13 @@
        01  WS-SUM          PIC S9(8) BINARY.
        01  WS-DUMMY        PIC S9(8) BINARY.
        01  WS-CHECK-CIFFER PIC S9(8) BINARY.
+       01  WS-MAKS-DAG-DENNE-MAANED PIC S9(4) BINARY.
+       01  WS-SKUD-REST-4    PIC S9(8) BINARY.
+       01  WS-SKUD-REST-100  PIC S9(8) BINARY.
+       01  WS-SKUD-REST-400  PIC S9(8) BINARY.
+       01  WS-FODSEL-DATO-NUM      PIC 9(8).
+       01  WS-MODUL11-UNDTAG-DATO  PIC 9(8) VALUE 20071001.
+       01  WS-TEST-DATO-OVERSTYRING PIC 9(8) VALUE 0.
 
        LINKAGE SECTION.
 
@@ -71,8 +82,10 @@
        01 LS-ALDER  PIC S9(4) BINARY.
        01 LS-KOEN         PIC X.
        01 RC        PIC X.
+       01 LS-FOEDSELSDATO PIC 9(8).
 
-       PROCEDURE DIVISION USING LS-CPR-NR LS-ALDER LS-KOEN   RC.
+       PROCEDURE DIVISION USING LS-CPR-NR LS-ALDER LS-KOEN   RC
+                                LS-FOEDSELSDATO.
       *
        MAIN SECTION.
        MAIN1.
@@ -80,7 +93,7 @@
            MOVE '0' TO RC.
 
            MOVE 'CPRTODAD' TO WS-MODUL .
-           CALL WS-MODUL  USING WS-IDAG .
+           CALL WS-MODUL  USING WS-IDAG WS-TEST-DATO-OVERSTYRING.
            DISPLAY 'TODAY IS ' WS-IDAG .
 
            PERFORM CHECK-AAR.
@@ -88,6 +101,10 @@
               PERFORM CHECK-MAANED
            END-IF.
 
+           IF RC = '0' THEN
+              PERFORM BEREGN-FODSEL-AAR
+           END-IF.
+
            IF RC = '0' THEN
               PERFORM CHECK-DAG
            END-IF.
@@ -102,7 +119,35 @@
            EXIT PROGRAM.
 
        CHECK-DAG SECTION.
-           IF CPR-DAG = 0 OR CPR-DAG > WS-DAG-I-MAANED(CPR-MAANED) THEN
+      *    UDLAENDINGESTYRELSEN UDSTEDER "ADMINISTRATIVE" CPR-NUMRE
+      *    FOR PERSONER UDEN FAST CPR VED AT LAEGGE 60 TIL FODSELS-
+      *    DAGEN. AFKOD DENNE FORSKYDNING FOR VALIDERING AF DAGEN.
+           IF CPR-DAG > 60 THEN
+              COMPUTE WS-EFFEKTIV-DAG = CPR-DAG - 60
+              SET CPR-ER-ADMINISTRATIV TO TRUE
+           ELSE
+              MOVE CPR-DAG TO WS-EFFEKTIV-DAG
+              SET CPR-ER-NORMALT-OMRAADE TO TRUE
+           END-IF.
+
+      *    FEBRUAR HAR 29 DAGE I ET SKUDAAR, SAA AEGTE FODSELSDAGE
+      *    29. FEBRUAR IKKE LAENGERE AFVISES SOM UGYLDIGE.
+           MOVE WS-DAG-I-MAANED(CPR-MAANED) TO WS-MAKS-DAG-DENNE-MAANED.
+           IF CPR-MAANED = 2 THEN
+              DIVIDE WS-FODSEL-AAR BY 4 GIVING WS-DUMMY
+                     REMAINDER WS-SKUD-REST-4
+              DIVIDE WS-FODSEL-AAR BY 100 GIVING WS-DUMMY
+                     REMAINDER WS-SKUD-REST-100
+              DIVIDE WS-FODSEL-AAR BY 400 GIVING WS-DUMMY
+                     REMAINDER WS-SKUD-REST-400
+              IF WS-SKUD-REST-4 = 0 AND
+                 (WS-SKUD-REST-100 NOT = 0 OR WS-SKUD-REST-400 = 0) THEN
+                 MOVE 29 TO WS-MAKS-DAG-DENNE-MAANED
+              END-IF
+           END-IF.
+
+           IF WS-EFFEKTIV-DAG = 0 OR
+              WS-EFFEKTIV-DAG > WS-MAKS-DAG-DENNE-MAANED THEN
               MOVE '1' TO RC
            END-IF.
 
@@ -134,12 +179,20 @@
            END-PERFORM.
            DIVIDE WS-SUM BY 11 GIVING WS-DUMMY REMAINDER WS-CHECK-CIFFER
 
+      *    FRA 1. OKTOBER 2007 SKAL NYUDSTEDTE CPR-NUMRE IKKE LAENGERE
+      *    OPFYLDE MODULUS-11 KONTROLLEN, SAA ET "FORKERT" KONTROL-
+      *    CIFFER PAA ET NUMMER FODT PAA ELLER EFTER DEN DATO ER IKKE
+      *    EN FEJL.
            IF WS-CHECK-CIFFER NOT EQUAL 0 THEN
-              MOVE '9' TO RC
+              COMPUTE WS-FODSEL-DATO-NUM = WS-FODSEL-AAR * 10000 +
+                     CPR-MAANED * 100 + WS-EFFEKTIV-DAG
+              IF WS-FODSEL-DATO-NUM < WS-MODUL11-UNDTAG-DATO THEN
+                 MOVE '9' TO RC
+              END-IF
            END-IF
            EXIT.
 
-       BEREGN-ALDER-OG-KOEN SECTION.
+       BEREGN-FODSEL-AAR SECTION.
 
            EVALUATE TRUE
              WHEN CPR-FODSEL-1900
@@ -158,9 +211,17 @@
                 END-IF
            END-EVALUATE.
 
+           EXIT.
+
+       BEREGN-ALDER-OG-KOEN SECTION.
+
+           COMPUTE LS-FOEDSELSDATO = WS-FODSEL-AAR * 10000 +
+                  CPR-MAANED * 100 + WS-EFFEKTIV-DAG.
+
            COMPUTE LS-ALDER = WS-IDAG-AAR - WS-FODSEL-AAR - 1.
            IF WS-IDAG-MAANED > CPR-MAANED OR
-              (WS-IDAG-MAANED = CPR-MAANED AND WS-IDAG-DAG >= CPR-DAG)
+              (WS-IDAG-MAANED = CPR-MAANED AND
+               WS-IDAG-DAG >= WS-EFFEKTIV-DAG)
            THEN
               ADD 1 TO LS-ALDER
            END-IF.
