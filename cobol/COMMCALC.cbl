@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMCALC INITIAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VARIABLES.
+           05  WS-FIRE-BASE-RATE    PIC 9(3)V99 VALUE 150.00.
+           05  WS-CRIME-BASE-RATE   PIC 9(3)V99 VALUE 100.00.
+           05  WS-FLOOD-BASE-RATE   PIC 9(3)V99 VALUE 200.00.
+           05  WS-WEATHER-BASE-RATE PIC 9(3)V99 VALUE 175.00.
+           05  WS-ZIP-LAST-DIGIT    PIC 9       VALUE 0.
+           05  WS-LAT-LAST-DIGIT    PIC 9       VALUE 0.
+           05  WS-LONG-LAST-DIGIT   PIC 9       VALUE 0.
+           05  WS-BAND-FACTOR       PIC V99     VALUE 0.
+           05  WS-FIRE-HAZARD-FACT  PIC V99     VALUE 0.
+           05  WS-CRIME-HAZARD-FACT PIC V99     VALUE 0.
+
+       LINKAGE SECTION.
+       01  LINKAGE-DATA.
+           COPY COMMDATA.
+
+       PROCEDURE DIVISION USING LINKAGE-DATA.
+
+       MAIN-LOGIC.
+           MOVE ZEROES TO FIRE-PREMIUM CRIME-PREMIUM
+                          FLOOD-PREMIUM WEATHER-PREMIUM
+
+      *    PROPERTY-TYPE LOADS FIRE AND CRIME RISK: HIGH-HAZARD
+      *    OCCUPANCIES (WAREHOUSING, MANUFACTURING) BURN HOTTER AND
+      *    LONGER, WHILE RETAIL PREMISES SEE MORE THEFT CLAIMS.
+           EVALUATE TRUE
+               WHEN PROPERTY-TYPE(1:9)  = 'WAREHOUSE'
+               WHEN PROPERTY-TYPE(1:12) = 'MANUFACTURE'
+                   MOVE 0.50 TO WS-FIRE-HAZARD-FACT
+                   MOVE 0.10 TO WS-CRIME-HAZARD-FACT
+               WHEN PROPERTY-TYPE(1:6)  = 'RETAIL'
+                   MOVE 0.10 TO WS-FIRE-HAZARD-FACT
+                   MOVE 0.35 TO WS-CRIME-HAZARD-FACT
+               WHEN OTHER
+                   MOVE 0    TO WS-FIRE-HAZARD-FACT
+                   MOVE 0    TO WS-CRIME-HAZARD-FACT
+           END-EVALUATE
+
+           IF FIRE-PERIL-FLAG > 0 THEN
+              COMPUTE FIRE-PREMIUM =
+                      WS-FIRE-BASE-RATE * (1 + WS-FIRE-HAZARD-FACT)
+           END-IF
+
+           IF CRIME-PERIL-FLAG > 0 THEN
+              COMPUTE CRIME-PREMIUM =
+                      WS-CRIME-BASE-RATE * (1 + WS-CRIME-HAZARD-FACT)
+           END-IF
+
+      *    FLOOD AND WEATHER ARE LOCATION-DRIVEN, SO BAND THEM BY THE
+      *    LAST DIGIT OF THE ZIPCODE, LATITUDE AND LONGITUDE RATHER
+      *    THAN A FLAT RATE - LATITUDE/LONGITUDE REFINE THE ZIPCODE
+      *    BAND WITH THE PROPERTY'S EXACT POSITION WITHIN IT.
+           IF ZIP-CODE(8:1) IS NUMERIC THEN
+              MOVE ZIP-CODE(8:1) TO WS-ZIP-LAST-DIGIT
+           ELSE
+              MOVE 0 TO WS-ZIP-LAST-DIGIT
+           END-IF
+           IF LATITUDE-N(11:1) IS NUMERIC THEN
+              MOVE LATITUDE-N(11:1) TO WS-LAT-LAST-DIGIT
+           ELSE
+              MOVE 0 TO WS-LAT-LAST-DIGIT
+           END-IF
+           IF LONGITUDE-W(11:1) IS NUMERIC THEN
+              MOVE LONGITUDE-W(11:1) TO WS-LONG-LAST-DIGIT
+           ELSE
+              MOVE 0 TO WS-LONG-LAST-DIGIT
+           END-IF
+           COMPUTE WS-BAND-FACTOR =
+                   (WS-ZIP-LAST-DIGIT + WS-LAT-LAST-DIGIT +
+                    WS-LONG-LAST-DIGIT) * 0.1 / 3
+
+           IF FLOOD-PERIL-FLAG > 0 THEN
+              COMPUTE FLOOD-PREMIUM =
+                      WS-FLOOD-BASE-RATE * (1 + WS-BAND-FACTOR)
+           END-IF
+
+           IF WEATHER-PERIL-FLAG > 0 THEN
+              COMPUTE WEATHER-PREMIUM =
+                      WS-WEATHER-BASE-RATE * (1 + WS-BAND-FACTOR)
+           END-IF
+
+           MOVE '00' TO RET-CODE
+
+           GOBACK.
+       END PROGRAM COMMCALC.
