@@ -56,6 +56,8 @@
 020050     02  FILLER  PICTURE X(2)  VALUE 'L '.                        00540000
 020060     02  PROCOD  PICTURE S9(2) VALUE +2 COMPUTATIONAL.            00550000
 020070     02  FILLER  PICTURE X(2)  VALUE 'L '.                        00560000
+020075     02  MKSPAN  PICTURE S9(2) VALUE +3 COMPUTATIONAL.            00565000
+020076     02  FILLER  PICTURE X(2)  VALUE 'L '.                        00566000
 020080     02  INDICATE-END PICTURE S9(2) VALUE ZERO  COMPUTATIONAL.    00570000
 020090 01  ALL-OTHERS-PARAM-TABLE.                                      00580000
 020100     02  PN2     PICTURE S9(2) VALUE +15 COMPUTATIONAL.           00590000
@@ -68,6 +70,7 @@
 030040     02  PART-NO PICTURE X(15) VALUE SPACES.                      00660000
 030050     02  DESCRPTN PICTURE X(20) VALUE SPACES.                     00670000
 030060     02  PROC-CODE PICTURE XX VALUE SPACES.                       00680000
+030065     02  MAKE-SPAN-IN PICTURE 9(3) VALUE ZEROS.                   00685000
 030070 01  EDITED-ALL-OTHERS-MSG.                                       00690000
 030075     02  TRANS-CODE  PICTURE X(8) VALUE SPACES.                   00700000
 030080     02  PART-NUM PICTURE X(15) VALUE SPACES.                     00710000
@@ -302,6 +305,7 @@
 090120     MOVE PART-NO TO ROOT-KEY OF ROOT-FORMAT.                     03000000
 090130     MOVE DESCRPTN TO ROOT-DESCR.                                 03010000
 090140     MOVE PROC-CODE TO STAN-PROC-CODE.                            03020000
+090145     MOVE MAKE-SPAN-IN TO MAKE-SPAN.                              03025000
 090150     MOVE PART-NO TO VAR-PART.  MOVE SPACE TO PARTLEFT.           03030000
 090155     MOVE IN-SERT            TO FILL-FUNCTION.                    03040000
 090170     CALL 'CBLTDLI' USING IN-SERT,                                03050000
