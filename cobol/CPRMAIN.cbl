@@ -3,9 +3,22 @@
       ***
       *
       *    (C) 2019 IBM FLEMMING PETERSEN
+      *    2024 - REWORKED TO READ ITS TEST CASES FROM CPRIN INSTEAD
+      *           OF A HARDCODED LIST OF MOVE/CALL PAIRS, SO NEW
+      *           REGRESSION CASES CAN BE ADDED WITHOUT A RECOMPILE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPRIN ASSIGN TO CPRIN
+               FILE STATUS IS CPRIN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CPRIN RECORDING MODE F.
+       01 CPRIN-RECORD           PIC X(10).
+
        WORKING-STORAGE SECTION.
       *
        01  WS-CPR         PIC X(10).
@@ -13,43 +26,43 @@
        01  WS-AGE-DISP    PIC ZZZZ9 DISPLAY.
        01  WS-AGE2        PIC S9(4) BINARY.
        01 WS-GENDER       PIC X.
+       01  WS-BIRTHDATE   PIC 9(8).
 
        01  WS-RC          PIC X VALUE '0'.
        01  WS-MODULE      PIC X(8) VALUE 'CPRCHECD'.
 
+       01 FI-MARKER          PIC X     VALUE '0'.
+          88 FI-EOF                    VALUE '1'.
+       01 CPRIN-STATUS       PIC 99.
+
 
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
        MAIN1.
-           MOVE '1234X27890' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
-
-           MOVE '1234567890' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
-
-           MOVE '2902080890' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
-
-           MOVE '2902090890' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
-
-           MOVE '2802090890' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
+           OPEN INPUT CPRIN.
+           IF CPRIN-STATUS NOT = 0 THEN
+              DISPLAY 'CPRMAIN FILE STATUS AT OPEN CPRIN'
+                      CPRIN-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
 
-           MOVE '3113180123' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
+           READ CPRIN
+                AT END SET FI-EOF TO TRUE
+           END-READ.
 
-           MOVE '2201680789' TO WS-CPR.
-           CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC.
-           PERFORM DISPLAY-RESULTS.
+           PERFORM TEST BEFORE UNTIL FI-EOF
+              MOVE CPRIN-RECORD TO WS-CPR
+              CALL WS-MODULE USING  WS-CPR WS-AGE WS-GENDER WS-RC
+                                    WS-BIRTHDATE
+              PERFORM DISPLAY-RESULTS
+              READ CPRIN
+                   AT END SET FI-EOF TO TRUE
+              END-READ
+           END-PERFORM.
 
+           CLOSE CPRIN.
            GOBACK.
            EXIT PROGRAM.
 
@@ -58,11 +71,12 @@
            DISPLAY 'CALLED CPRCHECK WITH ' WS-CPR
                                    '. AGE=' WS-AGE-DISP
                                    '. GENDER=' WS-GENDER
-                                   '. RC=' WS-RC.
+                                   '. RC=' WS-RC
+                                   '. BIRTHDATE=' WS-BIRTHDATE.
       *    COMPUTE WS-AGE2 = WS-AGE / 10.
       *    MOVE WS-AGE2 TO WS-AGE-DISP.
       *    DISPLAY '  AGE DIVIDED BY 10  ' WS-AGE-DISP.
 
            EXIT SECTION.
 
-       END PROGRAM CPRMAIN.
\ No newline at end of file
+       END PROGRAM CPRMAIN.
