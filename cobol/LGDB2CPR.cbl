@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDB2CPR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * SQLCA DB2 communications area
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE CUSTOMER
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE C1 CURSOR FOR
+               SELECT CUSTOMERNUMBER,
+                     FIRSTNAME,
+                     LASTNAME,
+                     DATEOFBIRTH,
+                     CPRNUMBER
+               FROM CUSTOMER
+           END-EXEC.
+
+       01  WS-DOB-YEAR       PIC 9999.
+       01  WS-DOB-MONTH      PIC 99.
+       01  WS-DOB-DAY        PIC 99.
+       01  WS-DOB-NUM        PIC 9(8).
+
+       01  WS-CPR            PIC X(10).
+       01  WS-AGE            PIC S9(4) BINARY.
+       01  WS-GENDER         PIC X.
+       01  WS-CPR-RC         PIC X.
+       01  WS-BIRTHDATE      PIC 9(8).
+
+       01  WS-CNT-CHECKED    PIC 9(7) VALUE 0.
+       01  WS-CNT-NO-CPR     PIC 9(7) VALUE 0.
+       01  WS-CNT-INVALID    PIC 9(7) VALUE 0.
+       01  WS-CNT-MATCH      PIC 9(7) VALUE 0.
+       01  WS-CNT-MISMATCH   PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+       MAIN.
+
+           PERFORM OPEN-CURSOR.
+           PERFORM FETCH-CURSOR.
+           PERFORM WITH TEST BEFORE UNTIL SQLCODE NOT = 0
+
+                   ADD 1 TO WS-CNT-CHECKED
+                   PERFORM CHECK-CUSTOMER-CPR
+                   PERFORM FETCH-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-CURSOR.
+           PERFORM DISPLAY-SUMMARY.
+
+           STOP RUN.
+
+       OPEN-CURSOR.
+           EXEC SQL OPEN C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       FETCH-CURSOR.
+
+             EXEC SQL
+                 FETCH C1
+                 INTO :CUSTOMERNUMBER,
+                       :FIRSTNAME,
+                       :LASTNAME,
+                       :DATEOFBIRTH,
+                       :CPRNUMBER
+             END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       CHECK-CUSTOMER-CPR.
+      *    NOTHING TO CROSS-REFERENCE UNTIL THE CPR NUMBER HAS BEEN
+      *    CAPTURED FOR THE CUSTOMER, SO A BLANK COLUMN IS COUNTED
+      *    SEPARATELY RATHER THAN TREATED AS A MISMATCH.
+           IF CPRNUMBER = SPACES OR CPRNUMBER = LOW-VALUES THEN
+              ADD 1 TO WS-CNT-NO-CPR
+           ELSE
+              MOVE CPRNUMBER TO WS-CPR
+              CALL 'CPRCHECD' USING WS-CPR WS-AGE WS-GENDER
+                                    WS-CPR-RC WS-BIRTHDATE
+              IF WS-CPR-RC NOT = '0' THEN
+                 ADD 1 TO WS-CNT-INVALID
+                 DISPLAY 'LGDB2CPR - CUSTOMER ' CUSTOMERNUMBER
+                         ' HAS AN INVALID CPR NUMBER. RC=' WS-CPR-RC
+              ELSE
+                 MOVE DATEOFBIRTH(1:4) TO WS-DOB-YEAR
+                 MOVE DATEOFBIRTH(6:2) TO WS-DOB-MONTH
+                 MOVE DATEOFBIRTH(9:2) TO WS-DOB-DAY
+                 COMPUTE WS-DOB-NUM = WS-DOB-YEAR * 10000 +
+                        WS-DOB-MONTH * 100 + WS-DOB-DAY
+                 IF WS-DOB-NUM NOT = WS-BIRTHDATE THEN
+                    ADD 1 TO WS-CNT-MISMATCH
+                    DISPLAY 'LGDB2CPR - CUSTOMER ' CUSTOMERNUMBER
+                            ' DATEOFBIRTH ' WS-DOB-NUM
+                            ' DISAGREES WITH CPR BIRTHDATE '
+                            WS-BIRTHDATE
+                 ELSE
+                    ADD 1 TO WS-CNT-MATCH
+                 END-IF
+              END-IF
+           END-IF.
+
+       CLOSE-CURSOR.
+
+            EXEC SQL CLOSE C1 END-EXEC.
+           IF SQLCODE NOT = 0 THEN
+              PERFORM DISPLAY-SQL-ERROR
+           END-IF.
+
+       DISPLAY-SUMMARY.
+           DISPLAY '----------------------------------------------'.
+           DISPLAY 'LGDB2CPR CPR/DATEOFBIRTH CROSS-REFERENCE REPORT'.
+           DISPLAY '  CUSTOMERS CHECKED......: ' WS-CNT-CHECKED.
+           DISPLAY '  NO CPR ON FILE.........: ' WS-CNT-NO-CPR.
+           DISPLAY '  INVALID CPR NUMBER.....: ' WS-CNT-INVALID.
+           DISPLAY '  DATEOFBIRTH AGREES.....: ' WS-CNT-MATCH.
+           DISPLAY '  DATEOFBIRTH DISAGREES..: ' WS-CNT-MISMATCH.
+           DISPLAY '----------------------------------------------'.
+
+       DISPLAY-SQL-ERROR.
+
+           DISPLAY 'SQLERROR'
+           DISPLAY 'SQLCODE  ' SQLCODE
+           DISPLAY 'SQLSTATE ' SQLSTATE.
+
+       END PROGRAM LGDB2CPR.
