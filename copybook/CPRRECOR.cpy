@@ -0,0 +1,6 @@
+      *
+      *    RECORD LAYOUT FOR THE FILEIN INPUT FILE USED BY CPRFILE
+      *    (C) 2019 IBM FLEMMING PETERSEN
+      *
+           05 IN-FDATO             PIC X(6).
+           05 IN-CHECKDIGIT        PIC X(4).
