@@ -0,0 +1,7 @@
+           03 FSP-REQUEST-ID            PIC X(6).
+           03 FSP-RETURN-CODE           PIC 9(2).
+           03 FSP-CUSTOMER-NUM          PIC 9(9).
+      *    Fields used to change a customer's password
+           03 FSP-CURRENT-PASS          PIC X(32).
+           03 FSP-NEW-PASS              PIC X(32).
+           03 FSP-MAX-FAILURES          PIC 9(2).
