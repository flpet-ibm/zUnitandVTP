@@ -0,0 +1,5 @@
+      *****************************************************************
+      *    FILGG019 - PARAMETER AREA PASSED FROM FILLER01 TO FILG0190
+      *****************************************************************
+       02  FILGG019-PARAMETRAR.
+           COPY JBCOPY1.
