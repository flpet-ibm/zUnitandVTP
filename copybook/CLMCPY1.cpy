@@ -0,0 +1,23 @@
+           03 FSP-REQUEST-ID            PIC X(6).
+           03 FSP-RETURN-CODE           PIC 9(2).
+           03 FSP-POLICY-NUM            PIC 9(9).
+           03 FSP-REQUEST-SPECIFIC      PIC X(2000).
+      *    Fields used to register a new claim
+           03 FSP-CLAIM-ADD-REQUEST REDEFINES FSP-REQUEST-SPECIFIC.
+              05 FSP-CLAIM-NUMBER       PIC 9(9).
+              05 FSP-CLAIM-DATE         PIC X(10).
+              05 FSP-CLAIM-PAID         PIC 9(9).
+              05 FSP-CLAIM-VALUE        PIC 9(9).
+              05 FSP-CLAIM-CAUSE        PIC X(255).
+              05 FSP-CLAIM-OBSERVATIONS PIC X(255).
+              05 FILLER                 PIC X(1453).
+      *    Fields returned from a claims-by-policy inquiry
+           03 FSP-CLAIM-INQUIRY-REQUEST REDEFINES FSP-REQUEST-SPECIFIC.
+              05 FSP-NUM-CLAIMS         PIC 9(3).
+              05 FSP-CLAIM-ENTRY OCCURS 53 TIMES
+                                  INDEXED BY WS-CLAIM-IDX.
+                 10 FSP-CLM-NUMBER      PIC 9(9).
+                 10 FSP-CLM-DATE        PIC X(10).
+                 10 FSP-CLM-PAID        PIC 9(9).
+                 10 FSP-CLM-VALUE       PIC 9(9).
+              05 FILLER                 PIC X(36).
