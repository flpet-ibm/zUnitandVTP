@@ -0,0 +1,13 @@
+           05  PROPERTY-TYPE        PIC X(255).
+           05  ZIP-CODE             PIC X(8).
+           05  LATITUDE-N           PIC X(11).
+           05  LONGITUDE-W          PIC X(11).
+           05  FIRE-PERIL-FLAG      PIC S9(4) USAGE COMP-5.
+           05  CRIME-PERIL-FLAG     PIC S9(4) USAGE COMP-5.
+           05  FLOOD-PERIL-FLAG     PIC S9(4) USAGE COMP-5.
+           05  WEATHER-PERIL-FLAG   PIC S9(4) USAGE COMP-5.
+           05  FIRE-PREMIUM         PIC S9(9) USAGE COMP-5.
+           05  CRIME-PREMIUM        PIC S9(9) USAGE COMP-5.
+           05  FLOOD-PREMIUM        PIC S9(9) USAGE COMP-5.
+           05  WEATHER-PREMIUM      PIC S9(9) USAGE COMP-5.
+           05  RET-CODE             PIC X(2).
