@@ -0,0 +1,24 @@
+      ******************************************************************
+      * DCLGEN TABLE(GENASA1.FUNDSWITCH)                               *
+      *        LIBRARY(IBMUSER.UBUILD.COBOL(FNDSWTCH))                 *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE FUNDSWITCH TABLE
+           ( POLICYNUMBER                   INTEGER NOT NULL,
+             OLDFUND                        CHAR(1),
+             NEWFUND                        CHAR(1),
+             EFFECTIVEDATE                  CHAR(10)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE GENASA1.FUNDSWITCH                 *
+      ******************************************************************
+       01  DCLFUNDSWITCH.
+           10 POLICYNUMBER         PIC S9(9) USAGE COMP-5.
+           10 OLDFUND              PIC X(1).
+           10 NEWFUND              PIC X(1).
+           10 EFFECTIVEDATE        PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
