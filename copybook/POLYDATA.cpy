@@ -0,0 +1,6 @@
+           05  POLICY-NUM           PIC 9(9).
+           05  DRIVER-AGE           PIC 9(3).
+           05  CAR-VALUE            PIC 9(9).
+           05  COVERAGE-LEVEL       PIC X(1).
+           05  CALCULATED-PREMIUM   PIC 9(7)V99.
+           05  RET-CODE             PIC X(2).
