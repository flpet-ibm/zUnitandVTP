@@ -9,7 +9,8 @@
            ( CUSTOMERNUMBER                 INTEGER NOT NULL,
              CUSTOMERPASS                   CHAR(32),
              STATE_INDICATOR                CHAR(1),
-             PASS_CHANGES                   INTEGER
+             PASS_CHANGES                   INTEGER,
+             FAILEDATTEMPTS                 INTEGER
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE GENASA1.CUSTOMER_SECURE            *
@@ -19,6 +20,7 @@
            10 CUSTOMERPASS         PIC X(32).
            10 STATE-INDICATOR      PIC X(1).
            10 PASS-CHANGES         PIC S9(9) USAGE COMP-5.
+           10 FAILEDATTEMPTS       PIC S9(9) USAGE COMP-5.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
       ******************************************************************
\ No newline at end of file
