@@ -20,7 +20,8 @@
              POSTCODE                       CHAR(8),
              PHONEHOME                      CHAR(20),
              PHONEMOBILE                    CHAR(20),
-             EMAILADDRESS                   CHAR(100)
+             EMAILADDRESS                   CHAR(100),
+             CPRNUMBER                      CHAR(10)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE DBD1LOC.GENASA1.CUSTOMER           *
@@ -36,6 +37,7 @@
            10 PHONEHOME            PIC X(20).
            10 PHONEMOBILE          PIC X(20).
            10 EMAILADDRESS         PIC X(100).
+           10 CPRNUMBER            PIC X(10).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
       ******************************************************************
\ No newline at end of file
