@@ -0,0 +1,8 @@
+           03 FSP-REQUEST-ID            PIC X(6).
+           03 FSP-RETURN-CODE           PIC 9(2).
+           03 FSP-POLICY-NUM            PIC 9(9).
+      *    Fields used to switch a policyholder between funds
+           03 FSP-EQUITIES              PIC X(1).
+           03 FSP-WITHPROFITS           PIC X(1).
+           03 FSP-MANAGEDFUND           PIC X(1).
+           03 FSP-EFFECTIVE-DATE        PIC X(10).
