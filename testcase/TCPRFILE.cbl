@@ -379,12 +379,17 @@
        1 ZUT0000000E PIC X.
       *  *** WS-RC : ZUT00000010
        1 ZUT00000010 PIC X.
+      *  *** WS-BIRTHDATE : ZUT00000011
+       1 ZUT00000011 PIC 9(8).
+      *  *** WS-LOCALE : ZUT00000012
+       1 ZUT00000012 PIC X.
       *
        PROCEDURE DIVISION.
       * CHECK OUTPUT VALUE
            ENTRY "PGM_INPT_CPRFILE_CPRCHECK" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT0000000A ZUT0000000B ZUT0000000E ZUT00000010.
+           ZUT0000000A ZUT0000000B ZUT0000000E ZUT00000010
+           ZUT00000011 ZUT00000012.
            DISPLAY 'AZU0000I PGM_INPT_CPRFILE_CPRCHECK CHECK VALUES...'.
            MOVE 4 TO RETURN-CODE.
            MOVE 0 TO AZ-TEST-LEN.
@@ -412,7 +417,8 @@
       * SET INPUT VALUE
            ENTRY "PGM_OUTP_CPRFILE_CPRCHECK" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT0000000A ZUT0000000B ZUT0000000E ZUT00000010.
+           ZUT0000000A ZUT0000000B ZUT0000000E ZUT00000010
+           ZUT00000011 ZUT00000012.
            DISPLAY 'AZU0000I PGM_OUTP_CPRFILE_CPRCHECK INPUT VALUES...'.
            MOVE 0 TO RETURN-CODE.
            MOVE 0 TO AZ-TEST-LEN.
