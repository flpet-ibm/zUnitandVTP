@@ -63,8 +63,10 @@
          3 ZUT00000040 PIC  X(10).
       *    *** IN-ZIP-CODE : ZUT00000041
          3 ZUT00000041 PIC  X(7).
+      *    *** IN-USERID : ZUT00000074
+         3 ZUT00000074 PIC  X(8).
       *    *** INFILL : ZUT00000042
-         3 ZUT00000042 PIC  X(35).
+         3 ZUT00000042 PIC  X(27).
       *  *** IOAREA : ZUT00000043
        1 ZUT00000043.
       *    *** IO-BLANK : ZUT00000044
@@ -322,8 +324,10 @@
          3 ZUT00000040 PIC  X(10).
       *    *** IN-ZIP-CODE : ZUT00000041
          3 ZUT00000041 PIC  X(7).
+      *    *** IN-USERID : ZUT00000074
+         3 ZUT00000074 PIC  X(8).
       *    *** INFILL : ZUT00000042
-         3 ZUT00000042 PIC  X(35).
+         3 ZUT00000042 PIC  X(27).
       *  *** IOAREA : ZUT00000043
        1 ZUT00000043.
       *    *** IO-BLANK : ZUT00000044
@@ -402,12 +406,33 @@
          2 ZUT00000068 PIC  9(4).
       *    *** KEY-FB-AREA : ZUT00000069
          2 ZUT00000069 PIC  X(17).
+      *  *** AUDITPCB : ZUT0000006A
+       1 ZUT0000006A.
+      *    *** DBD-NAME : ZUT0000006B
+         2 ZUT0000006B PIC  X(8).
+      *    *** SEG-LEVEL : ZUT0000006C
+         2 ZUT0000006C PIC  X(2).
+      *    *** AUDIT-STATUS : ZUT0000006D
+         2 ZUT0000006D PIC  X(2).
+      *    *** PROC-OPTIONS : ZUT0000006E
+         2 ZUT0000006E PIC  X(4).
+      *    *** RESERVE-DLI : ZUT0000006F
+         2 ZUT0000006F PIC  X(4).
+      *    *** SEG-NAME-FB : ZUT00000070
+         2 ZUT00000070 PIC  X(8).
+      *    *** LENGTH-FB-KEY : ZUT00000071
+         2 ZUT00000071 PIC  9(4).
+      *    *** NUMB-SENS-SEGS : ZUT00000072
+         2 ZUT00000072 PIC  9(4).
+      *    *** KEY-FB-AREA : ZUT00000073
+         2 ZUT00000073 PIC  X(17).
        01 AZ-RECORD-COUNT     PIC 9(5) COMP-5.
        PROCEDURE DIVISION.
       * SET INPUT VALUE
            ENTRY "PGM_INPT_FSPIVA65_FSPPROCI" USING AZ-TEST
            AZ-INFO-BLOCK
-           ZUT00000037 ZUT00000043 ZUT0000004C ZUT00000056 ZUT00000060.
+           ZUT00000037 ZUT00000043 ZUT0000004C ZUT00000056 ZUT00000060
+           ZUT0000006A.
            DISPLAY
            'AZU0000I PGM_INPT_FSPIVA65_FSPPROCI INPUT VALUES...' .
            MOVE 0 TO RETURN-CODE.
@@ -425,7 +450,8 @@
       * EVALUATE OUTPUT VALUE
            ENTRY "PGM_OUTP_FSPIVA65_FSPPROCI" USING AZ-TEST
            AZ-INFO-BLOCK
-           ZUT00000037 ZUT00000043 ZUT0000004C ZUT00000056 ZUT00000060.
+           ZUT00000037 ZUT00000043 ZUT0000004C ZUT00000056 ZUT00000060
+           ZUT0000006A.
            DISPLAY
            'AZU0000I PGM_OUTP_FSPIVA65_FSPPROCI CHECK VALUES...' .
            MOVE 4 TO RETURN-CODE.
