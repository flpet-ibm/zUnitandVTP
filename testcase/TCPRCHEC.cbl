@@ -51,6 +51,10 @@
        1 ZUT0000002E PIC X.
       *  *** RC : ZUT0000002F
        1 ZUT0000002F PIC X.
+      *  *** LS-BIRTHDATE : ZUT00000030
+       1 ZUT00000030 PIC 9(8).
+      *  *** LS-LOCALE : ZUT00000031
+       1 ZUT00000031 PIC X.
        LINKAGE SECTION.
        01 AZ-TEST                   PIC X(80).
        01 AZ-ARG-LIST.
@@ -138,6 +142,7 @@
            SET ADDRESS OF AZ-PROC-PTR TO AZ-EP-PTR.
            CALL AZ-PROC-PTR
            USING ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F
+           ZUT00000030 ZUT00000031
            .
       * EVALUATE OUTPUT VALUE
            MOVE 4 TO RETURN-CODE
@@ -204,6 +209,10 @@
        1 ZUT0000002E PIC X.
       *  *** RC : ZUT0000002F
        1 ZUT0000002F PIC X.
+      *  *** LS-BIRTHDATE : ZUT00000030
+       1 ZUT00000030 PIC 9(8).
+      *  *** LS-LOCALE : ZUT00000031
+       1 ZUT00000031 PIC X.
        LINKAGE SECTION.
        01 AZ-TEST                   PIC X(80).
        01 AZ-ARG-LIST.
@@ -291,6 +300,7 @@
            SET ADDRESS OF AZ-PROC-PTR TO AZ-EP-PTR.
            CALL AZ-PROC-PTR
            USING ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F
+           ZUT00000030 ZUT00000031
            .
       * EVALUATE OUTPUT VALUE
            MOVE 4 TO RETURN-CODE
@@ -362,11 +372,16 @@
        1 ZUT0000002E PIC X.
       *  *** RC : ZUT0000002F
        1 ZUT0000002F PIC X.
+      *  *** LS-BIRTHDATE : ZUT00000030
+       1 ZUT00000030 PIC 9(8).
+      *  *** LS-LOCALE : ZUT00000031
+       1 ZUT00000031 PIC X.
        01 AZ-RECORD-COUNT     PIC 9(5) COMP-5.
        PROCEDURE DIVISION.
       * SET INPUT VALUE
            ENTRY "PGM_INPT_CPRFILE_CPRCHECK" USING AZ-TEST AZ-INFO-BLOCK
-           ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F.
+           ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F
+           ZUT00000030 ZUT00000031.
            DISPLAY 'AZU0000I PGM_INPT_CPRFILE_CPRCHECK INPUT VALUES...'.
            MOVE 0 TO RETURN-CODE.
            INSPECT AZ-TEST TALLYING AZ-TEST-NAME-LEN FOR CHARACTERS
@@ -380,7 +395,8 @@
            PERFORM TEARDOWN.
       * EVALUATE OUTPUT VALUE
            ENTRY "PGM_OUTP_CPRFILE_CPRCHECK" USING AZ-TEST AZ-INFO-BLOCK
-           ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F.
+           ZUT0000002C ZUT0000002D ZUT0000002E ZUT0000002F
+           ZUT00000030 ZUT00000031.
            DISPLAY 'AZU0000I PGM_OUTP_CPRFILE_CPRCHECK CHECK VALUES...'.
            MOVE 4 TO RETURN-CODE.
            INSPECT AZ-TEST TALLYING AZ-TEST-NAME-LEN FOR CHARACTERS
