@@ -300,20 +300,24 @@
        1 ZUT00000004 PIC X.
       *  *** WS-RC : ZUT00000005
        1 ZUT00000005 PIC X.
+      *  *** WS-BIRTHDATE : ZUT00000006
+       1 ZUT00000006 PIC 9(8).
       *
        PROCEDURE DIVISION.
        ENTRY_INPT.
       * ENTRY FOR CHECK OUTPUT VALUE
            ENTRY "PGM_INPT_CPRDCHEC" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005.
+           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005
+           ZUT00000006.
            DISPLAY 'AZU0000I PGM_INPT_CPRDCHEC CHECK VALUES...'.
            PERFORM PROC_INPT.
            GOBACK.
       * ENTRY FOR CHECK OUTPUT VALUE WITH CSECT
            ENTRY "PGM_INPT_CPRMAIN_CPRDCHEC" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005.
+           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005
+           ZUT00000006.
            DISPLAY 'AZU0000I PGM_INPT_CPRMAIN_CPRDCHEC CHECK VALUES...'.
            PERFORM PROC_INPT.
            GOBACK.
@@ -321,14 +325,16 @@
       * ENTRY FOR SET INPUT VALUE
            ENTRY "PGM_OUTP_CPRDCHEC" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005.
+           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005
+           ZUT00000006.
            DISPLAY 'AZU0000I PGM_OUTP_CPRDCHEC INPUT VALUES...'.
            PERFORM PROC_OUTP.
            GOBACK.
       * ENTRY FOR SET INPUT VALUE WITH CSECT
            ENTRY "PGM_OUTP_CPRMAIN_CPRDCHEC" USING
               AZ-TEST AZ-INFO-BLOCK
-           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005.
+           ZUT00000000 ZUT00000001 ZUT00000004 ZUT00000005
+           ZUT00000006.
            DISPLAY 'AZU0000I PGM_OUTP_CPRMAIN_CPRDCHEC INPUT VALUES...'.
            PERFORM PROC_OUTP.
            GOBACK.
